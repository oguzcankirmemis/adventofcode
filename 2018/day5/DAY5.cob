@@ -1,113 +1,227 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY5.
-       AUTHOR. OK999.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-          ASSIGN TO "./inputs/example.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD.
-             03 INPUT-STR PIC X(60000).
-       WORKING-STORAGE SECTION.
-          01 WS-INPUT-FILE-EOF PIC A(1) VALUE "N".
-          01 WS-INPUT.
-             03 WS-INPUT-TABLE OCCURS 60000.
-                05 WS-INPUT-CHAR PIC X(1).
-          01 WS-INPUT-STR REDEFINES WS-INPUT PIC X(60000).
-          01 WS-TMP.
-             03 WS-TMP-TABLE OCCURS 60000.
-                05 WS-TMP-CHAR PIC X(1).
-          01 WS-TMP-STR REDEFINES WS-TMP PIC X(60000).
-          01 WS-MID-RESULT.
-             03 WS-MID-RESULT-TABLE OCCURS 60000.
-                05 WS-MID-RESULT-CHAR PIC X(1).
-          01 WS-LENGTH PIC 9(5).
-          01 WS-MIN-LENGTH PIC 9(5) VALUE 99999.
-          01 WS-IDX-1 PIC 9(5).
-          01 WS-IDX-2 PIC 9(5).
-          01 WS-COUNTER PIC 9(5).
-          01 WS-CHAR-1 PIC X(1).
-          01 WS-CHAR-2 PIC X(1).
-          01 WS-STATE PIC X(1) VALUE "N".
-      *
-       PROCEDURE DIVISION.
-       PART-1 SECTION.
-          OPEN INPUT INPUT-FILE.
-          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
-             READ INPUT-FILE
-                AT END
-                   MOVE "Y" TO WS-INPUT-FILE-EOF
-                NOT AT END
-                   MOVE INPUT-STR TO WS-INPUT-STR
-          END-PERFORM.
-          CLOSE INPUT-FILE.
-          PERFORM FOREVER
-             PERFORM REACT
-             IF WS-STATE = "Y" THEN
-                EXIT PERFORM
-             END-IF
-          END-PERFORM.
-          DISPLAY "PART 1: " WS-LENGTH.
-      *
-       PART-2 SECTION.
-          MOVE WS-INPUT TO WS-MID-RESULT.
-          PERFORM VARYING WS-COUNTER FROM 1 BY 1
-          UNTIL WS-COUNTER > 26
-             MOVE FUNCTION CHAR (WS-COUNTER + 96) TO WS-CHAR-1
-             PERFORM REMOVE-CHAR
-             PERFORM FOREVER
-                PERFORM REACT
-                IF WS-STATE = "Y" THEN
-                   EXIT PERFORM
-                END-IF
-             END-PERFORM
-             IF WS-LENGTH < WS-MIN-LENGTH THEN
-                MOVE WS-LENGTH TO WS-MIN-LENGTH
-             END-IF
-          END-PERFORM.
-          DISPLAY "PART 2: " WS-MIN-LENGTH.
-          STOP RUN.
-      *
-       REACT SECTION.
-          INITIALIZE WS-TMP.
-          MOVE "Y" TO WS-STATE.
-          MOVE 0 TO WS-IDX-2.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-INPUT-CHAR (WS-IDX-1) = " "
-             MOVE WS-INPUT-CHAR (WS-IDX-1) TO WS-CHAR-1
-             MOVE WS-INPUT-CHAR (WS-IDX-1 + 1) TO WS-CHAR-2
-             IF WS-CHAR-1 NOT EQUAL WS-CHAR-2 AND
-                FUNCTION UPPER-CASE (WS-CHAR-1) = 
-                FUNCTION UPPER-CASE (WS-CHAR-2) THEN
-                   ADD 1 TO WS-IDX-1
-                   MOVE "N" TO WS-STATE
-             ELSE
-                ADD 1 TO WS-IDX-2
-                MOVE WS-CHAR-1 TO WS-TMP-CHAR (WS-IDX-2)
-             END-IF
-          END-PERFORM.
-          MOVE WS-TMP TO WS-INPUT.
-          MOVE WS-IDX-2 TO WS-LENGTH.
-          EXIT.
-      *
-       REMOVE-CHAR SECTION.
-          INITIALIZE WS-INPUT.
-          MOVE 0 TO WS-IDX-2.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-MID-RESULT-CHAR (WS-IDX-1) = " "
-             MOVE WS-MID-RESULT-CHAR (WS-IDX-1) TO WS-CHAR-2
-             IF NOT WS-CHAR-1 = FUNCTION LOWER-CASE (WS-CHAR-2) THEN
-                ADD 1 TO WS-IDX-2
-                MOVE WS-CHAR-2 TO WS-INPUT-CHAR (WS-IDX-2)
-             END-IF
-          END-PERFORM.
-          EXIT.
-
-        
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY5.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+          ASSIGN TO WS-INPUT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+          SELECT TRACE-REPORT-FILE
+          ASSIGN TO WS-TRACE-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 INPUT-STR PIC X(60000).
+       COPY LEDGERFD.
+          FD TRACE-REPORT-FILE.
+          01 TRACE-REPORT-RECORD.
+             03 FILLER PIC X(6) VALUE "STEP #".
+             03 TRR-STEP PIC ZZZZZZ9.
+             03 FILLER PIC X(9) VALUE "  LENGTH ".
+             03 TRR-LENGTH PIC ZZZZZ9.
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-INPUT-FILE-EOF PIC A(1) VALUE "N".
+          01 WS-INPUT.
+             03 WS-INPUT-TABLE OCCURS 60000.
+                05 WS-INPUT-CHAR PIC X(1).
+          01 WS-INPUT-STR REDEFINES WS-INPUT PIC X(60000).
+          01 WS-TMP.
+             03 WS-TMP-TABLE OCCURS 60000.
+                05 WS-TMP-CHAR PIC X(1).
+          01 WS-TMP-STR REDEFINES WS-TMP PIC X(60000).
+          01 WS-MID-RESULT.
+             03 WS-MID-RESULT-TABLE OCCURS 60000.
+                05 WS-MID-RESULT-CHAR PIC X(1).
+          01 WS-LENGTH PIC 9(5).
+          01 WS-MIN-LENGTH PIC 9(5) VALUE 99999.
+          01 WS-IDX-1 PIC 9(5).
+          01 WS-IDX-2 PIC 9(5).
+          01 WS-COUNTER PIC 9(5).
+          01 WS-CHAR-1 PIC X(1).
+          01 WS-CHAR-2 PIC X(1).
+          01 WS-STATE PIC X(1) VALUE "N".
+          01 WS-ALPHABET-OVERRIDE PIC X(26).
+          01 WS-ALPHABET-TABLE.
+             03 WS-ALPHABET PIC X(1) OCCURS 26.
+          01 WS-ALPHABET-COUNT PIC 9(2) VALUE 0.
+          01 WS-FOUND PIC X(1).
+          01 WS-TRACE-FLAG PIC X(1) VALUE "N".
+             88 WS-TRACE-ENABLED VALUE "Y".
+          01 WS-TRACE-DATASET PIC X(200).
+          01 WS-TRACE-STEP PIC 9(7) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       PART-1 SECTION.
+          MOVE "DAY5" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY5_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY5: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
+             READ INPUT-FILE
+                AT END
+                   MOVE "Y" TO WS-INPUT-FILE-EOF
+                NOT AT END
+                   MOVE INPUT-STR TO WS-INPUT-STR
+          END-PERFORM.
+          CLOSE INPUT-FILE.
+          PERFORM LOAD-ALPHABET.
+          PERFORM LOAD-TRACE-CONFIG.
+          PERFORM FOREVER
+             PERFORM REACT
+             IF WS-TRACE-ENABLED
+                PERFORM WRITE-TRACE-STEP
+             END-IF
+             IF WS-STATE = "Y" THEN
+                EXIT PERFORM
+             END-IF
+          END-PERFORM.
+          IF WS-TRACE-ENABLED
+             CLOSE TRACE-REPORT-FILE
+          END-IF.
+          DISPLAY "PART 1: " WS-LENGTH.
+          MOVE WS-LENGTH TO WS-LEDGER-PART-1.
+      *
+       PART-2 SECTION.
+          MOVE WS-INPUT TO WS-MID-RESULT.
+          PERFORM VARYING WS-COUNTER FROM 1 BY 1
+          UNTIL WS-COUNTER > WS-ALPHABET-COUNT
+             MOVE WS-ALPHABET (WS-COUNTER) TO WS-CHAR-1
+             PERFORM REMOVE-CHAR
+             PERFORM FOREVER
+                PERFORM REACT
+                IF WS-STATE = "Y" THEN
+                   EXIT PERFORM
+                END-IF
+             END-PERFORM
+             IF WS-LENGTH < WS-MIN-LENGTH THEN
+                MOVE WS-LENGTH TO WS-MIN-LENGTH
+             END-IF
+          END-PERFORM.
+          DISPLAY "PART 2: " WS-MIN-LENGTH.
+          MOVE WS-MIN-LENGTH TO WS-LEDGER-PART-2.
+          MOVE "DAY5" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       REACT SECTION.
+          INITIALIZE WS-TMP.
+          MOVE "Y" TO WS-STATE.
+          MOVE 0 TO WS-IDX-2.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-INPUT-CHAR (WS-IDX-1) = " "
+             MOVE WS-INPUT-CHAR (WS-IDX-1) TO WS-CHAR-1
+             MOVE WS-INPUT-CHAR (WS-IDX-1 + 1) TO WS-CHAR-2
+             IF WS-CHAR-1 NOT EQUAL WS-CHAR-2 AND
+                FUNCTION UPPER-CASE (WS-CHAR-1) = 
+                FUNCTION UPPER-CASE (WS-CHAR-2) THEN
+                   ADD 1 TO WS-IDX-1
+                   MOVE "N" TO WS-STATE
+             ELSE
+                ADD 1 TO WS-IDX-2
+                MOVE WS-CHAR-1 TO WS-TMP-CHAR (WS-IDX-2)
+             END-IF
+          END-PERFORM.
+          MOVE WS-TMP TO WS-INPUT.
+          MOVE WS-IDX-2 TO WS-LENGTH.
+          EXIT.
+      *
+       REMOVE-CHAR SECTION.
+          INITIALIZE WS-INPUT.
+          MOVE 0 TO WS-IDX-2.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-MID-RESULT-CHAR (WS-IDX-1) = " "
+             MOVE WS-MID-RESULT-CHAR (WS-IDX-1) TO WS-CHAR-2
+             IF NOT WS-CHAR-1 = FUNCTION LOWER-CASE (WS-CHAR-2) THEN
+                ADD 1 TO WS-IDX-2
+                MOVE WS-CHAR-2 TO WS-INPUT-CHAR (WS-IDX-2)
+             END-IF
+          END-PERFORM.
+          EXIT.
+      *
+       LOAD-TRACE-CONFIG SECTION.
+          ACCEPT WS-TRACE-FLAG FROM ENVIRONMENT "DAY5_TRACE".
+          IF WS-TRACE-ENABLED
+             ACCEPT WS-TRACE-DATASET
+                FROM ENVIRONMENT "DAY5_TRACE_REPORT"
+             IF WS-TRACE-DATASET = SPACES
+                MOVE "./day5/trace.txt" TO WS-TRACE-DATASET
+             END-IF
+             OPEN OUTPUT TRACE-REPORT-FILE
+          END-IF.
+          EXIT.
+      *
+       WRITE-TRACE-STEP SECTION.
+          ADD 1 TO WS-TRACE-STEP.
+          MOVE WS-TRACE-STEP TO TRR-STEP.
+          MOVE WS-LENGTH TO TRR-LENGTH.
+          WRITE TRACE-REPORT-RECORD.
+          EXIT.
+      *
+       LOAD-ALPHABET SECTION.
+          ACCEPT WS-ALPHABET-OVERRIDE FROM ENVIRONMENT "DAY5_ALPHABET".
+          MOVE 0 TO WS-ALPHABET-COUNT.
+          IF WS-ALPHABET-OVERRIDE NOT = SPACES
+             PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+             UNTIL WS-IDX-1 >
+                FUNCTION LENGTH (FUNCTION TRIM (WS-ALPHABET-OVERRIDE))
+                ADD 1 TO WS-ALPHABET-COUNT
+                IF WS-ALPHABET-COUNT > 26 THEN
+                   DISPLAY "DAY5: DAY5_ALPHABET HAS MORE THAN THE "
+                      "COMPILED MAXIMUM OF 26 UNIT TYPES - ABORTING."
+                   MOVE 1 TO RETURN-CODE
+                   PERFORM WRITE-RUN-TRAILER
+                   STOP RUN
+                END-IF
+                MOVE FUNCTION LOWER-CASE
+                   (WS-ALPHABET-OVERRIDE (WS-IDX-1:1))
+                   TO WS-ALPHABET (WS-ALPHABET-COUNT)
+             END-PERFORM
+          ELSE
+             PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+             UNTIL WS-INPUT-CHAR (WS-IDX-1) = " "
+                MOVE FUNCTION LOWER-CASE (WS-INPUT-CHAR (WS-IDX-1))
+                   TO WS-CHAR-1
+                PERFORM CHECK-ALPHABET-MEMBER
+                IF WS-FOUND = "N"
+                   ADD 1 TO WS-ALPHABET-COUNT
+                   MOVE WS-CHAR-1 TO WS-ALPHABET (WS-ALPHABET-COUNT)
+                END-IF
+             END-PERFORM
+          END-IF.
+          EXIT.
+      *
+       CHECK-ALPHABET-MEMBER SECTION.
+          MOVE "N" TO WS-FOUND.
+          PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+          UNTIL WS-IDX-2 > WS-ALPHABET-COUNT
+             IF WS-ALPHABET (WS-IDX-2) = WS-CHAR-1
+                MOVE "Y" TO WS-FOUND
+             END-IF
+          END-PERFORM.
+          EXIT.
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
