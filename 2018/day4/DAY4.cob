@@ -1,167 +1,392 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY4.
-       AUTHOR. OK999.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-          ASSIGN TO "./inputs/example.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD PIC X(50).
-      *
-       WORKING-STORAGE SECTION.
-          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
-          01 WS-LOG-TABLE OCCURS 10000.
-             03 WS-TIME-STR PIC X(19) VALUE "[9999-99-99 99:99] ".
-             03 WS-TIME REDEFINES WS-TIME-STR.
-                05 FILLER PIC X(1).
-                05 WS-YEAR PIC 9(4).
-                05 FILLER PIC X(1).
-                05 WS-MONTH PIC 9(2).
-                05 FILLER PIC X(1).
-                05 WS-DAY PIC 9(2).
-                05 FILLER PIC X(1).
-                05 WS-HOUR PIC 9(2).
-                05 FILLER PIC X(1).
-                05 WS-MINUTE PIC 9(2).
-                05 FILLER PIC X(2).
-             03 WS-TYPE PIC X(1).
-                88 WS-BEGIN VALUE 'G'.
-                88 WS-ASLEEP VALUE 'f'.
-                88 WS-AWAKE VALUE 'w'.
-             03 FILLER PIC X(6).
-             03 WS-STATEMENT PIC X(20).
-             03 WS-GUARD-ID PIC 9(4).
-          01 WS-TABLE-LENGTH PIC 9(5) VALUE 0.
-          01 WS-GUARD-TABLE OCCURS 10000.
-             03 WS-GUARD-ASLEEP PIC 9(18) USAGE BINARY VALUE 0.
-          01 WS-TIME-TABLE OCCURS 60.
-             03 WS-GUARD-TIME-TABLE OCCURS 10000.
-                05 WS-TIME-TABLE-GUARD-ID PIC 9(4).
-                05 WS-ASLEEP-COUNT PIC 9(18) USAGE BINARY VALUE 0.
-          01 WS-IDX PIC 9(4) VALUE 1.
-          01 WS-TMP-1 PIC 9(4) VALUE 0.
-          01 WS-TMP-2 PIC 9(4) VALUE 0.
-          01 WS-TMP-3 PIC 9(4) VALUE 0.
-          01 PART-1-RESULT.
-             03 PART-1-GUARD PIC 9(4) VALUE 1.
-             03 PART-1-MINUTE PIC 9(4) VALUE 1.
-             03 PART-1-STRATEGY-RESULT PIC 9(18).
-          01 PART-2-RESULT.
-             03 PART-2-GUARD PIC 9(4) VALUE 1.
-             03 PART-2-MINUTE PIC 9(4) VALUE 1.
-             03 PART-2-STRATEGY-RESULT PIC 9(18).
-      *
-       PROCEDURE DIVISION.
-       INPUT-PARSE SECTION.
-          OPEN INPUT INPUT-FILE.
-             PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
-                READ INPUT-FILE
-                   AT END
-                      MOVE "Y" TO WS-INPUT-FILE-EOF
-                   NOT AT END
-                      ADD 1 TO WS-TABLE-LENGTH
-                      MOVE INPUT-FILE-RECORD 
-                         TO WS-LOG-TABLE (WS-TABLE-LENGTH)
-             END-PERFORM.
-          CLOSE INPUT-FILE.
-          SORT WS-LOG-TABLE ASCENDING KEY WS-TIME-STR.
-          PERFORM VARYING WS-IDX FROM 1 BY 1
-          UNTIL WS-IDX > WS-TABLE-LENGTH
-             IF WS-BEGIN (WS-IDX) THEN
-                UNSTRING WS-STATEMENT (WS-IDX)
-                   DELIMITED BY " "
-                   INTO WS-GUARD-ID (WS-IDX)
-             ELSE
-                MOVE WS-GUARD-ID (WS-IDX - 1) TO WS-GUARD-ID (WS-IDX)
-             END-IF
-          END-PERFORM.
-          PERFORM PART-1.
-          PERFORM PART-2.
-          STOP RUN.
-      *
-       PART-1 SECTION.
-          PERFORM VARYING WS-IDX FROM 1 BY 1
-          UNTIL WS-IDX > WS-TABLE-LENGTH
-             IF WS-ASLEEP (WS-IDX) THEN
-                MOVE WS-IDX TO WS-TMP-1
-             END-IF
-             IF WS-AWAKE (WS-IDX) THEN
-                MOVE WS-GUARD-ID (WS-IDX) TO WS-TMP-2
-                COMPUTE WS-GUARD-ASLEEP (WS-TMP-2) =
-                   WS-GUARD-ASLEEP (WS-TMP-2) +
-                   WS-MINUTE (WS-IDX) - WS-MINUTE (WS-TMP-1)
-                MOVE 0 TO WS-TMP-1
-             END-IF
-             IF WS-BEGIN (WS-IDX) AND WS-TMP-1 NOT = 0 THEN
-                MOVE WS-GUARD-ID (WS-IDX) TO WS-TMP-2
-                COMPUTE WS-GUARD-ASLEEP (WS-TMP-2) = 
-                   WS-GUARD-ASLEEP (WS-TMP-2) +
-                   60 - WS-MINUTE (WS-TMP-1)
-                MOVE 0 TO WS-TMP-1
-             END-IF
-          END-PERFORM.
-          PERFORM VARYING WS-IDX FROM 1 BY 1
-          UNTIL WS-IDX > WS-TABLE-LENGTH
-             MOVE WS-GUARD-ID (WS-IDX) TO WS-TMP-1
-             IF WS-GUARD-ASLEEP (WS-TMP-1) 
-                > WS-GUARD-ASLEEP (PART-1-GUARD) THEN
-                   MOVE WS-TMP-1 TO PART-1-GUARD
-             END-IF
-          END-PERFORM.
-          PERFORM VARYING WS-IDX FROM 1 BY 1
-          UNTIL WS-IDX > WS-TABLE-LENGTH
-             IF WS-ASLEEP (WS-IDX) THEN
-                PERFORM COMPUTE-ASLEEP
-             END-IF
-          END-PERFORM.
-          PERFORM VARYING WS-IDX FROM 1 BY 1
-          UNTIL WS-IDX > 60
-             IF WS-ASLEEP-COUNT (WS-IDX, PART-1-GUARD)
-                > WS-ASLEEP-COUNT (PART-1-MINUTE, PART-1-GUARD) THEN
-                   MOVE WS-IDX TO PART-1-MINUTE
-          END-PERFORM.
-          COMPUTE PART-1-STRATEGY-RESULT = 
-             PART-1-GUARD * (PART-1-MINUTE - 1).
-          DISPLAY "PART 1: " PART-1-STRATEGY-RESULT.
-          EXIT.
-      * 
-       COMPUTE-ASLEEP SECTION.
-          MOVE WS-MINUTE (WS-IDX) TO WS-TMP-1.
-          IF WS-IDX = WS-TABLE-LENGTH OR WS-BEGIN (WS-IDX + 1) THEN
-             MOVE 60 TO WS-TMP-2
-          ELSE IF WS-AWAKE (WS-IDX + 1) THEN
-             MOVE WS-MINUTE (WS-IDX + 1) TO WS-TMP-2
-          END-IF.
-          PERFORM VARYING WS-TMP-1 FROM WS-TMP-1 BY 1
-          UNTIL WS-TMP-1 = WS-TMP-2
-             MOVE WS-GUARD-ID (WS-IDX) TO WS-TMP-3
-             MOVE WS-TMP-3
-                TO WS-TIME-TABLE-GUARD-ID (WS-TMP-1 + 1, WS-TMP-3)
-             ADD 1 TO WS-ASLEEP-COUNT (WS-TMP-1 + 1, WS-TMP-3)
-          END-PERFORM.
-          EXIT.
-      * 
-       PART-2 SECTION.
-          PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 60
-             SORT WS-GUARD-TIME-TABLE (WS-IDX)
-                DESCENDING KEY WS-ASLEEP-COUNT
-             IF WS-ASLEEP-COUNT (WS-IDX, 1) >
-                WS-ASLEEP-COUNT (WS-IDX, 2) AND 
-                WS-ASLEEP-COUNT (WS-IDX, 1) >
-                WS-ASLEEP-COUNT (PART-2-MINUTE, 1) THEN
-                   MOVE WS-TIME-TABLE-GUARD-ID (WS-IDX, 1) 
-                      TO PART-2-GUARD
-                   MOVE WS-IDX TO PART-2-MINUTE
-             END-IF 
-          END-PERFORM.
-          COMPUTE PART-2-STRATEGY-RESULT =
-             PART-2-GUARD * (PART-2-MINUTE - 1).
-          DISPLAY "PART 2: " PART-2-STRATEGY-RESULT.
-          EXIT.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY4.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+          ASSIGN TO WS-INPUT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+          SELECT EXCEPTIONS-REPORT-FILE
+          ASSIGN TO WS-EXCEPTIONS-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT ROSTER-FILE
+          ASSIGN TO WS-ROSTER-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-ROSTER-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD PIC X(50).
+       COPY LEDGERFD.
+          FD EXCEPTIONS-REPORT-FILE.
+          01 EXCEPTIONS-REPORT-RECORD.
+             03 ERR-RECORD-TAG PIC X(8) VALUE "RECORD #".
+             03 ERR-RECORD-NO PIC ZZZZ9.
+             03 FILLER PIC X(9) VALUE "  GUARD #".
+             03 ERR-GUARD-ID PIC ZZZ9.
+             03 FILLER PIC X(4) VALUE "  - ".
+             03 ERR-MESSAGE PIC X(40).
+          FD ROSTER-FILE.
+          01 ROSTER-RECORD PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
+          01 WS-EXCEPTIONS-DATASET PIC X(200).
+          01 WS-EXCEPTION-COUNT PIC 9(5) VALUE 0.
+          01 WS-PREV-STATE PIC X(1) VALUE SPACES.
+             88 WS-PREV-NONE VALUE SPACES.
+             88 WS-PREV-WAS-BEGIN VALUE "G".
+             88 WS-PREV-WAS-ASLEEP VALUE "F".
+             88 WS-PREV-WAS-AWAKE VALUE "W".
+          01 WS-LOG-TABLE OCCURS 10000.
+             03 WS-TIME-STR PIC X(19) VALUE "[9999-99-99 99:99] ".
+             03 WS-TIME REDEFINES WS-TIME-STR.
+                05 FILLER PIC X(1).
+                05 WS-YEAR PIC 9(4).
+                05 FILLER PIC X(1).
+                05 WS-MONTH PIC 9(2).
+                05 FILLER PIC X(1).
+                05 WS-DAY PIC 9(2).
+                05 FILLER PIC X(1).
+                05 WS-HOUR PIC 9(2).
+                05 FILLER PIC X(1).
+                05 WS-MINUTE PIC 9(2).
+                05 FILLER PIC X(2).
+             03 WS-TYPE PIC X(1).
+                88 WS-BEGIN VALUE 'G'.
+                88 WS-ASLEEP VALUE 'f'.
+                88 WS-AWAKE VALUE 'w'.
+             03 FILLER PIC X(6).
+             03 WS-STATEMENT PIC X(20).
+             03 WS-GUARD-ID PIC 9(4).
+          01 WS-TABLE-LENGTH PIC 9(5) VALUE 0.
+          01 WS-GUARD-TABLE OCCURS 10000.
+             03 WS-GUARD-ASLEEP PIC 9(18) USAGE BINARY VALUE 0.
+          01 WS-TIME-TABLE OCCURS 60.
+             03 WS-GUARD-TIME-TABLE OCCURS 10000.
+                05 WS-TIME-TABLE-GUARD-ID PIC 9(4).
+                05 WS-ASLEEP-COUNT PIC 9(18) USAGE BINARY VALUE 0.
+          01 WS-IDX PIC 9(4) VALUE 1.
+          01 WS-TMP-1 PIC 9(4) VALUE 0.
+          01 WS-TMP-2 PIC 9(4) VALUE 0.
+          01 WS-TMP-3 PIC 9(4) VALUE 0.
+          01 PART-1-RESULT.
+             03 PART-1-GUARD PIC 9(4) VALUE 1.
+             03 PART-1-MINUTE PIC 9(4) VALUE 1.
+             03 PART-1-STRATEGY-RESULT PIC 9(18).
+          01 PART-2-RESULT.
+             03 PART-2-GUARD PIC 9(4) VALUE 1.
+             03 PART-2-MINUTE PIC 9(4) VALUE 1.
+             03 PART-2-STRATEGY-RESULT PIC 9(18).
+          01 WS-EXCEPTION-MSG PIC X(40).
+          01 WS-INPUT-FILE-LIST PIC X(200).
+          01 WS-INPUT-LIST-LEN PIC 9(4) VALUE 0.
+          01 WS-INPUT-PTR PIC 9(4) VALUE 1.
+          01 WS-INPUT-COUNT PIC 9(2) VALUE 0.
+          01 WS-INPUT-TABLE OCCURS 20.
+             03 WS-INPUT-ENTRY PIC X(200).
+          01 WS-INPUT-IDX PIC 9(2) VALUE 0.
+          01 WS-ROSTER-DATASET PIC X(200).
+          01 WS-ROSTER-STATUS PIC X(2) VALUE SPACES.
+          01 WS-ROSTER-EOF PIC X(1) VALUE "N".
+          01 WS-ROSTER-COUNT PIC 9(3) VALUE 0.
+          01 WS-ROSTER-TABLE OCCURS 100.
+             03 WS-ROSTER-GUARD-ID PIC 9(4).
+          01 WS-ROSTER-FOUND PIC X(1) VALUE "N".
+          01 WS-ROSTER-IDX PIC 9(3) VALUE 0.
+          01 WS-VALID-GUARD-TABLE.
+             03 WS-VALID-GUARD PIC X(1) OCCURS 10000 VALUE "Y".
+      *
+       PROCEDURE DIVISION.
+       INPUT-PARSE SECTION.
+          MOVE "DAY4" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          ACCEPT WS-INPUT-FILE-LIST FROM ENVIRONMENT "DAY4_INPUT".
+          IF WS-INPUT-FILE-LIST = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-FILE-LIST
+          END-IF.
+          PERFORM SPLIT-INPUT-LIST.
+          PERFORM VARYING WS-INPUT-IDX FROM 1 BY 1
+          UNTIL WS-INPUT-IDX > WS-INPUT-COUNT
+             MOVE WS-INPUT-ENTRY (WS-INPUT-IDX) TO WS-INPUT-DATASET
+             PERFORM READ-ONE-INPUT-FILE
+          END-PERFORM.
+          SORT WS-LOG-TABLE ASCENDING KEY WS-TIME-STR.
+          PERFORM LOAD-ROSTER.
+          PERFORM VARYING WS-IDX FROM 1 BY 1
+          UNTIL WS-IDX > WS-TABLE-LENGTH
+             IF WS-BEGIN (WS-IDX) THEN
+                UNSTRING WS-STATEMENT (WS-IDX)
+                   DELIMITED BY " "
+                   INTO WS-GUARD-ID (WS-IDX)
+                PERFORM CHECK-ROSTER-MEMBER
+                IF WS-ROSTER-COUNT = 0 OR WS-ROSTER-FOUND = "Y"
+                   MOVE "Y" TO WS-VALID-GUARD (WS-IDX)
+                ELSE
+                   MOVE "N" TO WS-VALID-GUARD (WS-IDX)
+                END-IF
+             ELSE
+                IF WS-IDX = 1
+                   MOVE "N" TO WS-VALID-GUARD (WS-IDX)
+                ELSE
+                   MOVE WS-GUARD-ID (WS-IDX - 1) TO WS-GUARD-ID (WS-IDX)
+                   MOVE WS-VALID-GUARD (WS-IDX - 1)
+                      TO WS-VALID-GUARD (WS-IDX)
+                END-IF
+             END-IF
+          END-PERFORM.
+          PERFORM OPEN-EXCEPTIONS-REPORT.
+          PERFORM VALIDATE-ROSTER.
+          CLOSE EXCEPTIONS-REPORT-FILE.
+          PERFORM PART-1.
+          PERFORM PART-2.
+          MOVE "DAY4" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       SPLIT-INPUT-LIST SECTION.
+          MOVE 0 TO WS-INPUT-COUNT.
+          MOVE 1 TO WS-INPUT-PTR.
+          COMPUTE WS-INPUT-LIST-LEN =
+             FUNCTION LENGTH (FUNCTION TRIM (WS-INPUT-FILE-LIST)).
+          PERFORM UNTIL WS-INPUT-PTR > WS-INPUT-LIST-LEN
+             ADD 1 TO WS-INPUT-COUNT
+             IF WS-INPUT-COUNT > 20 THEN
+                DISPLAY "DAY4: INPUT LIST HAS MORE THAN THE "
+                   "COMPILED MAXIMUM OF 20 FILES - ABORTING."
+                MOVE 1 TO RETURN-CODE
+                PERFORM WRITE-RUN-TRAILER
+                STOP RUN
+             END-IF
+             UNSTRING WS-INPUT-FILE-LIST DELIMITED BY ","
+                INTO WS-INPUT-ENTRY (WS-INPUT-COUNT)
+                WITH POINTER WS-INPUT-PTR
+          END-PERFORM.
+          EXIT.
+      *
+       READ-ONE-INPUT-FILE SECTION.
+          MOVE "N" TO WS-INPUT-FILE-EOF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY4: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
+             READ INPUT-FILE
+                AT END
+                   MOVE "Y" TO WS-INPUT-FILE-EOF
+                NOT AT END
+                   ADD 1 TO WS-TABLE-LENGTH
+                   MOVE INPUT-FILE-RECORD
+                      TO WS-LOG-TABLE (WS-TABLE-LENGTH)
+          END-PERFORM.
+          CLOSE INPUT-FILE.
+          EXIT.
+      *
+       LOAD-ROSTER SECTION.
+          ACCEPT WS-ROSTER-DATASET FROM ENVIRONMENT "DAY4_ROSTER".
+          IF WS-ROSTER-DATASET = SPACES
+             MOVE "./params/roster.cfg" TO WS-ROSTER-DATASET
+          END-IF.
+          MOVE "N" TO WS-ROSTER-EOF.
+          OPEN INPUT ROSTER-FILE.
+          IF WS-ROSTER-STATUS NOT = "00" AND WS-ROSTER-STATUS NOT = "05"
+             GO TO LOAD-ROSTER-99
+          END-IF.
+          PERFORM UNTIL WS-ROSTER-EOF = "Y"
+             READ ROSTER-FILE
+                AT END
+                   MOVE "Y" TO WS-ROSTER-EOF
+                NOT AT END
+                   PERFORM LOAD-ROSTER-LINE
+          END-PERFORM.
+          CLOSE ROSTER-FILE.
+       LOAD-ROSTER-99.
+          EXIT.
+      *
+       LOAD-ROSTER-LINE SECTION.
+          IF ROSTER-RECORD = SPACES OR ROSTER-RECORD (1:1) = "*"
+             GO TO LOAD-ROSTER-LINE-99
+          END-IF.
+          ADD 1 TO WS-ROSTER-COUNT.
+          MOVE FUNCTION NUMVAL (FUNCTION TRIM (ROSTER-RECORD))
+             TO WS-ROSTER-GUARD-ID (WS-ROSTER-COUNT).
+       LOAD-ROSTER-LINE-99.
+          EXIT.
+      *
+       CHECK-ROSTER-MEMBER SECTION.
+          MOVE "N" TO WS-ROSTER-FOUND.
+          PERFORM VARYING WS-ROSTER-IDX FROM 1 BY 1
+          UNTIL WS-ROSTER-IDX > WS-ROSTER-COUNT
+             IF WS-ROSTER-GUARD-ID (WS-ROSTER-IDX)
+                = WS-GUARD-ID (WS-IDX)
+                MOVE "Y" TO WS-ROSTER-FOUND
+             END-IF
+          END-PERFORM.
+          EXIT.
+      *
+       OPEN-EXCEPTIONS-REPORT SECTION.
+          ACCEPT WS-EXCEPTIONS-DATASET
+             FROM ENVIRONMENT "DAY4_EXCEPTIONS_REPORT".
+          IF WS-EXCEPTIONS-DATASET = SPACES
+             MOVE "./day4/exceptions.txt" TO WS-EXCEPTIONS-DATASET
+          END-IF.
+          OPEN OUTPUT EXCEPTIONS-REPORT-FILE.
+          EXIT.
+      *
+       VALIDATE-ROSTER SECTION.
+          MOVE SPACES TO WS-PREV-STATE.
+          PERFORM VARYING WS-IDX FROM 1 BY 1
+          UNTIL WS-IDX > WS-TABLE-LENGTH
+             IF WS-IDX = 1 AND NOT WS-BEGIN (WS-IDX)
+                MOVE "LOG DOES NOT BEGIN WITH A SHIFT START"
+                   TO WS-EXCEPTION-MSG
+                PERFORM WRITE-EXCEPTION
+             END-IF
+             IF WS-BEGIN (WS-IDX) AND WS-VALID-GUARD (WS-IDX) = "N"
+                MOVE "GUARD ID NOT ON MASTER ROSTER"
+                   TO WS-EXCEPTION-MSG
+                PERFORM WRITE-EXCEPTION
+             END-IF
+             IF WS-ASLEEP (WS-IDX)
+                AND NOT WS-PREV-WAS-BEGIN
+                AND NOT WS-PREV-WAS-AWAKE
+                MOVE "FALLS ASLEEP WITHOUT BEING AWAKE"
+                   TO WS-EXCEPTION-MSG
+                PERFORM WRITE-EXCEPTION
+             END-IF
+             IF WS-AWAKE (WS-IDX) AND NOT WS-PREV-WAS-ASLEEP
+                MOVE "WAKES WITHOUT FALLING ASLEEP FIRST"
+                   TO WS-EXCEPTION-MSG
+                PERFORM WRITE-EXCEPTION
+             END-IF
+             IF WS-MINUTE (WS-IDX) > 59
+                MOVE "MINUTE VALUE OUT OF RANGE"
+                   TO WS-EXCEPTION-MSG
+                PERFORM WRITE-EXCEPTION
+             END-IF
+             IF WS-BEGIN (WS-IDX)
+                MOVE "G" TO WS-PREV-STATE
+             END-IF
+             IF WS-ASLEEP (WS-IDX)
+                MOVE "F" TO WS-PREV-STATE
+             END-IF
+             IF WS-AWAKE (WS-IDX)
+                MOVE "W" TO WS-PREV-STATE
+             END-IF
+          END-PERFORM.
+          EXIT.
+      *
+       WRITE-EXCEPTION SECTION.
+          ADD 1 TO WS-EXCEPTION-COUNT.
+          MOVE WS-IDX TO ERR-RECORD-NO.
+          MOVE WS-GUARD-ID (WS-IDX) TO ERR-GUARD-ID.
+          MOVE WS-EXCEPTION-MSG TO ERR-MESSAGE.
+          WRITE EXCEPTIONS-REPORT-RECORD.
+          EXIT.
+      *
+       PART-1 SECTION.
+          PERFORM VARYING WS-IDX FROM 1 BY 1
+          UNTIL WS-IDX > WS-TABLE-LENGTH
+             IF WS-ASLEEP (WS-IDX) THEN
+                MOVE WS-IDX TO WS-TMP-1
+             END-IF
+             IF WS-AWAKE (WS-IDX) THEN
+                IF WS-VALID-GUARD (WS-IDX) = "Y"
+                   MOVE WS-GUARD-ID (WS-IDX) TO WS-TMP-2
+                   COMPUTE WS-GUARD-ASLEEP (WS-TMP-2) =
+                      WS-GUARD-ASLEEP (WS-TMP-2) +
+                      WS-MINUTE (WS-IDX) - WS-MINUTE (WS-TMP-1)
+                END-IF
+                MOVE 0 TO WS-TMP-1
+             END-IF
+             IF WS-BEGIN (WS-IDX) AND WS-TMP-1 NOT = 0 THEN
+                IF WS-VALID-GUARD (WS-IDX) = "Y"
+                   MOVE WS-GUARD-ID (WS-IDX) TO WS-TMP-2
+                   COMPUTE WS-GUARD-ASLEEP (WS-TMP-2) =
+                      WS-GUARD-ASLEEP (WS-TMP-2) +
+                      60 - WS-MINUTE (WS-TMP-1)
+                END-IF
+                MOVE 0 TO WS-TMP-1
+             END-IF
+          END-PERFORM.
+          PERFORM VARYING WS-IDX FROM 1 BY 1
+          UNTIL WS-IDX > WS-TABLE-LENGTH
+             MOVE WS-GUARD-ID (WS-IDX) TO WS-TMP-1
+             IF WS-GUARD-ASLEEP (WS-TMP-1) 
+                > WS-GUARD-ASLEEP (PART-1-GUARD) THEN
+                   MOVE WS-TMP-1 TO PART-1-GUARD
+             END-IF
+          END-PERFORM.
+          PERFORM VARYING WS-IDX FROM 1 BY 1
+          UNTIL WS-IDX > WS-TABLE-LENGTH
+             IF WS-ASLEEP (WS-IDX)
+                AND WS-VALID-GUARD (WS-IDX) = "Y" THEN
+                PERFORM COMPUTE-ASLEEP
+             END-IF
+          END-PERFORM.
+          PERFORM VARYING WS-IDX FROM 1 BY 1
+          UNTIL WS-IDX > 60
+             IF WS-ASLEEP-COUNT (WS-IDX, PART-1-GUARD)
+                > WS-ASLEEP-COUNT (PART-1-MINUTE, PART-1-GUARD) THEN
+                   MOVE WS-IDX TO PART-1-MINUTE
+          END-PERFORM.
+          COMPUTE PART-1-STRATEGY-RESULT = 
+             PART-1-GUARD * (PART-1-MINUTE - 1).
+          DISPLAY "PART 1: " PART-1-STRATEGY-RESULT.
+          MOVE PART-1-STRATEGY-RESULT TO WS-LEDGER-PART-1.
+          EXIT.
+      * 
+       COMPUTE-ASLEEP SECTION.
+          MOVE WS-MINUTE (WS-IDX) TO WS-TMP-1.
+          IF WS-IDX = WS-TABLE-LENGTH OR WS-BEGIN (WS-IDX + 1) THEN
+             MOVE 60 TO WS-TMP-2
+          ELSE IF WS-AWAKE (WS-IDX + 1) THEN
+             MOVE WS-MINUTE (WS-IDX + 1) TO WS-TMP-2
+          END-IF.
+          PERFORM VARYING WS-TMP-1 FROM WS-TMP-1 BY 1
+          UNTIL WS-TMP-1 = WS-TMP-2
+             MOVE WS-GUARD-ID (WS-IDX) TO WS-TMP-3
+             MOVE WS-TMP-3
+                TO WS-TIME-TABLE-GUARD-ID (WS-TMP-1 + 1, WS-TMP-3)
+             ADD 1 TO WS-ASLEEP-COUNT (WS-TMP-1 + 1, WS-TMP-3)
+          END-PERFORM.
+          EXIT.
+      * 
+       PART-2 SECTION.
+          PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 60
+             SORT WS-GUARD-TIME-TABLE (WS-IDX)
+                DESCENDING KEY WS-ASLEEP-COUNT
+             IF WS-ASLEEP-COUNT (WS-IDX, 1) >
+                WS-ASLEEP-COUNT (WS-IDX, 2) AND 
+                WS-ASLEEP-COUNT (WS-IDX, 1) >
+                WS-ASLEEP-COUNT (PART-2-MINUTE, 1) THEN
+                   MOVE WS-TIME-TABLE-GUARD-ID (WS-IDX, 1) 
+                      TO PART-2-GUARD
+                   MOVE WS-IDX TO PART-2-MINUTE
+             END-IF 
+          END-PERFORM.
+          COMPUTE PART-2-STRATEGY-RESULT =
+             PART-2-GUARD * (PART-2-MINUTE - 1).
+          DISPLAY "PART 2: " PART-2-STRATEGY-RESULT.
+          MOVE PART-2-STRATEGY-RESULT TO WS-LEDGER-PART-2.
+          EXIT.
+
+
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
