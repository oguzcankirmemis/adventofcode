@@ -0,0 +1,7 @@
+      * RESULTS LEDGER - WORKING-STORAGE ITEMS.
+           01 WS-LEDGER-DATASET PIC X(200).
+           01 WS-LEDGER-STATUS PIC X(2) VALUE SPACES.
+           01 WS-LEDGER-DATE PIC X(10).
+           01 WS-LEDGER-PROGRAM PIC X(10).
+           01 WS-LEDGER-PART-1 PIC X(30).
+           01 WS-LEDGER-PART-2 PIC X(30).
