@@ -0,0 +1,7 @@
+      * RESULTS LEDGER - FILE-CONTROL ENTRY.
+      * COPY INTO FILE-CONTROL SO PART-1/PART-2 ANSWERS CAN BE
+      * APPENDED TO A SHARED HISTORY FILE INSTEAD OF ONLY DISPLAYED.
+           SELECT LEDGER-FILE
+              ASSIGN TO WS-LEDGER-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LEDGER-STATUS.
