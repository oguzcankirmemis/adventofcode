@@ -0,0 +1,3 @@
+      * RESULTS LEDGER - FILE SECTION ENTRY.
+           FD LEDGER-FILE.
+           01 LEDGER-RECORD PIC X(200).
