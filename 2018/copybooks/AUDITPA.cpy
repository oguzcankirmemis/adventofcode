@@ -0,0 +1,26 @@
+      * RUN HEADER/TRAILER AUDIT - PROCEDURE DIVISION PARAGRAPHS.
+      * CALLER PERFORMS WRITE-RUN-HEADER AS ITS VERY FIRST STATEMENT
+      * AND WRITE-RUN-TRAILER IMMEDIATELY BEFORE EVERY STOP RUN, SO
+      * THE JOB LOG SHOWS WHEN EACH RUN STARTED, WHEN IT ENDED, AND
+      * WHAT RETURN-CODE IT ENDED WITH -- INCLUDING ABORT PATHS.
+       WRITE-RUN-HEADER SECTION.
+           ACCEPT WS-AUDIT-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-START-TIME FROM TIME.
+           DISPLAY "----------------------------------------".
+           DISPLAY "RUN HEADER  PROGRAM=" WS-AUDIT-PROGRAM
+              " DATE=" WS-AUDIT-START-DATE.
+           DISPLAY "  START=" WS-AUDIT-START-HH ":" WS-AUDIT-START-MM
+              ":" WS-AUDIT-START-SS.
+           DISPLAY "----------------------------------------".
+           EXIT.
+      *
+       WRITE-RUN-TRAILER SECTION.
+           ACCEPT WS-AUDIT-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-END-TIME FROM TIME.
+           DISPLAY "----------------------------------------".
+           DISPLAY "RUN TRAILER PROGRAM=" WS-AUDIT-PROGRAM
+              " DATE=" WS-AUDIT-END-DATE.
+           DISPLAY "  END=" WS-AUDIT-END-HH ":" WS-AUDIT-END-MM ":"
+              WS-AUDIT-END-SS " RETURN-CODE=" RETURN-CODE.
+           DISPLAY "----------------------------------------".
+           EXIT.
