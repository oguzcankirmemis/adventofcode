@@ -0,0 +1,33 @@
+      * SHARED GRID/BFS WORKING-STORAGE.
+      * A GENERIC SINGLE-SOURCE, UNWEIGHTED, FOUR-DIRECTION BREADTH
+      * FIRST SEARCH OVER A RECTANGULAR CHAR GRID. A CELL IS WALKABLE
+      * WHEN IT EQUALS GRID-OPEN-CHAR; ANY OTHER CHARACTER IS TREATED
+      * AS A WALL. SIZED FOR GRIDS UP TO 200 BY 200 -- A DAY WHOSE MAP
+      * IS LARGER, OR WHOSE MOVEMENT RULES ARE NOT A PLAIN OPEN/WALL
+      * FOUR-DIRECTION WALK (TIE-BREAKING, WEIGHTED EDGES, DIAGONAL OR
+      * DIRECTIONAL DOORS), NEEDS ITS OWN BFS AND SHOULD NOT COPY THIS
+      * BOOK IN.
+          01 GRID-ROWS PIC 9(4) USAGE COMP-5 VALUE 0.
+          01 GRID-COLS PIC 9(4) USAGE COMP-5 VALUE 0.
+          01 GRID-START-ROW PIC 9(4) USAGE COMP-5 VALUE 0.
+          01 GRID-START-COL PIC 9(4) USAGE COMP-5 VALUE 0.
+          01 GRID-OPEN-CHAR PIC X(1) VALUE ".".
+          01 GRID-MAP.
+             03 GRID-ROW OCCURS 200.
+                05 GRID-CELL PIC X(1) OCCURS 200.
+          01 GRID-VISITED.
+             03 GRID-VIS-ROW OCCURS 200.
+                05 GRID-VIS-CELL PIC X(1) VALUE "N" OCCURS 200.
+          01 GRID-DIST.
+             03 GRID-DIST-ROW OCCURS 200.
+                05 GRID-DIST-CELL PIC 9(8) USAGE COMP-5 VALUE 0
+                   OCCURS 200.
+          01 GRID-QUEUE-HEAD PIC 9(8) USAGE COMP-5 VALUE 0.
+          01 GRID-QUEUE-TAIL PIC 9(8) USAGE COMP-5 VALUE 0.
+          01 GRID-QUEUE OCCURS 40000.
+             03 GRID-Q-ROW PIC 9(4) USAGE COMP-5.
+             03 GRID-Q-COL PIC 9(4) USAGE COMP-5.
+          01 GRID-CUR-ROW PIC 9(4) USAGE COMP-5.
+          01 GRID-CUR-COL PIC 9(4) USAGE COMP-5.
+          01 GRID-NEXT-ROW PIC 9(4) USAGE COMP-5.
+          01 GRID-NEXT-COL PIC 9(4) USAGE COMP-5.
