@@ -0,0 +1,18 @@
+      * RUN HEADER/TRAILER AUDIT - WORKING-STORAGE ITEMS.
+      * CALLER MOVES ITS OWN PROGRAM NAME TO WS-AUDIT-PROGRAM BEFORE
+      * PERFORMING WRITE-RUN-HEADER.
+           01 WS-AUDIT-PROGRAM PIC X(10) VALUE SPACES.
+           01 WS-AUDIT-START-DATE PIC 9(8) VALUE 0.
+           01 WS-AUDIT-START-TIME PIC 9(8) VALUE 0.
+           01 WS-AUDIT-START-TIME-R REDEFINES WS-AUDIT-START-TIME.
+              03 WS-AUDIT-START-HH PIC 9(2).
+              03 WS-AUDIT-START-MM PIC 9(2).
+              03 WS-AUDIT-START-SS PIC 9(2).
+              03 WS-AUDIT-START-HS PIC 9(2).
+           01 WS-AUDIT-END-DATE PIC 9(8) VALUE 0.
+           01 WS-AUDIT-END-TIME PIC 9(8) VALUE 0.
+           01 WS-AUDIT-END-TIME-R REDEFINES WS-AUDIT-END-TIME.
+              03 WS-AUDIT-END-HH PIC 9(2).
+              03 WS-AUDIT-END-MM PIC 9(2).
+              03 WS-AUDIT-END-SS PIC 9(2).
+              03 WS-AUDIT-END-HS PIC 9(2).
