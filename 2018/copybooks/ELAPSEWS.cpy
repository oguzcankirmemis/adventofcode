@@ -0,0 +1,16 @@
+      * ELAPSED-TIME INSTRUMENTATION - WORKING-STORAGE ITEMS.
+           01 WS-ELAPSE-START PIC 9(8).
+           01 WS-ELAPSE-START-R REDEFINES WS-ELAPSE-START.
+              03 WS-ELAPSE-START-HH PIC 9(2).
+              03 WS-ELAPSE-START-MM PIC 9(2).
+              03 WS-ELAPSE-START-SS PIC 9(2).
+              03 WS-ELAPSE-START-HS PIC 9(2).
+           01 WS-ELAPSE-END PIC 9(8).
+           01 WS-ELAPSE-END-R REDEFINES WS-ELAPSE-END.
+              03 WS-ELAPSE-END-HH PIC 9(2).
+              03 WS-ELAPSE-END-MM PIC 9(2).
+              03 WS-ELAPSE-END-SS PIC 9(2).
+              03 WS-ELAPSE-END-HS PIC 9(2).
+           01 WS-ELAPSE-START-HUNDREDTHS PIC 9(9) USAGE COMP-5.
+           01 WS-ELAPSE-END-HUNDREDTHS PIC 9(9) USAGE COMP-5.
+           01 WS-ELAPSE-SECONDS PIC S9(7)V99 USAGE COMP-3.
