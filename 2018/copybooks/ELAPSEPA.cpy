@@ -0,0 +1,24 @@
+      * ELAPSED-TIME INSTRUMENTATION - PROCEDURE DIVISION PARAGRAPHS.
+      * CALLER PERFORMS START-ELAPSED-TIMER BEFORE THE HOT SECTION AND
+      * STOP-ELAPSED-TIMER RIGHT AFTER IT; STOP-ELAPSED-TIMER DISPLAYS
+      * THE WALL-CLOCK SECONDS ELAPSED BETWEEN THE TWO CALLS.
+       START-ELAPSED-TIMER SECTION.
+           ACCEPT WS-ELAPSE-START FROM TIME.
+           EXIT.
+      *
+       STOP-ELAPSED-TIMER SECTION.
+           ACCEPT WS-ELAPSE-END FROM TIME.
+           COMPUTE WS-ELAPSE-START-HUNDREDTHS =
+              ((WS-ELAPSE-START-HH * 60 + WS-ELAPSE-START-MM) * 60 +
+                 WS-ELAPSE-START-SS) * 100 + WS-ELAPSE-START-HS.
+           COMPUTE WS-ELAPSE-END-HUNDREDTHS =
+              ((WS-ELAPSE-END-HH * 60 + WS-ELAPSE-END-MM) * 60 +
+                 WS-ELAPSE-END-SS) * 100 + WS-ELAPSE-END-HS.
+           IF WS-ELAPSE-END-HUNDREDTHS < WS-ELAPSE-START-HUNDREDTHS
+              ADD 8640000 TO WS-ELAPSE-END-HUNDREDTHS
+           END-IF.
+           COMPUTE WS-ELAPSE-SECONDS =
+              (WS-ELAPSE-END-HUNDREDTHS - WS-ELAPSE-START-HUNDREDTHS)
+                 / 100.
+           DISPLAY "ELAPSED SECONDS: " WS-ELAPSE-SECONDS.
+           EXIT.
