@@ -0,0 +1,67 @@
+      * SHARED GRID/BFS PROCEDURE LOGIC.
+      * CALLING PROGRAM MUST LOAD GRID-MAP, GRID-ROWS, GRID-COLS,
+      * GRID-START-ROW/COL AND GRID-OPEN-CHAR BEFORE PERFORMING
+      * GRID-BFS. ON RETURN GRID-DIST-CELL (R, C) HOLDS THE SHORTEST
+      * STEP COUNT FROM THE START CELL TO (R, C), OR ZERO IF (R, C)
+      * WAS NEVER REACHED (AND IS NOT ITSELF THE START CELL).
+       GRID-BFS SECTION.
+          INITIALIZE GRID-VISITED GRID-DIST.
+          MOVE 1 TO GRID-QUEUE-HEAD.
+          MOVE 1 TO GRID-QUEUE-TAIL.
+          MOVE GRID-START-ROW TO GRID-Q-ROW (1).
+          MOVE GRID-START-COL TO GRID-Q-COL (1).
+          MOVE "Y" TO GRID-VIS-CELL (GRID-START-ROW, GRID-START-COL).
+          PERFORM UNTIL GRID-QUEUE-HEAD > GRID-QUEUE-TAIL
+             MOVE GRID-Q-ROW (GRID-QUEUE-HEAD) TO GRID-CUR-ROW
+             MOVE GRID-Q-COL (GRID-QUEUE-HEAD) TO GRID-CUR-COL
+             ADD 1 TO GRID-QUEUE-HEAD
+             PERFORM GRID-BFS-VISIT-NORTH
+             PERFORM GRID-BFS-VISIT-SOUTH
+             PERFORM GRID-BFS-VISIT-EAST
+             PERFORM GRID-BFS-VISIT-WEST
+          END-PERFORM.
+          EXIT.
+      *
+       GRID-BFS-VISIT-NORTH SECTION.
+          IF GRID-CUR-ROW > 1
+             COMPUTE GRID-NEXT-ROW = GRID-CUR-ROW - 1
+             MOVE GRID-CUR-COL TO GRID-NEXT-COL
+             PERFORM GRID-BFS-TRY-ENQUEUE
+          END-IF.
+          EXIT.
+      *
+       GRID-BFS-VISIT-SOUTH SECTION.
+          IF GRID-CUR-ROW < GRID-ROWS
+             COMPUTE GRID-NEXT-ROW = GRID-CUR-ROW + 1
+             MOVE GRID-CUR-COL TO GRID-NEXT-COL
+             PERFORM GRID-BFS-TRY-ENQUEUE
+          END-IF.
+          EXIT.
+      *
+       GRID-BFS-VISIT-EAST SECTION.
+          IF GRID-CUR-COL < GRID-COLS
+             MOVE GRID-CUR-ROW TO GRID-NEXT-ROW
+             COMPUTE GRID-NEXT-COL = GRID-CUR-COL + 1
+             PERFORM GRID-BFS-TRY-ENQUEUE
+          END-IF.
+          EXIT.
+      *
+       GRID-BFS-VISIT-WEST SECTION.
+          IF GRID-CUR-COL > 1
+             MOVE GRID-CUR-ROW TO GRID-NEXT-ROW
+             COMPUTE GRID-NEXT-COL = GRID-CUR-COL - 1
+             PERFORM GRID-BFS-TRY-ENQUEUE
+          END-IF.
+          EXIT.
+      *
+       GRID-BFS-TRY-ENQUEUE SECTION.
+          IF GRID-VIS-CELL (GRID-NEXT-ROW, GRID-NEXT-COL) = "N" AND
+             GRID-CELL (GRID-NEXT-ROW, GRID-NEXT-COL) = GRID-OPEN-CHAR
+             MOVE "Y" TO GRID-VIS-CELL (GRID-NEXT-ROW, GRID-NEXT-COL)
+             COMPUTE GRID-DIST-CELL (GRID-NEXT-ROW, GRID-NEXT-COL) =
+                GRID-DIST-CELL (GRID-CUR-ROW, GRID-CUR-COL) + 1
+             ADD 1 TO GRID-QUEUE-TAIL
+             MOVE GRID-NEXT-ROW TO GRID-Q-ROW (GRID-QUEUE-TAIL)
+             MOVE GRID-NEXT-COL TO GRID-Q-COL (GRID-QUEUE-TAIL)
+          END-IF.
+          EXIT.
