@@ -0,0 +1,28 @@
+      * RESULTS LEDGER - PROCEDURE DIVISION PARAGRAPH.
+      * CALLER SETS WS-LEDGER-PROGRAM, WS-LEDGER-PART-1 AND
+      * WS-LEDGER-PART-2 (DISPLAY-FORMAT), THEN PERFORMS THIS SECTION
+      * ONCE PER PART SO THE LEDGER GROWS ONE LINE AT A TIME.
+       WRITE-LEDGER-RECORD SECTION.
+           ACCEPT WS-LEDGER-DATASET FROM ENVIRONMENT "RESULTS_LEDGER".
+           IF WS-LEDGER-DATASET = SPACES
+              MOVE "../../results/ledger.txt" TO WS-LEDGER-DATASET
+           END-IF.
+           ACCEPT WS-LEDGER-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND LEDGER-FILE.
+           IF WS-LEDGER-STATUS = "35"
+              OPEN OUTPUT LEDGER-FILE
+              CLOSE LEDGER-FILE
+              OPEN EXTEND LEDGER-FILE
+           END-IF.
+           STRING WS-LEDGER-DATE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-LEDGER-PROGRAM DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-LEDGER-PART-1 DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-LEDGER-PART-2 DELIMITED BY SIZE
+                  INTO LEDGER-RECORD
+           END-STRING.
+           WRITE LEDGER-RECORD.
+           CLOSE LEDGER-FILE.
+           EXIT.
