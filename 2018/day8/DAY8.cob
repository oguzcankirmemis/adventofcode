@@ -1,62 +1,257 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY8.
-       AUTHOR. OK999.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-          ASSIGN TO "./inputs/example.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD.
-             03 INPUT-STR PIC X(40000).
-       WORKING-STORAGE SECTION.
-          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
-          01 WS-POINTER PIC 9(5) USAGE BINARY VALUE 1.
-          01 WS-IDX PIC 9(5) USAGE BINARY VALUE 1.
-          01 WS-TREE.
-             03 WS-LENGTH PIC 9(5) USAGE BINARY VALUE 0.
-             03 WS-TREE-TABLE OCCURS 20000.
-                05 WS-E PIC 9(4) USAGE BINARY VALUE 9999.
-          01 WS-TMP-1 PIC 9(4) VALUE 0.
-          01 WS-PART-1-RESULT PIC 9(18) USAGE BINARY VALUE 0.
-          01 WS-PART-2-RESULT PIC 9(18) USAGE BINARY VALUE 0.
-      *
-       PROCEDURE DIVISION.
-       PARSE-INPUT SECTION.
-          OPEN INPUT INPUT-FILE.
-          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
-             READ INPUT-FILE
-                AT END
-                   MOVE "Y" TO WS-INPUT-FILE-EOF
-                NOT AT END
-                   PERFORM UNTIL WS-POINTER > LENGTH OF INPUT-STR
-                      UNSTRING INPUT-STR 
-                         DELIMITED BY ALL " " 
-                         INTO WS-TMP-1
-                         WITH POINTER WS-POINTER
-                      ADD 1 TO WS-LENGTH
-                      MOVE WS-TMP-1 TO WS-E (WS-LENGTH)
-                   END-PERFORM
-             END-READ
-          END-PERFORM.
-          CLOSE INPUT-FILE.
-          PERFORM PART-1.
-          PERFORM PART-2.
-          STOP RUN.
-      *
-       PART-1 SECTION.
-          MOVE 1 TO WS-IDX.
-          CALL "METASUM" USING WS-IDX, WS-TREE
-             RETURNING WS-PART-1-RESULT.
-          DISPLAY "PART 1: " WS-PART-1-RESULT.
-          EXIT.
-      *
-       PART-2 SECTION.
-          MOVE 1 TO WS-IDX.
-          CALL "TREEVALUE" USING WS-IDX, WS-TREE, WS-PART-2-RESULT.
-          DISPLAY "PART 2: " WS-PART-2-RESULT.
-          EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY8.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+          ASSIGN TO WS-INPUT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+          SELECT TREE-DUMP-FILE
+          ASSIGN TO WS-TREE-DUMP-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 INPUT-STR PIC X(40000).
+       COPY LEDGERFD.
+          FD TREE-DUMP-FILE.
+          01 TREE-DUMP-RECORD PIC X(250).
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-TREE-DUMP-DATASET PIC X(200).
+          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
+          01 WS-POINTER PIC 9(5) USAGE BINARY VALUE 1.
+          01 WS-IDX PIC 9(5) USAGE BINARY VALUE 1.
+          01 WS-TREE.
+             03 WS-LENGTH PIC 9(5) USAGE BINARY VALUE 0.
+             03 WS-TREE-TABLE OCCURS 20000.
+                05 WS-E PIC 9(4) USAGE BINARY VALUE 9999.
+          01 WS-TMP-1 PIC 9(4) VALUE 0.
+          01 WS-PART-1-RESULT PIC 9(18) USAGE BINARY VALUE 0.
+          01 WS-PART-2-RESULT PIC 9(18) USAGE BINARY VALUE 0.
+      * TREE-DUMP WORKING STORAGE.
+          01 WS-DUMP-STACK OCCURS 200.
+             03 WS-DS-CHILD-COUNT PIC 9(4) USAGE BINARY VALUE 0.
+             03 WS-DS-META-COUNT PIC 9(4) USAGE BINARY VALUE 0.
+             03 WS-DS-CHILDREN-LEFT PIC 9(4) USAGE BINARY VALUE 0.
+             03 WS-DS-NEXT-CHILD-IDX PIC 9(4) USAGE BINARY VALUE 0.
+             03 WS-DS-DEPTH PIC 9(2) USAGE BINARY VALUE 0.
+             03 WS-DS-NODE-ID PIC 9(5) USAGE BINARY VALUE 0.
+             03 WS-DS-CHILD-VALUES OCCURS 200 PIC 9(18)
+                USAGE BINARY VALUE 0.
+          01 WS-DUMP-STACK-TOP PIC 9(3) USAGE BINARY VALUE 0.
+          01 WS-DUMP-NODE-COUNTER PIC 9(5) USAGE BINARY VALUE 0.
+          01 WS-DUMP-DEPTH PIC 9(2) USAGE BINARY VALUE 0.
+          01 WS-DUMP-M PIC 9(4) USAGE BINARY VALUE 0.
+          01 WS-DUMP-NODE-VALUE PIC 9(18) USAGE BINARY VALUE 0.
+          01 WS-DUMP-META-LIST-STR PIC X(200).
+          01 WS-DUMP-META-STR-PTR PIC 9(4) USAGE BINARY VALUE 1.
+          01 WS-DUMP-META-NUM-DISP PIC ZZZ9.
+          01 WS-DUMP-INDENT PIC X(40).
+          01 WS-DUMP-INDENT-PTR PIC 9(4) USAGE BINARY VALUE 1.
+          01 WS-DUMP-INDENT-IDX PIC 9(2) USAGE BINARY VALUE 0.
+          01 WS-DUMP-NODE-ID-DISP PIC Z(4)9.
+          01 WS-DUMP-CHILD-COUNT-DISP PIC Z(3)9.
+          01 WS-DUMP-VALUE-DISP PIC Z(17)9.
+      *
+       PROCEDURE DIVISION.
+       PARSE-INPUT SECTION.
+          MOVE "DAY8" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY8_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY8: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
+             READ INPUT-FILE
+                AT END
+                   MOVE "Y" TO WS-INPUT-FILE-EOF
+                NOT AT END
+                   PERFORM UNTIL WS-POINTER > LENGTH OF INPUT-STR
+                      UNSTRING INPUT-STR 
+                         DELIMITED BY ALL " " 
+                         INTO WS-TMP-1
+                         WITH POINTER WS-POINTER
+                      ADD 1 TO WS-LENGTH
+                      MOVE WS-TMP-1 TO WS-E (WS-LENGTH)
+                   END-PERFORM
+             END-READ
+          END-PERFORM.
+          CLOSE INPUT-FILE.
+          PERFORM PART-1.
+          PERFORM PART-2.
+          PERFORM DUMP-TREE.
+          MOVE "DAY8" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       PART-1 SECTION.
+          MOVE 1 TO WS-IDX.
+          CALL "METASUM" USING WS-IDX, WS-TREE, WS-PART-1-RESULT.
+          DISPLAY "PART 1: " WS-PART-1-RESULT.
+          MOVE WS-PART-1-RESULT TO WS-LEDGER-PART-1.
+          EXIT.
+      *
+       PART-2 SECTION.
+          MOVE 1 TO WS-IDX.
+          CALL "TREEVALUE" USING WS-IDX, WS-TREE, WS-PART-2-RESULT.
+          DISPLAY "PART 2: " WS-PART-2-RESULT.
+          MOVE WS-PART-2-RESULT TO WS-LEDGER-PART-2.
+          EXIT.
+      *
+       DUMP-TREE SECTION.
+          ACCEPT WS-TREE-DUMP-DATASET FROM ENVIRONMENT "DAY8_TREE_DUMP".
+          IF WS-TREE-DUMP-DATASET = SPACES
+             MOVE "./day8/tree_dump.txt" TO WS-TREE-DUMP-DATASET
+          END-IF.
+          OPEN OUTPUT TREE-DUMP-FILE.
+          MOVE 1 TO WS-IDX.
+          MOVE 0 TO WS-DUMP-DEPTH.
+          MOVE 0 TO WS-DUMP-STACK-TOP.
+          MOVE 0 TO WS-DUMP-NODE-COUNTER.
+          PERFORM DUMP-PUSH-NODE.
+          PERFORM UNTIL WS-DUMP-STACK-TOP = 0
+             IF WS-DS-CHILDREN-LEFT (WS-DUMP-STACK-TOP) > 0
+                SUBTRACT 1 FROM WS-DS-CHILDREN-LEFT (WS-DUMP-STACK-TOP)
+                PERFORM DUMP-PUSH-NODE
+             ELSE
+                PERFORM DUMP-COMPLETE-NODE
+             END-IF
+          END-PERFORM.
+          CLOSE TREE-DUMP-FILE.
+          EXIT.
+      *
+       DUMP-PUSH-NODE SECTION.
+          ADD 1 TO WS-DUMP-STACK-TOP.
+          IF WS-DUMP-STACK-TOP > 200 THEN
+             DISPLAY "DAY8: TREE DEPTH EXCEEDS COMPILED MAXIMUM OF "
+                "200 - ABORTING DUMP."
+             MOVE 1 TO RETURN-CODE
+             CLOSE TREE-DUMP-FILE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          MOVE WS-E (WS-IDX) TO WS-DS-CHILD-COUNT (WS-DUMP-STACK-TOP).
+          MOVE WS-E (WS-IDX + 1)
+             TO WS-DS-META-COUNT (WS-DUMP-STACK-TOP).
+          MOVE WS-DS-CHILD-COUNT (WS-DUMP-STACK-TOP)
+             TO WS-DS-CHILDREN-LEFT (WS-DUMP-STACK-TOP).
+          MOVE 0 TO WS-DS-NEXT-CHILD-IDX (WS-DUMP-STACK-TOP).
+          MOVE WS-DUMP-DEPTH TO WS-DS-DEPTH (WS-DUMP-STACK-TOP).
+          ADD 1 TO WS-DUMP-NODE-COUNTER.
+          MOVE WS-DUMP-NODE-COUNTER
+             TO WS-DS-NODE-ID (WS-DUMP-STACK-TOP).
+          ADD 2 TO WS-IDX.
+          ADD 1 TO WS-DUMP-DEPTH.
+          EXIT.
+      *
+       DUMP-COMPLETE-NODE SECTION.
+          MOVE 0 TO WS-DUMP-NODE-VALUE.
+          MOVE 1 TO WS-DUMP-META-STR-PTR.
+          INITIALIZE WS-DUMP-META-LIST-STR.
+          IF WS-DS-CHILD-COUNT (WS-DUMP-STACK-TOP) = 0
+             PERFORM VARYING WS-DUMP-M FROM 1 BY 1
+             UNTIL WS-DUMP-M > WS-DS-META-COUNT (WS-DUMP-STACK-TOP)
+                ADD WS-E (WS-IDX) TO WS-DUMP-NODE-VALUE
+                PERFORM DUMP-APPEND-META
+                ADD 1 TO WS-IDX
+             END-PERFORM
+          ELSE
+             PERFORM VARYING WS-DUMP-M FROM 1 BY 1
+             UNTIL WS-DUMP-M > WS-DS-META-COUNT (WS-DUMP-STACK-TOP)
+                PERFORM DUMP-APPEND-META
+                IF WS-E (WS-IDX) >= 1 AND WS-E (WS-IDX) <=
+                   WS-DS-CHILD-COUNT (WS-DUMP-STACK-TOP)
+                   ADD WS-DS-CHILD-VALUES
+                      (WS-DUMP-STACK-TOP, WS-E (WS-IDX))
+                      TO WS-DUMP-NODE-VALUE
+                END-IF
+                ADD 1 TO WS-IDX
+             END-PERFORM
+          END-IF.
+          PERFORM DUMP-WRITE-LINE.
+          SUBTRACT 1 FROM WS-DUMP-DEPTH.
+          SUBTRACT 1 FROM WS-DUMP-STACK-TOP.
+          IF WS-DUMP-STACK-TOP > 0
+             ADD 1 TO WS-DS-NEXT-CHILD-IDX (WS-DUMP-STACK-TOP)
+             IF WS-DS-NEXT-CHILD-IDX (WS-DUMP-STACK-TOP) > 200 THEN
+                DISPLAY "DAY8: NODE CHILD COUNT EXCEEDS COMPILED "
+                   "MAXIMUM OF 200 - ABORTING DUMP."
+                MOVE 1 TO RETURN-CODE
+                CLOSE TREE-DUMP-FILE
+                PERFORM WRITE-RUN-TRAILER
+                STOP RUN
+             END-IF
+             MOVE WS-DUMP-NODE-VALUE TO
+                WS-DS-CHILD-VALUES (WS-DUMP-STACK-TOP,
+                   WS-DS-NEXT-CHILD-IDX (WS-DUMP-STACK-TOP))
+          END-IF.
+          EXIT.
+      *
+       DUMP-APPEND-META SECTION.
+          MOVE WS-E (WS-IDX) TO WS-DUMP-META-NUM-DISP.
+          STRING FUNCTION TRIM (WS-DUMP-META-NUM-DISP) DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 INTO WS-DUMP-META-LIST-STR
+                 WITH POINTER WS-DUMP-META-STR-PTR
+          END-STRING.
+          EXIT.
+      *
+       DUMP-WRITE-LINE SECTION.
+          MOVE SPACES TO WS-DUMP-INDENT.
+          MOVE 1 TO WS-DUMP-INDENT-PTR.
+          PERFORM VARYING WS-DUMP-INDENT-IDX FROM 1 BY 1
+          UNTIL WS-DUMP-INDENT-IDX > WS-DS-DEPTH (WS-DUMP-STACK-TOP)
+                OR WS-DUMP-INDENT-IDX > 20
+             STRING "  " DELIMITED BY SIZE
+                    INTO WS-DUMP-INDENT
+                    WITH POINTER WS-DUMP-INDENT-PTR
+             END-STRING
+          END-PERFORM.
+          MOVE WS-DS-NODE-ID (WS-DUMP-STACK-TOP)
+             TO WS-DUMP-NODE-ID-DISP.
+          MOVE WS-DS-CHILD-COUNT (WS-DUMP-STACK-TOP)
+             TO WS-DUMP-CHILD-COUNT-DISP.
+          MOVE WS-DUMP-NODE-VALUE TO WS-DUMP-VALUE-DISP.
+          IF FUNCTION LENGTH (FUNCTION TRIM (WS-DUMP-META-LIST-STR))
+             > 149
+             DISPLAY "DAY8: NODE " WS-DUMP-NODE-ID-DISP
+                " METADATA LIST EXCEEDS DUMP LINE WIDTH - TRUNCATING."
+             MOVE FUNCTION TRIM (WS-DUMP-META-LIST-STR) (1:149)
+                TO WS-DUMP-META-LIST-STR
+          END-IF.
+          STRING WS-DUMP-INDENT DELIMITED BY SIZE
+                 "NODE " DELIMITED BY SIZE
+                 WS-DUMP-NODE-ID-DISP DELIMITED BY SIZE
+                 " CHILDREN=" DELIMITED BY SIZE
+                 WS-DUMP-CHILD-COUNT-DISP DELIMITED BY SIZE
+                 " METADATA=[" DELIMITED BY SIZE
+                 FUNCTION TRIM (WS-DUMP-META-LIST-STR) DELIMITED BY SIZE
+                 "] VALUE=" DELIMITED BY SIZE
+                 WS-DUMP-VALUE-DISP DELIMITED BY SIZE
+                 INTO TREE-DUMP-RECORD
+          END-STRING.
+          WRITE TREE-DUMP-RECORD.
+          MOVE SPACES TO TREE-DUMP-RECORD.
+          EXIT.
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
