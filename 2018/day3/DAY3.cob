@@ -1,129 +1,255 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY3.
-       AUTHOR. OK999.
-      * 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-          ASSIGN TO "./inputs/example.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD.
-             03 INPUT-STR PIC X(30).
-       WORKING-STORAGE SECTION.
-          01 WS-INPUT-FILE-EOF PIC A(1) VALUE "N".
-          01 WS-TMP1 PIC X(30).
-          01 WS-TMP2 PIC X(30).
-          01 WS-IDX-ROW PIC 9(4) USAGE BINARY.
-          01 WS-IDX-COL PIC 9(4) USAGE BINARY.
-          01 WS-IDX-1 PIC 9(4) USAGE BINARY.
-          01 WS-IDX-2 PIC 9(4) USAGE BINARY.
-          01 WS-TABLE.
-             03 WS-ROW OCCURS 1000 TIMES.
-                05 WS-COL OCCURS 1000 TIMES.
-                   07 WS-COUNT PIC 9(4) USAGE BINARY VALUE 0.
-          01 WS-CLAIM.
-             03 CLAIM-ID.
-                05 HEADER PIC X(1).
-                05 ID-NUM PIC 9(4).
-             03 LEFT-PAD-STR PIC 9(4).
-             03 LEFT-PAD PIC 9(4) USAGE BINARY.
-             03 TOP-PAD-STR PIC 9(4).
-             03 TOP-PAD PIC 9(4) USAGE BINARY.
-             03 WIDTH-STR PIC 9(4).
-             03 WIDTH PIC 9(4) USAGE BINARY.
-             03 HEIGHT-STR PIC 9(4).
-             03 HEIGHT PIC 9(4) USAGE BINARY.
-          01 PART-1-RESULT PIC 9(18) USAGE BINARY VALUE 0.
-          01 PART-2-RESULT PIC 9(4) VALUE 0.
-      *       
-       PROCEDURE DIVISION.
-       PART-1 SECTION.
-          OPEN INPUT INPUT-FILE.
-             PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
-                READ INPUT-FILE
-                   AT END
-                      MOVE "Y" TO WS-INPUT-FILE-EOF
-                   NOT AT END
-                      PERFORM PARSE-INPUT
-                      PERFORM COUNT-CELLS
-             END-PERFORM.
-          CLOSE INPUT-FILE.
-          DISPLAY "PART 1: " PART-1-RESULT.
-      *
-       PART-2 SECTION.
-          MOVE "N" TO WS-INPUT-FILE-EOF.
-          OPEN INPUT INPUT-FILE.
-             PERFORM UNTIL PART-2-RESULT NOT = 0
-                READ INPUT-FILE
-                   AT END
-                      MOVE "Y" TO WS-INPUT-FILE-EOF
-                   NOT AT END
-                      PERFORM PARSE-INPUT
-                      PERFORM CHECK-CLAIM
-             END-PERFORM
-          CLOSE INPUT-FILE.
-          DISPLAY "PART 2: " PART-2-RESULT.
-          STOP RUN.
-      *
-       PARSE-INPUT SECTION.
-          UNSTRING INPUT-STR
-             DELIMITED BY " @ "
-             INTO WS-TMP1 WS-TMP2.
-          MOVE WS-TMP1 TO CLAIM-ID.
-          UNSTRING WS-TMP2
-             DELIMITED BY ": "
-             INTO WS-TMP1 WS-TMP2.
-          UNSTRING WS-TMP1
-             DELIMITED BY ","
-             INTO LEFT-PAD-STR TOP-PAD-STR.
-          UNSTRING WS-TMP2
-             DELIMITED BY "x"
-             INTO WIDTH-STR HEIGHT-STR.
-          MOVE LEFT-PAD-STR TO LEFT-PAD.
-          MOVE TOP-PAD-STR TO TOP-PAD.
-          MOVE WIDTH-STR TO WIDTH.
-          MOVE HEIGHT-STR TO HEIGHT.
-          EXIT.
-      *
-       CHECK-CLAIM SECTION.
-          MOVE ID-NUM TO PART-2-RESULT.
-          COMPUTE WS-IDX-ROW = TOP-PAD + 1.
-          COMPUTE WS-IDX-COL = LEFT-PAD + 1.
-          PERFORM VARYING WS-IDX-1 FROM 0 BY 1
-          UNTIL WS-IDX-1 = HEIGHT
-             COMPUTE WS-IDX-ROW = TOP-PAD + 1 + WS-IDX-1
-             PERFORM VARYING WS-IDX-2 FROM 0 BY 1
-             UNTIL WS-IDX-2 = WIDTH 
-                COMPUTE WS-IDX-COL = LEFT-PAD + 1 + WS-IDX-2
-                IF NOT WS-COUNT (WS-IDX-ROW, WS-IDX-COl) = 1 THEN
-                   MOVE 0 TO PART-2-RESULT
-                END-IF
-             END-PERFORM
-          END-PERFORM.
-          EXIT.
-      *
-       COUNT-CELLS SECTION.
-          COMPUTE WS-IDX-ROW = TOP-PAD + 1.
-          COMPUTE WS-IDX-COL = LEFT-PAD + 1.
-          PERFORM VARYING WS-IDX-1 FROM 0 BY 1
-          UNTIL WS-IDX-1 = HEIGHT
-             COMPUTE WS-IDX-ROW = TOP-PAD + 1 + WS-IDX-1
-             PERFORM VARYING WS-IDX-2 FROM 0 BY 1
-             UNTIL WS-IDX-2 = WIDTH 
-                COMPUTE WS-IDX-COL = LEFT-PAD + 1 + WS-IDX-2
-                ADD 1 TO WS-COUNT (WS-IDX-ROW, WS-IDX-COL)
-                IF WS-COUNT (WS-IDX-ROW, WS-IDX-COl) = 2 THEN
-                   ADD 1 TO PART-1-RESULT
-                END-IF
-             END-PERFORM
-          END-PERFORM.
-          EXIT.
-
-        
-
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY3.
+       AUTHOR. OK999.
+      * 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+          ASSIGN TO WS-INPUT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+          SELECT REJECT-FILE
+          ASSIGN TO WS-REJECT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CONFLICT-REPORT-FILE
+          ASSIGN TO WS-CONFLICT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 INPUT-STR PIC X(30).
+       COPY LEDGERFD.
+          FD REJECT-FILE.
+          01 REJECT-FILE-RECORD.
+             03 REJECT-OUT-LINE PIC X(30).
+             03 FILLER PIC X(4) VALUE " -- ".
+             03 REJECT-OUT-REASON PIC X(30).
+          FD CONFLICT-REPORT-FILE.
+          01 CONFLICT-REPORT-RECORD.
+             03 FILLER PIC X(6) VALUE "CLAIM ".
+             03 CFR-CLAIM-1 PIC ZZZ9.
+             03 FILLER PIC X(16) VALUE " OVERLAPS CLAIM ".
+             03 CFR-CLAIM-2 PIC ZZZ9.
+             03 FILLER PIC X(8) VALUE " AT ROW ".
+             03 CFR-ROW PIC ZZZ9.
+             03 FILLER PIC X(5) VALUE " COL ".
+             03 CFR-COL PIC ZZZ9.
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-REJECT-DATASET PIC X(200).
+          01 WS-INPUT-FILE-EOF PIC A(1) VALUE "N".
+          01 WS-VALID-CLAIM PIC X(1) VALUE "Y".
+             88 VALID-CLAIM VALUE "Y".
+          01 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+          01 WS-TMP1 PIC X(30).
+          01 WS-TMP2 PIC X(30).
+          01 WS-IDX-ROW PIC 9(4) USAGE BINARY.
+          01 WS-IDX-COL PIC 9(4) USAGE BINARY.
+          01 WS-IDX-1 PIC 9(4) USAGE BINARY.
+          01 WS-IDX-2 PIC 9(4) USAGE BINARY.
+          01 WS-TABLE.
+             03 WS-ROW OCCURS 1000 TIMES.
+                05 WS-COL OCCURS 1000 TIMES.
+                   07 WS-COUNT PIC 9(4) USAGE BINARY VALUE 0.
+          01 WS-OWNER-TABLE.
+             03 WS-OWNER-ROW OCCURS 1000 TIMES.
+                05 WS-OWNER-COL OCCURS 1000 TIMES.
+                   07 WS-OWNER PIC 9(4) USAGE BINARY VALUE 0.
+          01 WS-CONFLICT-DATASET PIC X(200).
+          01 WS-CLAIM.
+             03 CLAIM-ID.
+                05 HEADER PIC X(1).
+                05 ID-NUM PIC 9(4).
+             03 LEFT-PAD-STR PIC 9(4).
+             03 LEFT-PAD PIC 9(4) USAGE BINARY.
+             03 TOP-PAD-STR PIC 9(4).
+             03 TOP-PAD PIC 9(4) USAGE BINARY.
+             03 WIDTH-STR PIC 9(4).
+             03 WIDTH PIC 9(4) USAGE BINARY.
+             03 HEIGHT-STR PIC 9(4).
+             03 HEIGHT PIC 9(4) USAGE BINARY.
+          01 PART-1-RESULT PIC 9(18) USAGE BINARY VALUE 0.
+          01 PART-2-RESULT PIC 9(4) VALUE 0.
+      *       
+       PROCEDURE DIVISION.
+       PART-1 SECTION.
+          MOVE "DAY3" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY3_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          ACCEPT WS-REJECT-DATASET FROM ENVIRONMENT "DAY3_REJECTS".
+          IF WS-REJECT-DATASET = SPACES
+             MOVE "./day3/rejects.txt" TO WS-REJECT-DATASET
+          END-IF.
+          ACCEPT WS-CONFLICT-DATASET FROM ENVIRONMENT "DAY3_CONFLICTS".
+          IF WS-CONFLICT-DATASET = SPACES
+             MOVE "./day3/conflicts.txt" TO WS-CONFLICT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY3: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          OPEN OUTPUT REJECT-FILE.
+          OPEN OUTPUT CONFLICT-REPORT-FILE.
+             PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
+                READ INPUT-FILE
+                   AT END
+                      MOVE "Y" TO WS-INPUT-FILE-EOF
+                   NOT AT END
+                      PERFORM PARSE-INPUT
+                      IF VALID-CLAIM THEN
+                         PERFORM COUNT-CELLS
+                      ELSE
+                         PERFORM WRITE-REJECT-RECORD
+                      END-IF
+             END-PERFORM.
+          CLOSE INPUT-FILE.
+          CLOSE REJECT-FILE.
+          CLOSE CONFLICT-REPORT-FILE.
+          DISPLAY "PART 1: " PART-1-RESULT.
+          MOVE PART-1-RESULT TO WS-LEDGER-PART-1.
+      *
+       PART-2 SECTION.
+          MOVE "N" TO WS-INPUT-FILE-EOF.
+          OPEN INPUT INPUT-FILE.
+             PERFORM UNTIL PART-2-RESULT NOT = 0
+                READ INPUT-FILE
+                   AT END
+                      MOVE "Y" TO WS-INPUT-FILE-EOF
+                   NOT AT END
+                      PERFORM PARSE-INPUT
+                      IF VALID-CLAIM THEN
+                         PERFORM CHECK-CLAIM
+                      END-IF
+             END-PERFORM
+          CLOSE INPUT-FILE.
+          DISPLAY "PART 2: " PART-2-RESULT.
+          MOVE PART-2-RESULT TO WS-LEDGER-PART-2.
+          MOVE "DAY3" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       PARSE-INPUT SECTION.
+          MOVE "Y" TO WS-VALID-CLAIM.
+          MOVE SPACES TO WS-REJECT-REASON.
+          INITIALIZE WS-TMP1 WS-TMP2 WS-CLAIM.
+          UNSTRING INPUT-STR
+             DELIMITED BY " @ "
+             INTO WS-TMP1 WS-TMP2.
+          IF WS-TMP2 = SPACES THEN
+             MOVE "N" TO WS-VALID-CLAIM
+             MOVE "MISSING @ DELIMITER" TO WS-REJECT-REASON
+             GO TO PARSE-INPUT-99
+          END-IF.
+          MOVE WS-TMP1 TO CLAIM-ID.
+          IF HEADER NOT = "#" OR NOT ID-NUM IS NUMERIC THEN
+             MOVE "N" TO WS-VALID-CLAIM
+             MOVE "BAD CLAIM ID" TO WS-REJECT-REASON
+             GO TO PARSE-INPUT-99
+          END-IF.
+          UNSTRING WS-TMP2
+             DELIMITED BY ": "
+             INTO WS-TMP1 WS-TMP2.
+          IF WS-TMP2 = SPACES THEN
+             MOVE "N" TO WS-VALID-CLAIM
+             MOVE "MISSING : DELIMITER" TO WS-REJECT-REASON
+             GO TO PARSE-INPUT-99
+          END-IF.
+          UNSTRING WS-TMP1
+             DELIMITED BY ","
+             INTO LEFT-PAD-STR TOP-PAD-STR.
+          IF NOT LEFT-PAD-STR IS NUMERIC OR NOT TOP-PAD-STR IS NUMERIC
+             THEN
+             MOVE "N" TO WS-VALID-CLAIM
+             MOVE "BAD COORDINATE PAIR" TO WS-REJECT-REASON
+             GO TO PARSE-INPUT-99
+          END-IF.
+          UNSTRING WS-TMP2
+             DELIMITED BY "x"
+             INTO WIDTH-STR HEIGHT-STR.
+          IF NOT WIDTH-STR IS NUMERIC OR NOT HEIGHT-STR IS NUMERIC THEN
+             MOVE "N" TO WS-VALID-CLAIM
+             MOVE "BAD DIMENSION PAIR" TO WS-REJECT-REASON
+             GO TO PARSE-INPUT-99
+          END-IF.
+          MOVE LEFT-PAD-STR TO LEFT-PAD.
+          MOVE TOP-PAD-STR TO TOP-PAD.
+          MOVE WIDTH-STR TO WIDTH.
+          MOVE HEIGHT-STR TO HEIGHT.
+       PARSE-INPUT-99.
+          EXIT.
+      *
+       WRITE-REJECT-RECORD SECTION.
+          MOVE INPUT-STR TO REJECT-OUT-LINE.
+          MOVE WS-REJECT-REASON TO REJECT-OUT-REASON.
+          WRITE REJECT-FILE-RECORD.
+          EXIT.
+      *
+       WRITE-CONFLICT-RECORD SECTION.
+          MOVE WS-OWNER (WS-IDX-ROW, WS-IDX-COL) TO CFR-CLAIM-1.
+          MOVE ID-NUM TO CFR-CLAIM-2.
+          MOVE WS-IDX-ROW TO CFR-ROW.
+          MOVE WS-IDX-COL TO CFR-COL.
+          WRITE CONFLICT-REPORT-RECORD.
+          EXIT.
+      *
+       CHECK-CLAIM SECTION.
+          MOVE ID-NUM TO PART-2-RESULT.
+          COMPUTE WS-IDX-ROW = TOP-PAD + 1.
+          COMPUTE WS-IDX-COL = LEFT-PAD + 1.
+          PERFORM VARYING WS-IDX-1 FROM 0 BY 1
+          UNTIL WS-IDX-1 = HEIGHT
+             COMPUTE WS-IDX-ROW = TOP-PAD + 1 + WS-IDX-1
+             PERFORM VARYING WS-IDX-2 FROM 0 BY 1
+             UNTIL WS-IDX-2 = WIDTH 
+                COMPUTE WS-IDX-COL = LEFT-PAD + 1 + WS-IDX-2
+                IF NOT WS-COUNT (WS-IDX-ROW, WS-IDX-COl) = 1 THEN
+                   MOVE 0 TO PART-2-RESULT
+                END-IF
+             END-PERFORM
+          END-PERFORM.
+          EXIT.
+      *
+       COUNT-CELLS SECTION.
+          COMPUTE WS-IDX-ROW = TOP-PAD + 1.
+          COMPUTE WS-IDX-COL = LEFT-PAD + 1.
+          PERFORM VARYING WS-IDX-1 FROM 0 BY 1
+          UNTIL WS-IDX-1 = HEIGHT
+             COMPUTE WS-IDX-ROW = TOP-PAD + 1 + WS-IDX-1
+             PERFORM VARYING WS-IDX-2 FROM 0 BY 1
+             UNTIL WS-IDX-2 = WIDTH
+                COMPUTE WS-IDX-COL = LEFT-PAD + 1 + WS-IDX-2
+                IF WS-COUNT (WS-IDX-ROW, WS-IDX-COL) = 0
+                   MOVE ID-NUM TO WS-OWNER (WS-IDX-ROW, WS-IDX-COL)
+                ELSE
+                   PERFORM WRITE-CONFLICT-RECORD
+                END-IF
+                ADD 1 TO WS-COUNT (WS-IDX-ROW, WS-IDX-COL)
+                IF WS-COUNT (WS-IDX-ROW, WS-IDX-COl) = 2 THEN
+                   ADD 1 TO PART-1-RESULT
+                END-IF
+             END-PERFORM
+          END-PERFORM.
+          EXIT.
+
+        
+
+       
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
