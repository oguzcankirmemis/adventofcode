@@ -1,179 +1,367 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY7.
-       AUTHOR. OK999.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-          ASSIGN TO "./inputs/example.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD.
-             03 FILLER PIC X(5).
-             03 INPUT-DEPENDENCY PIC X(1).
-             03 FILLER PIC X(30).
-             03 INPUT-DEPENDANT PIC X(1).
-             03 FILLER PIC X(13).
-       WORKING-STORAGE SECTION.
-          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
-          01 WS-STEPS OCCURS 26.
-             03 WS-STEP-NAME PIC X(1) VALUE "~".
-             03 WS-COMPLETED PIC X(1) VALUE "N".
-                88 WS-STEP-COMPLETED VALUE "Y".
-             03 WS-IN-WORK PIC X(1) VALUE "N".
-                88 WS-STEP-IN-WORK VALUE "Y".
-             03 WS-DEPENDENCIES-LENGTH PIC 9(2) USAGE BINARY VALUE 0.
-             03 WS-DEPENDENCIES OCCURS 26.
-                05 WS-STEP-IDX PIC 9(2) USAGE BINARY VALUE 0.
-          01 WS-IDX-1 PIC 9(2) USAGE BINARY.
-          01 WS-IDX-2 PIC 9(2) USAGE BINARY.
-          01 WS-IDX-3 PIC 9(2) USAGE BINARY.
-          01 WS-IDX-4 PIC 9(2) USAGE BINARY.
-          01 WS-PART-1-TABLE-LENGTH PIC 9(2) USAGE BINARY VALUE 0.
-          01 WS-PART-1-RESULT.
-
-             03 WS-PART-1-TABLE OCCURS 26.
-                05 WS-PART-1-CHAR PIC X(1) VALUE " ".
-          01 WS-PART-1-TABLE-STR REDEFINES WS-PART-1-RESULT PIC X(26).
-          01 WS-WORKER OCCURS 5.
-             03 WS-WORK-IDX PIC 9(2) USAGE BINARY VALUE 0.
-             03 WS-TIME PIC 9(2) USAGE BINARY VALUE 0.
-          01 WS-STATE PIC X(1) VALUE "N".
-             88 WS-STOP VALUE "Y".
-          01 WS-PART-2-RESULT PIC 9(4) USAGE BINARY VALUE 0.
-      *
-       PROCEDURE DIVISION.
-       PARSE-INPUT SECTION.
-          OPEN INPUT INPUT-FILE.
-          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
-             READ INPUT-FILE
-                AT END
-                   MOVE "Y" TO WS-INPUT-FILE-EOF
-                NOT AT END
-                   COMPUTE WS-IDX-1 =
-                      FUNCTION ORD (INPUT-DEPENDANT) - 65
-                   ADD 1 TO WS-DEPENDENCIES-LENGTH (WS-IDX-1)
-                   COMPUTE WS-IDX-2 =
-                      FUNCTION ORD (INPUT-DEPENDENCY) - 65
-                   MOVE WS-DEPENDENCIES-LENGTH (WS-IDX-1) TO WS-IDX-3
-                   MOVE WS-IDX-2
-                      TO WS-STEP-IDX (WS-IDX-1, WS-IDX-3)
-                   MOVE INPUT-DEPENDANT TO WS-STEP-NAME (WS-IDX-1)
-                   MOVE INPUT-DEPENDENCY TO WS-STEP-NAME (WS-IDX-2)
-             END-READ
-          END-PERFORM.
-          CLOSE INPUT-FILE.
-          PERFORM PART-1.
-          PERFORM RESET-STEPS.
-          PERFORM PART-2.
-          STOP RUN.
-      *
-       PART-1 SECTION.
-          PERFORM UNTIL WS-STOP
-             PERFORM PART-1-STEP
-          END-PERFORM.
-          DISPLAY "PART 1: " WS-PART-1-TABLE-STR.
-          EXIT.
-       PART-2 SECTION.
-          PERFORM UNTIL WS-STOP
-             PERFORM PART-2-STEP
-          END-PERFORM.
-          DISPLAY "PART 2: " WS-PART-2-RESULT.
-          EXIT.
-      *
-       PART-1-STEP SECTION.
-          MOVE "Y" TO WS-STATE.
-          MOVE 1 TO WS-IDX-1.
-       PART-1-STEP-10.
-          IF WS-IDX-1 > 26 THEN
-             GO TO PART-1-STEP-99
-          END-IF.
-          IF WS-STEP-NAME (WS-IDX-1) = "~"
-             OR WS-STEP-COMPLETED (WS-IDX-1) THEN
-                GO TO PART-1-STEP-70
-          END-IF.
-          PERFORM VARYING WS-IDX-2 FROM 1 BY 1 
-          UNTIL WS-IDX-2 > WS-DEPENDENCIES-LENGTH (WS-IDX-1)
-             MOVE WS-STEP-IDX (WS-IDX-1, WS-IDX-2) TO WS-IDX-3
-             IF NOT WS-STEP-COMPLETED (WS-IDX-3) THEN
-                GO TO PART-1-STEP-70
-             END-IF
-          END-PERFORM.
-          MOVE "N" TO WS-STATE.
-          MOVE "Y" TO WS-COMPLETED (WS-IDX-1).
-          ADD 1 TO WS-PART-1-TABLE-LENGTH.
-          MOVE WS-STEP-NAME (WS-IDX-1) 
-             TO WS-PART-1-TABLE (WS-PART-1-TABLE-LENGTH).
-          GO TO PART-1-STEP-99.
-       PART-1-STEP-70.
-          ADD 1 TO WS-IDX-1.
-          GO TO PART-1-STEP-10.
-       PART-1-STEP-99.
-          EXIT.
-      *
-       RESET-STEPS SECTION.
-          MOVE "N" TO WS-STATE.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-IDX-1 > 26
-             MOVE "N" TO WS-COMPLETED (WS-IDX-1)
-          END-PERFORM.
-          EXIT.
-      *
-       PART-2-STEP SECTION.
-          MOVE "Y" TO WS-STATE.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 5
-             IF WS-TIME (WS-IDX-1) = 0
-                AND NOT WS-WORK-IDX (WS-IDX-1) = 0 THEN
-                   MOVE WS-WORK-IDX (WS-IDX-1) TO WS-IDX-2
-                   MOVE "Y" TO WS-COMPLETED (WS-IDX-2)
-                   MOVE 0 TO WS-WORK-IDX (WS-IDX-1)
-             END-IF
-          END-PERFORM.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 5
-             IF WS-TIME (WS-IDX-1) = 0 THEN
-                PERFORM ASSIGN-WORK
-             ELSE
-                SUBTRACT 1 FROM WS-TIME (WS-IDX-1)
-             END-IF
-          END-PERFORM.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 5
-             IF NOT WS-WORK-IDX (WS-IDX-1) = 0 THEN
-                MOVE "N" TO WS-STATE
-             END-IF
-          END-PERFORM.
-          IF NOT WS-STOP THEN
-             ADD 1 TO WS-PART-2-RESULT
-          END-IF.
-          EXIT.
-      *
-       ASSIGN-WORK SECTION.
-          MOVE 1 TO WS-IDX-2.
-       ASSIGN-WORK-10.
-          IF WS-IDX-2 > 26 THEN
-             GO TO ASSIGN-WORK-99
-          END-IF.
-          IF WS-STEP-NAME (WS-IDX-2) = "~"
-             OR WS-STEP-COMPLETED (WS-IDX-2)
-             OR WS-STEP-IN-WORK (WS-IDX-2) THEN
-                GO TO ASSIGN-WORK-70
-          END-IF.
-          PERFORM VARYING WS-IDX-3 FROM 1 BY 1 
-          UNTIL WS-IDX-3 > WS-DEPENDENCIES-LENGTH (WS-IDX-2)
-             MOVE WS-STEP-IDX (WS-IDX-2, WS-IDX-3) TO WS-IDX-4
-             IF NOT WS-STEP-COMPLETED (WS-IDX-4) THEN
-                GO TO ASSIGN-WORK-70
-             END-IF
-          END-PERFORM.
-          MOVE "Y" TO WS-IN-WORK (WS-IDX-2)
-          MOVE WS-IDX-2 TO WS-WORK-IDX (WS-IDX-1)
-          COMPUTE WS-TIME (WS-IDX-1) = 60 + WS-IDX-2 - 1
-          GO TO ASSIGN-WORK-99.
-       ASSIGN-WORK-70.
-          ADD 1 TO WS-IDX-2.
-          GO TO ASSIGN-WORK-10.
-       ASSIGN-WORK-99.
-          EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY7.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+          ASSIGN TO WS-INPUT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+          SELECT SCHEDULE-REPORT-FILE
+          ASSIGN TO WS-SCHEDULE-REPORT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT BLOCKED-REPORT-FILE
+          ASSIGN TO WS-BLOCKED-REPORT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 FILLER PIC X(5).
+             03 INPUT-DEPENDENCY PIC X(1).
+             03 FILLER PIC X(30).
+             03 INPUT-DEPENDANT PIC X(1).
+             03 FILLER PIC X(13).
+       COPY LEDGERFD.
+          FD SCHEDULE-REPORT-FILE.
+          01 SCHEDULE-REPORT-RECORD.
+             03 SCHED-SECOND PIC Z(8)9.
+             03 FILLER PIC X(2) VALUE ": ".
+             03 SCHED-SLOT OCCURS 25 PIC X(2).
+          FD BLOCKED-REPORT-FILE.
+          01 BLOCKED-REPORT-RECORD.
+             03 BLK-STEP-TAG PIC X(7) VALUE "STEP : ".
+             03 BLK-STEP PIC X(1).
+             03 BLK-WAIT-TAG PIC X(18) VALUE " IS WAITING ON : ".
+             03 BLK-DEPENDENCY PIC X(1).
+             03 BLK-DONE-TAG PIC X(22)
+                VALUE "  ( STEPS DONE SO FAR=".
+             03 BLK-COMPLETED-COUNT PIC Z9.
+             03 FILLER PIC X(1) VALUE ")".
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-SCHEDULE-REPORT-DATASET PIC X(200).
+          01 WS-BLOCKED-REPORT-DATASET PIC X(200).
+          01 WS-SCHEDULE-SECOND PIC 9(9) USAGE BINARY VALUE 0.
+          01 WS-CONTROL-FILE PIC X(200).
+          01 WS-PARAM-DEFAULT PIC 9(9).
+          01 WS-PARAM-RESULT PIC 9(9).
+          01 WS-WORKER-COUNT PIC 9(2) USAGE BINARY VALUE 5.
+          77 WS-MAX-WORKERS PIC 9(2) VALUE 25.
+          01 WS-BASE-DURATION PIC 9(4) USAGE BINARY VALUE 60.
+          01 WS-WHATIF-WORKERS PIC 9(2) USAGE BINARY VALUE 0.
+          01 WS-WHATIF-BASE-WORKERS PIC 9(2) USAGE BINARY VALUE 0.
+          01 WS-WHATIF-BASE-RESULT PIC 9(4) USAGE BINARY VALUE 0.
+          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
+          01 WS-STEPS OCCURS 26.
+             03 WS-STEP-NAME PIC X(1) VALUE "~".
+             03 WS-COMPLETED PIC X(1) VALUE "N".
+                88 WS-STEP-COMPLETED VALUE "Y".
+             03 WS-IN-WORK PIC X(1) VALUE "N".
+                88 WS-STEP-IN-WORK VALUE "Y".
+             03 WS-DEPENDENCIES-LENGTH PIC 9(2) USAGE BINARY VALUE 0.
+             03 WS-DEPENDENCIES OCCURS 26.
+                05 WS-STEP-IDX PIC 9(2) USAGE BINARY VALUE 0.
+          01 WS-IDX-1 PIC 9(2) USAGE BINARY.
+          01 WS-IDX-2 PIC 9(2) USAGE BINARY.
+          01 WS-IDX-3 PIC 9(2) USAGE BINARY.
+          01 WS-IDX-4 PIC 9(2) USAGE BINARY.
+          01 WS-PART-1-TABLE-LENGTH PIC 9(2) USAGE BINARY VALUE 0.
+          01 WS-PART-1-RESULT.
+
+             03 WS-PART-1-TABLE OCCURS 26.
+                05 WS-PART-1-CHAR PIC X(1) VALUE " ".
+          01 WS-PART-1-TABLE-STR REDEFINES WS-PART-1-RESULT PIC X(26).
+          01 WS-WORKER OCCURS 25.
+             03 WS-WORK-IDX PIC 9(2) USAGE BINARY VALUE 0.
+             03 WS-TIME PIC 9(2) USAGE BINARY VALUE 0.
+          01 WS-STATE PIC X(1) VALUE "N".
+             88 WS-STOP VALUE "Y".
+          01 WS-PART-2-RESULT PIC 9(4) USAGE BINARY VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       PARSE-INPUT SECTION.
+          MOVE "DAY7" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY7_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          PERFORM LOAD-PARAMETERS.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY7: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
+             READ INPUT-FILE
+                AT END
+                   MOVE "Y" TO WS-INPUT-FILE-EOF
+                NOT AT END
+                   COMPUTE WS-IDX-1 =
+                      FUNCTION ORD (INPUT-DEPENDANT) - 65
+                   ADD 1 TO WS-DEPENDENCIES-LENGTH (WS-IDX-1)
+                   COMPUTE WS-IDX-2 =
+                      FUNCTION ORD (INPUT-DEPENDENCY) - 65
+                   MOVE WS-DEPENDENCIES-LENGTH (WS-IDX-1) TO WS-IDX-3
+                   MOVE WS-IDX-2
+                      TO WS-STEP-IDX (WS-IDX-1, WS-IDX-3)
+                   MOVE INPUT-DEPENDANT TO WS-STEP-NAME (WS-IDX-1)
+                   MOVE INPUT-DEPENDENCY TO WS-STEP-NAME (WS-IDX-2)
+             END-READ
+          END-PERFORM.
+          CLOSE INPUT-FILE.
+          PERFORM PART-1.
+          PERFORM RESET-STEPS.
+          PERFORM PART-2.
+          MOVE "DAY7" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       LOAD-PARAMETERS SECTION.
+          ACCEPT WS-CONTROL-FILE FROM ENVIRONMENT "DAY7_CONTROL".
+          IF WS-CONTROL-FILE = SPACES
+             MOVE "./params/control.cfg" TO WS-CONTROL-FILE
+          END-IF.
+          MOVE 5 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE, "DAY7-WORKERS",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          IF WS-PARAM-RESULT > WS-MAX-WORKERS
+             DISPLAY "DAY7: WORKER COUNT EXCEEDS COMPILED MAXIMUM OF "
+                WS-MAX-WORKERS ", CLAMPING."
+             MOVE WS-MAX-WORKERS TO WS-PARAM-RESULT
+          END-IF.
+          MOVE WS-PARAM-RESULT TO WS-WORKER-COUNT.
+          MOVE 60 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE, "DAY7-BASE-DURATION",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          IF WS-PARAM-RESULT > 9999
+             DISPLAY "DAY7: BASE DURATION EXCEEDS COMPILED MAXIMUM OF "
+                "9999, CLAMPING."
+             MOVE 9999 TO WS-PARAM-RESULT
+          END-IF.
+          MOVE WS-PARAM-RESULT TO WS-BASE-DURATION.
+          MOVE 0 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE, "DAY7-WHATIF-WORKERS",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          IF WS-PARAM-RESULT > WS-MAX-WORKERS
+             DISPLAY "DAY7: WHAT-IF WORKER COUNT EXCEEDS COMPILED "
+                "MAXIMUM OF " WS-MAX-WORKERS ", CLAMPING."
+             MOVE WS-MAX-WORKERS TO WS-PARAM-RESULT
+          END-IF.
+          MOVE WS-PARAM-RESULT TO WS-WHATIF-WORKERS.
+          EXIT.
+      *
+       PART-1 SECTION.
+          ACCEPT WS-BLOCKED-REPORT-DATASET
+             FROM ENVIRONMENT "DAY7_BLOCKED_REPORT".
+          IF WS-BLOCKED-REPORT-DATASET = SPACES
+             MOVE "./day7/blocked_steps.txt"
+                TO WS-BLOCKED-REPORT-DATASET
+          END-IF.
+          OPEN OUTPUT BLOCKED-REPORT-FILE.
+          PERFORM UNTIL WS-STOP
+             PERFORM PART-1-STEP
+          END-PERFORM.
+          CLOSE BLOCKED-REPORT-FILE.
+          DISPLAY "PART 1: " WS-PART-1-TABLE-STR.
+          MOVE WS-PART-1-TABLE-STR TO WS-LEDGER-PART-1.
+          EXIT.
+       PART-2 SECTION.
+          ACCEPT WS-SCHEDULE-REPORT-DATASET
+             FROM ENVIRONMENT "DAY7_SCHEDULE_REPORT".
+          IF WS-SCHEDULE-REPORT-DATASET = SPACES
+             MOVE "./day7/schedule.txt" TO WS-SCHEDULE-REPORT-DATASET
+          END-IF.
+          PERFORM RUN-PART-2-SIMULATION.
+          DISPLAY "PART 2: " WS-PART-2-RESULT.
+          MOVE WS-PART-2-RESULT TO WS-LEDGER-PART-2.
+          IF WS-WHATIF-WORKERS > 0
+             PERFORM WHATIF-COMPARISON
+          END-IF.
+          EXIT.
+      *
+       RUN-PART-2-SIMULATION SECTION.
+          MOVE 0 TO WS-SCHEDULE-SECOND.
+          OPEN OUTPUT SCHEDULE-REPORT-FILE.
+          PERFORM UNTIL WS-STOP
+             PERFORM PART-2-STEP
+          END-PERFORM.
+          CLOSE SCHEDULE-REPORT-FILE.
+          EXIT.
+      *
+       WHATIF-COMPARISON SECTION.
+          MOVE WS-WORKER-COUNT TO WS-WHATIF-BASE-WORKERS.
+          MOVE WS-PART-2-RESULT TO WS-WHATIF-BASE-RESULT.
+          MOVE WS-WHATIF-WORKERS TO WS-WORKER-COUNT.
+          IF WS-WORKER-COUNT > WS-MAX-WORKERS THEN
+             DISPLAY "DAY7: WHAT-IF WORKER COUNT EXCEEDS COMPILED "
+                "MAXIMUM OF " WS-MAX-WORKERS ", CLAMPING."
+             MOVE WS-MAX-WORKERS TO WS-WORKER-COUNT
+          END-IF.
+          PERFORM RESET-FOR-WHATIF.
+          ACCEPT WS-SCHEDULE-REPORT-DATASET
+             FROM ENVIRONMENT "DAY7_WHATIF_SCHEDULE_REPORT".
+          IF WS-SCHEDULE-REPORT-DATASET = SPACES
+             MOVE "./day7/schedule_whatif.txt"
+                TO WS-SCHEDULE-REPORT-DATASET
+          END-IF.
+          PERFORM RUN-PART-2-SIMULATION.
+          DISPLAY "WHAT-IF PART 2 (" WS-WORKER-COUNT " WORKERS): "
+             WS-PART-2-RESULT.
+          DISPLAY "WORKER COMPARISON: " WS-WHATIF-BASE-WORKERS
+             " WORKERS=" WS-WHATIF-BASE-RESULT " SECONDS VS "
+             WS-WORKER-COUNT " WORKERS=" WS-PART-2-RESULT " SECONDS".
+          MOVE WS-WHATIF-BASE-WORKERS TO WS-WORKER-COUNT.
+          EXIT.
+      *
+       RESET-FOR-WHATIF SECTION.
+          PERFORM RESET-STEPS.
+          MOVE 0 TO WS-PART-2-RESULT.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > 26
+             MOVE "N" TO WS-IN-WORK (WS-IDX-1)
+          END-PERFORM.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-MAX-WORKERS
+             MOVE 0 TO WS-WORK-IDX (WS-IDX-1)
+             MOVE 0 TO WS-TIME (WS-IDX-1)
+          END-PERFORM.
+          EXIT.
+      *
+       PART-1-STEP SECTION.
+          MOVE "Y" TO WS-STATE.
+          MOVE 1 TO WS-IDX-1.
+       PART-1-STEP-10.
+          IF WS-IDX-1 > 26 THEN
+             GO TO PART-1-STEP-99
+          END-IF.
+          IF WS-STEP-NAME (WS-IDX-1) = "~"
+             OR WS-STEP-COMPLETED (WS-IDX-1) THEN
+                GO TO PART-1-STEP-70
+          END-IF.
+          PERFORM VARYING WS-IDX-2 FROM 1 BY 1 
+          UNTIL WS-IDX-2 > WS-DEPENDENCIES-LENGTH (WS-IDX-1)
+             MOVE WS-STEP-IDX (WS-IDX-1, WS-IDX-2) TO WS-IDX-3
+             IF NOT WS-STEP-COMPLETED (WS-IDX-3) THEN
+                PERFORM WRITE-BLOCKED-LINE
+                GO TO PART-1-STEP-70
+             END-IF
+          END-PERFORM.
+          MOVE "N" TO WS-STATE.
+          MOVE "Y" TO WS-COMPLETED (WS-IDX-1).
+          ADD 1 TO WS-PART-1-TABLE-LENGTH.
+          MOVE WS-STEP-NAME (WS-IDX-1) 
+             TO WS-PART-1-TABLE (WS-PART-1-TABLE-LENGTH).
+          GO TO PART-1-STEP-99.
+       PART-1-STEP-70.
+          ADD 1 TO WS-IDX-1.
+          GO TO PART-1-STEP-10.
+       PART-1-STEP-99.
+          EXIT.
+      *
+       WRITE-BLOCKED-LINE SECTION.
+          MOVE WS-STEP-NAME (WS-IDX-1) TO BLK-STEP.
+          MOVE WS-STEP-NAME (WS-IDX-3) TO BLK-DEPENDENCY.
+          MOVE WS-PART-1-TABLE-LENGTH TO BLK-COMPLETED-COUNT.
+          WRITE BLOCKED-REPORT-RECORD.
+          EXIT.
+      *
+       RESET-STEPS SECTION.
+          MOVE "N" TO WS-STATE.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > 26
+             MOVE "N" TO WS-COMPLETED (WS-IDX-1)
+          END-PERFORM.
+          EXIT.
+      *
+       PART-2-STEP SECTION.
+          MOVE "Y" TO WS-STATE.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-WORKER-COUNT
+             IF WS-TIME (WS-IDX-1) = 0
+                AND NOT WS-WORK-IDX (WS-IDX-1) = 0 THEN
+                   MOVE WS-WORK-IDX (WS-IDX-1) TO WS-IDX-2
+                   MOVE "Y" TO WS-COMPLETED (WS-IDX-2)
+                   MOVE 0 TO WS-WORK-IDX (WS-IDX-1)
+             END-IF
+          END-PERFORM.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-WORKER-COUNT
+             IF WS-TIME (WS-IDX-1) = 0 THEN
+                PERFORM ASSIGN-WORK
+             ELSE
+                SUBTRACT 1 FROM WS-TIME (WS-IDX-1)
+             END-IF
+          END-PERFORM.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-WORKER-COUNT
+             IF NOT WS-WORK-IDX (WS-IDX-1) = 0 THEN
+                MOVE "N" TO WS-STATE
+             END-IF
+          END-PERFORM.
+          PERFORM WRITE-SCHEDULE-LINE.
+          IF NOT WS-STOP THEN
+             ADD 1 TO WS-PART-2-RESULT
+             ADD 1 TO WS-SCHEDULE-SECOND
+          END-IF.
+          EXIT.
+      *
+       WRITE-SCHEDULE-LINE SECTION.
+          MOVE WS-SCHEDULE-SECOND TO SCHED-SECOND.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-WORKER-COUNT
+             IF WS-WORK-IDX (WS-IDX-1) = 0 THEN
+                MOVE " ." TO SCHED-SLOT (WS-IDX-1)
+             ELSE
+                MOVE SPACES TO SCHED-SLOT (WS-IDX-1)
+                MOVE WS-STEP-NAME (WS-WORK-IDX (WS-IDX-1))
+                   TO SCHED-SLOT (WS-IDX-1) (2:1)
+             END-IF
+          END-PERFORM.
+          WRITE SCHEDULE-REPORT-RECORD.
+          EXIT.
+      *
+       ASSIGN-WORK SECTION.
+          MOVE 1 TO WS-IDX-2.
+       ASSIGN-WORK-10.
+          IF WS-IDX-2 > 26 THEN
+             GO TO ASSIGN-WORK-99
+          END-IF.
+          IF WS-STEP-NAME (WS-IDX-2) = "~"
+             OR WS-STEP-COMPLETED (WS-IDX-2)
+             OR WS-STEP-IN-WORK (WS-IDX-2) THEN
+                GO TO ASSIGN-WORK-70
+          END-IF.
+          PERFORM VARYING WS-IDX-3 FROM 1 BY 1 
+          UNTIL WS-IDX-3 > WS-DEPENDENCIES-LENGTH (WS-IDX-2)
+             MOVE WS-STEP-IDX (WS-IDX-2, WS-IDX-3) TO WS-IDX-4
+             IF NOT WS-STEP-COMPLETED (WS-IDX-4) THEN
+                GO TO ASSIGN-WORK-70
+             END-IF
+          END-PERFORM.
+          MOVE "Y" TO WS-IN-WORK (WS-IDX-2)
+          MOVE WS-IDX-2 TO WS-WORK-IDX (WS-IDX-1)
+          COMPUTE WS-TIME (WS-IDX-1) = WS-BASE-DURATION + WS-IDX-2 - 1
+          GO TO ASSIGN-WORK-99.
+       ASSIGN-WORK-70.
+          ADD 1 TO WS-IDX-2.
+          GO TO ASSIGN-WORK-10.
+       ASSIGN-WORK-99.
+          EXIT.
+
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
