@@ -1,313 +1,440 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY22.
-       AUTHOR. OK999.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-             ASSIGN TO "./inputs/example.txt"
-             ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD.
-             03 INPUT-STR PIC X(20).
-       WORKING-STORAGE SECTION.
-          77 WS-E-NEITHER PIC 9(18) USAGE COMP-5 VALUE 0.
-          77 WS-E-TORCH PIC 9(18) USAGE COMP-5 VALUE 1.
-          77 WS-E-CLIMBING-GEAR PIC 9(18) USAGE COMP-5 VALUE 2.
-          01 WS-TMP.
-             03 WS-T-STR-1 PIC X(20).
-             03 WS-T-STR-2 PIC X(20).
-             03 WS-TMP-1 PIC 9(18).
-             03 WS-TMP-2 PIC 9(18).
-             03 WS-T-1 PIC S9(18) USAGE COMP-5.
-             03 WS-T-2 PIC S9(18) USAGE COMP-5.
-          01 WS-CAVE.
-             03 WS-DEPTH PIC 9(18) USAGE COMP-5.
-             03 WS-TARGET-X PIC 9(18) USAGE COMP-5.
-             03 WS-TARGET-Y PIC 9(18) USAGE COMP-5.
-             03 WS-R OCCURS 1000.
-                05 WS-C OCCURS 1000.
-                   07 WS-G PIC 9(18) USAGE COMP-5 VALUE 0.
-                   07 WS-E PIC 9(18) USAGE COMP-5 VALUE 0.
-                   07 WS-M PIC X(1) VALUE "#".
-                      88 WS-ROCKY VALUE ".".
-                      88 WS-WET VALUE "=".
-                      88 WS-NARROW VALUE "|".
-          01 WS-EXPLORED.
-             03 WS-E-X OCCURS 1000.
-                05 WS-E-Y OCCURS 1000.
-                   07 WS-E-E OCCURS 3.
-                      10 WS-E-M PIC 9(18) USAGE COMP-5 VALUE 999999.
-          01 WS-STACK.
-             03 WS-S-L PIC 9(18) USAGE COMP-5 VALUE 0.
-             03 WS-S-ELEMENT OCCURS 10000000.
-                05 WS-S-X PIC 9(18) USAGE COMP-5.
-                05 WS-S-Y PIC 9(18) USAGE COMP-5.
-                05 WS-S-E PIC 9(18) USAGE COMP-5.
-                05 WS-S-M PIC 9(18) USAGE COMP-5.
-          01 WS-I.
-             03 WS-I-X PIC 9(18) USAGE COMP-5.
-             03 WS-I-Y PIC 9(18) USAGE COMP-5.
-             03 WS-I-E PIC 9(18) USAGE COMP-5.
-                88 WS-NEITHER VALUE 0.
-                88 WS-TORCH VALUE 1.
-                88 WS-CLIMBING-GEAR VALUE 2.
-             03 WS-I-M PIC 9(18) USAGE COMP-5.
-          01 WS-J.
-             03 WS-J-X PIC 9(18) USAGE COMP-5.
-             03 WS-J-Y PIC 9(18) USAGE COMP-5.
-             03 WS-J-E PIC 9(18) USAGE COMP-5.
-             03 WS-J-M PIC 9(18) USAGE COMP-5.
-          01 WS-PART-1-RESULT PIC 9(18) USAGE COMP-5 VALUE 0.
-          01 WS-PART-2-RESULT PIC 9(18) USAGE COMP-5 VALUE 1200.
-      *
-       PROCEDURE DIVISION.
-       MAIN SECTION.
-          PERFORM PARSE-INPUT.
-          PERFORM PART-1.
-          PERFORM PART-2.
-          STOP RUN.
-      *
-       PARSE-INPUT SECTION.
-          OPEN INPUT INPUT-FILE.
-          READ INPUT-FILE.
-          UNSTRING INPUT-STR DELIMITED BY ": "
-             INTO WS-T-STR-1, WS-TMP-1.
-          MOVE WS-TMP-1 TO WS-DEPTH.
-          READ INPUT-FILE.
-          UNSTRING INPUT-STR DELIMITED BY ": "
-             INTO WS-T-STR-1, WS-T-STR-2.
-          UNSTRING WS-T-STR-2 DELIMITED BY ","
-             INTO WS-TMP-1, WS-TMP-2.
-          MOVE WS-TMP-1 TO WS-TARGET-X.
-          MOVE WS-TMP-2 TO WS-TARGET-Y.
-          CLOSE INPUT-FILE.
-          EXIT.
-      *
-       PART-1 SECTION.
-          PERFORM COMPUTE-ALL.
-          DISPLAY "PART 1: " WS-PART-1-RESULT.
-          EXIT.
-      *
-       PART-2 SECTION.
-          PERFORM DFS.
-          DISPLAY "PART 2: " WS-PART-2-RESULT.
-          EXIT.
-      *
-       DFS SECTION.
-          ADD 1 TO WS-S-L.
-          MOVE 0 TO WS-S-X (WS-S-L).
-          MOVE 0 TO WS-S-Y (WS-S-L).
-          MOVE WS-E-TORCH TO WS-S-E (WS-S-L).
-          MOVE 0 TO WS-S-M (WS-S-L).
-          PERFORM UNTIL WS-S-L = 0
-             MOVE WS-S-X (WS-S-L) TO WS-I-X
-             MOVE WS-S-Y (WS-S-L) TO WS-I-Y
-             MOVE WS-S-E (WS-S-L) TO WS-I-E
-             MOVE WS-S-M (WS-S-L) TO WS-I-M
-             SUBTRACT 1 FROM WS-S-L
-             PERFORM DFS-ITERATION
-          END-PERFORM.
-          EXIT.
-      *
-       DFS-ITERATION SECTION.
-          IF WS-I-M >= WS-PART-2-RESULT OR
-             WS-I-M >= WS-E-M (WS-I-Y + 1, WS-I-X + 1, WS-I-E) THEN
-                EXIT SECTION
-          END-IF.
-          MOVE WS-I-M TO WS-E-M (WS-I-Y + 1, WS-I-X + 1, WS-I-E)
-          COMPUTE WS-T-1 = WS-I-X - WS-TARGET-X.
-          COMPUTE WS-T-1 = FUNCTION ABS (WS-T-1).
-          COMPUTE WS-T-2 = WS-I-Y - WS-TARGET-Y.
-          COMPUTE WS-T-2 = FUNCTION ABS (WS-T-2).
-          IF WS-I-M + WS-T-1 + WS-T-2 >= WS-PART-2-RESULT THEN
-                EXIT SECTION
-          END-IF.
-          IF WS-I-X = WS-TARGET-X AND WS-I-Y = WS-TARGET-Y THEN
-             IF NOT WS-TORCH THEN
-                COMPUTE WS-I-M = WS-I-M + 7
-             END-IF
-             MOVE WS-E-TORCH TO WS-I-E
-             IF WS-I-M < WS-PART-2-RESULT THEN
-                MOVE WS-I-M TO WS-E-M (WS-I-Y + 1, WS-I-X + 1, WS-I-E)
-                MOVE WS-I-M TO WS-PART-2-RESULT
-             END-IF
-             EXIT SECTION
-          END-IF
-      *
-          MOVE WS-I-Y TO WS-J-Y.
-          COMPUTE WS-J-X = WS-I-X - 1.
-          PERFORM MOVE-REGION.
-      *    
-          COMPUTE WS-J-X = WS-I-X + 1.
-          PERFORM MOVE-REGION.
-      *
-          COMPUTE WS-J-Y = WS-I-Y - 1.
-          MOVE WS-I-X TO WS-J-X.
-          PERFORM MOVE-REGION.
-      *
-          COMPUTE WS-J-Y = WS-I-Y + 1.
-          PERFORM MOVE-REGION.
-      *
-          EXIT.
-      *
-       MOVE-REGION SECTION.
-      *   BOUNDARIES AND WS-PART-2-RESULT SHOULD BE ADJUSTED
-      *   WITH ROUGH ESTIMATES SO THAT THE ALGORITHM CAN
-      *   RESPOND IN A REASONABLE TIME.
-      *
-      *   I WAS TOO LAZY FOR A* OR DJIKSTRA (PRIORITY QUEUE)
-      *   I ALSO AVOID IMPLEMENTING NEW DATA STRUCTURES AS MUCH 
-      *   AS I CAN FOR THIS AOC TO HAVE THE MOST ACCURATE
-      *   COBOL DEVELOPER EXPERIENCE AND STAY AS BARE METAL
-      *   AS POSSIBLE. :)
-          IF WS-J-Y < 0 OR
-             WS-J-Y >= 1000 OR
-             WS-J-X < 0 OR
-             WS-J-X >= 100 THEN
-                EXIT SECTION
-          END-IF.
-          MOVE WS-I-E TO WS-J-E. 
-          COMPUTE WS-J-M = WS-I-M + 1.
-          IF WS-ROCKY (WS-J-Y + 1, WS-J-X + 1) AND
-             WS-NEITHER THEN
-                IF WS-WET (WS-I-Y + 1, WS-I-X + 1) THEN
-                   MOVE WS-E-CLIMBING-GEAR TO WS-J-E
-                END-IF
-                IF WS-NARROW (WS-I-Y + 1, WS-I-X + 1) THEN
-                   MOVE WS-E-TORCH TO WS-J-E
-                END-IF
-                COMPUTE WS-J-M = WS-I-M + 8
-          END-IF.
-          IF WS-WET (WS-J-Y + 1, WS-J-X + 1) AND
-             WS-TORCH THEN
-                IF WS-ROCKY (WS-I-Y + 1, WS-I-X + 1) THEN
-                   MOVE WS-E-CLIMBING-GEAR TO WS-J-E
-                END-IF
-                IF WS-NARROW (WS-I-Y + 1, WS-I-X + 1) THEN
-                   MOVE WS-E-NEITHER TO WS-J-E
-                END-IF
-                COMPUTE WS-J-M = WS-I-M + 8
-          END-IF.
-          IF WS-NARROW (WS-J-Y + 1, WS-J-X + 1) AND
-             WS-CLIMBING-GEAR THEN
-                IF WS-ROCKY (WS-I-Y + 1, WS-I-X + 1) THEN
-                   MOVE WS-E-TORCH TO WS-J-E
-                END-IF
-                IF WS-WET (WS-I-Y + 1, WS-I-X + 1) THEN
-                   MOVE WS-E-NEITHER TO WS-J-E
-                END-IF
-                COMPUTE WS-J-M = WS-I-M + 8
-          END-IF.
-          PERFORM PUSH-DFS-ELEMENT.
-          EXIT.
-      *
-       CHANGE-EQUIPMENT SECTION.
-          MOVE WS-I-X TO WS-J-X
-          MOVE WS-I-Y TO WS-J-Y
-          COMPUTE WS-J-M = WS-I-M + 7
-          IF WS-ROCKY (WS-I-Y + 1, WS-I-X + 1) THEN
-             IF WS-TORCH THEN
-                MOVE WS-E-CLIMBING-GEAR TO WS-J-E
-                PERFORM PUSH-DFS-ELEMENT
-             END-IF
-             IF WS-CLIMBING-GEAR THEN
-                MOVE WS-E-TORCH TO WS-J-E
-                PERFORM PUSH-DFS-ELEMENT
-             END-IF
-          END-IF.
-          IF WS-WET (WS-I-Y + 1, WS-I-X + 1) THEN
-             IF WS-CLIMBING-GEAR THEN
-                MOVE WS-E-NEITHER TO WS-J-E
-                PERFORM PUSH-DFS-ELEMENT
-             END-IF
-             IF WS-NEITHER THEN
-                MOVE WS-E-CLIMBING-GEAR TO WS-J-E
-                PERFORM PUSH-DFS-ELEMENT
-             END-IF
-          END-IF.
-          IF WS-NARROW (WS-I-Y + 1, WS-I-X + 1) THEN
-             IF WS-TORCH THEN
-                MOVE WS-E-NEITHER TO WS-J-E
-                PERFORM PUSH-DFS-ELEMENT
-             END-IF
-             IF WS-NEITHER THEN
-                MOVE WS-E-TORCH TO WS-J-E
-                PERFORM PUSH-DFS-ELEMENT
-             END-IF
-          END-IF.
-          EXIT.
-      *
-       PUSH-DFS-ELEMENT SECTION.
-          ADD 1 TO WS-S-L.
-          MOVE WS-J-X TO WS-S-X (WS-S-L).
-          MOVE WS-J-Y TO WS-S-Y (WS-S-L).
-          MOVE WS-J-E TO WS-S-E (WS-S-L).
-          MOVE WS-J-M TO WS-S-M (WS-S-L).
-          EXIT.
-      *
-       COMPUTE-ALL SECTION.
-          PERFORM VARYING WS-I-Y FROM 0 BY 1
-          UNTIL WS-I-Y >= 1000
-             PERFORM VARYING WS-I-X FROM 0 BY 1
-             UNTIL WS-I-X >= 1000
-                PERFORM COMPUTE-GEOLOGIC-INDEX
-                PERFORM COMPUTE-EROSION-LEVEL
-                PERFORM COMPUTE-TYPE
-                PERFORM COMPUTE-RISK
-             END-PERFORM
-          END-PERFORM.
-          EXIT.
-      *
-       COMPUTE-GEOLOGIC-INDEX SECTION.
-          IF WS-I-X = 0 AND WS-I-Y = 0 THEN
-             MOVE 0 TO WS-G (WS-I-Y + 1, WS-I-X + 1)
-             EXIT SECTION
-          END-IF.
-          IF WS-I-X = WS-TARGET-X AND WS-I-Y = WS-TARGET-Y THEN
-             MOVE 0 TO WS-G (WS-I-Y + 1, WS-I-X + 1)
-             EXIT SECTION
-          END-IF.
-          IF WS-I-Y = 0 THEN
-             COMPUTE WS-G (WS-I-Y + 1, WS-I-X + 1) = 16807 * WS-I-X
-             EXIT SECTION
-          END-IF.
-          IF WS-I-X = 0 THEN
-             COMPUTE WS-G (WS-I-Y + 1, WS-I-X + 1) = 48271 * WS-I-Y
-             EXIT SECTION
-          END-IF.
-          COMPUTE WS-G (WS-I-Y + 1, WS-I-X + 1) =
-             WS-E (WS-I-Y, WS-I-X + 1) * WS-E (WS-I-Y + 1, WS-I-X).
-          EXIT.
-      *
-       COMPUTE-EROSION-LEVEL SECTION.
-          COMPUTE WS-E (WS-I-Y + 1, WS-I-X + 1) = FUNCTION MOD
-             (WS-G (WS-I-Y + 1, WS-I-X + 1) + WS-DEPTH, 20183).
-          EXIT.
-      *
-       COMPUTE-TYPE SECTION.
-          EVALUATE FUNCTION MOD (WS-E (WS-I-Y + 1, WS-I-X + 1), 3)
-             WHEN 0
-                MOVE "." TO WS-M (WS-I-Y + 1, WS-I-X + 1)
-             WHEN 1
-                MOVE "=" TO WS-M (WS-I-Y + 1, WS-I-X + 1)
-             WHEN 2
-                MOVE "|" TO WS-M (WS-I-Y + 1, WS-I-X + 1)
-          END-EVALUATE.
-          EXIT.
-      *
-       COMPUTE-RISK SECTION.
-          IF WS-I-X > WS-TARGET-X OR WS-I-Y > WS-TARGET-Y THEN
-             EXIT SECTION
-          END-IF.
-          IF WS-WET (WS-I-Y + 1, WS-I-X + 1) THEN
-             ADD 1 TO WS-PART-1-RESULT  
-          END-IF.
-          IF WS-NARROW (WS-I-Y + 1, WS-I-X + 1) THEN
-             ADD 2 TO WS-PART-1-RESULT
-          END-IF.
-          EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY22.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+             ASSIGN TO WS-INPUT-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-INPUT-STATUS.
+          SELECT EQUIP-TRACE-FILE
+             ASSIGN TO WS-EQUIP-TRACE-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL.
+          COPY LEDGERSL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 INPUT-STR PIC X(20).
+          FD EQUIP-TRACE-FILE.
+          01 EQUIP-TRACE-RECORD.
+             03 ETR-AT-TAG PIC X(4).
+             03 ETR-X PIC Z(3)9.
+             03 ETR-COMMA PIC X(1).
+             03 ETR-Y PIC Z(3)9.
+             03 ETR-SWAP-TAG PIC X(8).
+             03 ETR-FROM PIC X(14).
+             03 ETR-TO-TAG PIC X(4).
+             03 ETR-TO PIC X(14).
+             03 ETR-MIN-TAG PIC X(9).
+             03 ETR-MINUTE PIC Z(6)9.
+             03 ETR-PAD PIC X(26).
+       COPY LEDGERFD.
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          COPY ELAPSEWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-EQUIP-TRACE-DATASET PIC X(200).
+          01 WS-CONTROL-FILE PIC X(200).
+          01 WS-PARAM-DEFAULT PIC 9(9).
+          01 WS-PARAM-RESULT PIC 9(9).
+          01 WS-MARGIN PIC 9(18) USAGE COMP-5 VALUE 50.
+          01 WS-GRID-X-MAX PIC 9(18) USAGE COMP-5.
+          01 WS-GRID-Y-MAX PIC 9(18) USAGE COMP-5.
+          01 WS-EQUIP-NAME-TABLE.
+             03 WS-EQUIP-NAME PIC X(14)
+                OCCURS 3 VALUES "NEITHER", "TORCH", "CLIMBING-GEAR".
+          77 WS-E-NEITHER PIC 9(18) USAGE COMP-5 VALUE 0.
+          77 WS-E-TORCH PIC 9(18) USAGE COMP-5 VALUE 1.
+          77 WS-E-CLIMBING-GEAR PIC 9(18) USAGE COMP-5 VALUE 2.
+          01 WS-TMP.
+             03 WS-T-STR-1 PIC X(20).
+             03 WS-T-STR-2 PIC X(20).
+             03 WS-TMP-1 PIC 9(18).
+             03 WS-TMP-2 PIC 9(18).
+             03 WS-T-1 PIC S9(18) USAGE COMP-5.
+             03 WS-T-2 PIC S9(18) USAGE COMP-5.
+          01 WS-CAVE.
+             03 WS-DEPTH PIC 9(18) USAGE COMP-5.
+             03 WS-TARGET-X PIC 9(18) USAGE COMP-5.
+             03 WS-TARGET-Y PIC 9(18) USAGE COMP-5.
+             03 WS-R OCCURS 1000.
+                05 WS-C OCCURS 1000.
+                   07 WS-G PIC 9(18) USAGE COMP-5 VALUE 0.
+                   07 WS-E PIC 9(18) USAGE COMP-5 VALUE 0.
+                   07 WS-M PIC X(1) VALUE "#".
+                      88 WS-ROCKY VALUE ".".
+                      88 WS-WET VALUE "=".
+                      88 WS-NARROW VALUE "|".
+          01 WS-EXPLORED.
+             03 WS-E-X OCCURS 1000.
+                05 WS-E-Y OCCURS 1000.
+                   07 WS-E-E OCCURS 3.
+                      10 WS-E-M PIC 9(18) USAGE COMP-5 VALUE 999999.
+          01 WS-STACK.
+             03 WS-S-L PIC 9(18) USAGE COMP-5 VALUE 0.
+             03 WS-S-ELEMENT OCCURS 10000000.
+                05 WS-S-X PIC 9(18) USAGE COMP-5.
+                05 WS-S-Y PIC 9(18) USAGE COMP-5.
+                05 WS-S-E PIC 9(18) USAGE COMP-5.
+                05 WS-S-M PIC 9(18) USAGE COMP-5.
+          01 WS-I.
+             03 WS-I-X PIC 9(18) USAGE COMP-5.
+             03 WS-I-Y PIC 9(18) USAGE COMP-5.
+             03 WS-I-E PIC 9(18) USAGE COMP-5.
+                88 WS-NEITHER VALUE 0.
+                88 WS-TORCH VALUE 1.
+                88 WS-CLIMBING-GEAR VALUE 2.
+             03 WS-I-M PIC 9(18) USAGE COMP-5.
+          01 WS-J.
+             03 WS-J-X PIC 9(18) USAGE COMP-5.
+             03 WS-J-Y PIC 9(18) USAGE COMP-5.
+             03 WS-J-E PIC 9(18) USAGE COMP-5.
+             03 WS-J-M PIC 9(18) USAGE COMP-5.
+          01 WS-PART-1-RESULT PIC 9(18) USAGE COMP-5 VALUE 0.
+          01 WS-PART-2-RESULT PIC 9(18) USAGE COMP-5 VALUE 1200.
+      *
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+          MOVE "DAY22" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          PERFORM PARSE-INPUT.
+          PERFORM OPEN-EQUIP-TRACE.
+          PERFORM START-ELAPSED-TIMER.
+          PERFORM PART-1.
+          PERFORM PART-2.
+          PERFORM STOP-ELAPSED-TIMER.
+          CLOSE EQUIP-TRACE-FILE.
+          MOVE "DAY22" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       OPEN-EQUIP-TRACE SECTION.
+          ACCEPT WS-EQUIP-TRACE-DATASET
+             FROM ENVIRONMENT "DAY22_EQUIP_TRACE".
+          IF WS-EQUIP-TRACE-DATASET = SPACES
+             MOVE "./day22/equip-trace.log" TO WS-EQUIP-TRACE-DATASET
+          END-IF.
+          OPEN OUTPUT EQUIP-TRACE-FILE.
+          EXIT.
+      *
+       WRITE-EQUIPMENT-TRACE SECTION.
+          MOVE "AT: " TO ETR-AT-TAG.
+          MOVE WS-J-X TO ETR-X.
+          MOVE "," TO ETR-COMMA.
+          MOVE WS-J-Y TO ETR-Y.
+          MOVE " SWAP " TO ETR-SWAP-TAG.
+          MOVE WS-EQUIP-NAME (WS-I-E + 1) TO ETR-FROM.
+          MOVE " TO " TO ETR-TO-TAG.
+          MOVE WS-EQUIP-NAME (WS-J-E + 1) TO ETR-TO.
+          MOVE " MINUTE " TO ETR-MIN-TAG.
+          MOVE WS-J-M TO ETR-MINUTE.
+          MOVE SPACES TO ETR-PAD.
+          WRITE EQUIP-TRACE-RECORD.
+          EXIT.
+      *
+       PARSE-INPUT SECTION.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY22_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY22: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          READ INPUT-FILE.
+          UNSTRING INPUT-STR DELIMITED BY ": "
+             INTO WS-T-STR-1, WS-TMP-1.
+          MOVE WS-TMP-1 TO WS-DEPTH.
+          READ INPUT-FILE.
+          UNSTRING INPUT-STR DELIMITED BY ": "
+             INTO WS-T-STR-1, WS-T-STR-2.
+          UNSTRING WS-T-STR-2 DELIMITED BY ","
+             INTO WS-TMP-1, WS-TMP-2.
+          MOVE WS-TMP-1 TO WS-TARGET-X.
+          MOVE WS-TMP-2 TO WS-TARGET-Y.
+          CLOSE INPUT-FILE.
+          ACCEPT WS-CONTROL-FILE FROM ENVIRONMENT "DAY22_CONTROL".
+          IF WS-CONTROL-FILE = SPACES
+             MOVE "./params/control.cfg" TO WS-CONTROL-FILE
+          END-IF.
+          MOVE WS-TARGET-X TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE,
+             "DAY22-TARGET-X",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          MOVE WS-PARAM-RESULT TO WS-TARGET-X.
+          MOVE WS-TARGET-Y TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE,
+             "DAY22-TARGET-Y",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          MOVE WS-PARAM-RESULT TO WS-TARGET-Y.
+          MOVE 50 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE,
+             "DAY22-MARGIN",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          MOVE WS-PARAM-RESULT TO WS-MARGIN.
+          IF WS-TARGET-X > 999 OR WS-TARGET-Y > 999 THEN
+             DISPLAY "DAY22: TARGET COORDINATE EXCEEDS COMPILED "
+                "MAXIMUM OF 999 - ABORTING."
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          COMPUTE WS-GRID-X-MAX = WS-TARGET-X + WS-MARGIN.
+          COMPUTE WS-GRID-Y-MAX = WS-TARGET-Y + WS-MARGIN.
+          IF WS-GRID-X-MAX > 999 THEN
+             MOVE 999 TO WS-GRID-X-MAX
+          END-IF.
+          IF WS-GRID-Y-MAX > 999 THEN
+             MOVE 999 TO WS-GRID-Y-MAX
+          END-IF.
+          EXIT.
+      *
+       PART-1 SECTION.
+          PERFORM COMPUTE-ALL.
+          DISPLAY "PART 1: " WS-PART-1-RESULT.
+          MOVE WS-PART-1-RESULT TO WS-LEDGER-PART-1.
+          EXIT.
+      *
+       PART-2 SECTION.
+          PERFORM DFS.
+          DISPLAY "PART 2: " WS-PART-2-RESULT.
+          MOVE WS-PART-2-RESULT TO WS-LEDGER-PART-2.
+          EXIT.
+      *
+       DFS SECTION.
+          ADD 1 TO WS-S-L.
+          MOVE 0 TO WS-S-X (WS-S-L).
+          MOVE 0 TO WS-S-Y (WS-S-L).
+          MOVE WS-E-TORCH TO WS-S-E (WS-S-L).
+          MOVE 0 TO WS-S-M (WS-S-L).
+          PERFORM UNTIL WS-S-L = 0
+             MOVE WS-S-X (WS-S-L) TO WS-I-X
+             MOVE WS-S-Y (WS-S-L) TO WS-I-Y
+             MOVE WS-S-E (WS-S-L) TO WS-I-E
+             MOVE WS-S-M (WS-S-L) TO WS-I-M
+             SUBTRACT 1 FROM WS-S-L
+             PERFORM DFS-ITERATION
+          END-PERFORM.
+          EXIT.
+      *
+       DFS-ITERATION SECTION.
+          IF WS-I-M >= WS-PART-2-RESULT OR
+             WS-I-M >= WS-E-M (WS-I-Y + 1, WS-I-X + 1, WS-I-E) THEN
+                EXIT SECTION
+          END-IF.
+          MOVE WS-I-M TO WS-E-M (WS-I-Y + 1, WS-I-X + 1, WS-I-E)
+          COMPUTE WS-T-1 = WS-I-X - WS-TARGET-X.
+          COMPUTE WS-T-1 = FUNCTION ABS (WS-T-1).
+          COMPUTE WS-T-2 = WS-I-Y - WS-TARGET-Y.
+          COMPUTE WS-T-2 = FUNCTION ABS (WS-T-2).
+          IF WS-I-M + WS-T-1 + WS-T-2 >= WS-PART-2-RESULT THEN
+                EXIT SECTION
+          END-IF.
+          IF WS-I-X = WS-TARGET-X AND WS-I-Y = WS-TARGET-Y THEN
+             IF NOT WS-TORCH THEN
+                COMPUTE WS-I-M = WS-I-M + 7
+                MOVE WS-I-X TO WS-J-X
+                MOVE WS-I-Y TO WS-J-Y
+                MOVE WS-E-TORCH TO WS-J-E
+                MOVE WS-I-M TO WS-J-M
+                PERFORM WRITE-EQUIPMENT-TRACE
+             END-IF
+             MOVE WS-E-TORCH TO WS-I-E
+             IF WS-I-M < WS-PART-2-RESULT THEN
+                MOVE WS-I-M TO WS-E-M (WS-I-Y + 1, WS-I-X + 1, WS-I-E)
+                MOVE WS-I-M TO WS-PART-2-RESULT
+             END-IF
+             EXIT SECTION
+          END-IF
+      *
+          MOVE WS-I-Y TO WS-J-Y.
+          COMPUTE WS-J-X = WS-I-X - 1.
+          PERFORM MOVE-REGION.
+      *    
+          COMPUTE WS-J-X = WS-I-X + 1.
+          PERFORM MOVE-REGION.
+      *
+          COMPUTE WS-J-Y = WS-I-Y - 1.
+          MOVE WS-I-X TO WS-J-X.
+          PERFORM MOVE-REGION.
+      *
+          COMPUTE WS-J-Y = WS-I-Y + 1.
+          PERFORM MOVE-REGION.
+      *
+          EXIT.
+      *
+       MOVE-REGION SECTION.
+      *   BOUNDARIES AND WS-PART-2-RESULT SHOULD BE ADJUSTED
+      *   WITH ROUGH ESTIMATES SO THAT THE ALGORITHM CAN
+      *   RESPOND IN A REASONABLE TIME.
+      *
+      *   I WAS TOO LAZY FOR A* OR DJIKSTRA (PRIORITY QUEUE)
+      *   I ALSO AVOID IMPLEMENTING NEW DATA STRUCTURES AS MUCH 
+      *   AS I CAN FOR THIS AOC TO HAVE THE MOST ACCURATE
+      *   COBOL DEVELOPER EXPERIENCE AND STAY AS BARE METAL
+      *   AS POSSIBLE. :)
+          IF WS-J-Y < 0 OR
+             WS-J-Y > WS-GRID-Y-MAX OR
+             WS-J-X < 0 OR
+             WS-J-X > WS-GRID-X-MAX THEN
+                EXIT SECTION
+          END-IF.
+          MOVE WS-I-E TO WS-J-E.
+          COMPUTE WS-J-M = WS-I-M + 1.
+          IF WS-ROCKY (WS-J-Y + 1, WS-J-X + 1) AND
+             WS-NEITHER THEN
+                IF WS-WET (WS-I-Y + 1, WS-I-X + 1) THEN
+                   MOVE WS-E-CLIMBING-GEAR TO WS-J-E
+                END-IF
+                IF WS-NARROW (WS-I-Y + 1, WS-I-X + 1) THEN
+                   MOVE WS-E-TORCH TO WS-J-E
+                END-IF
+                COMPUTE WS-J-M = WS-I-M + 8
+          END-IF.
+          IF WS-WET (WS-J-Y + 1, WS-J-X + 1) AND
+             WS-TORCH THEN
+                IF WS-ROCKY (WS-I-Y + 1, WS-I-X + 1) THEN
+                   MOVE WS-E-CLIMBING-GEAR TO WS-J-E
+                END-IF
+                IF WS-NARROW (WS-I-Y + 1, WS-I-X + 1) THEN
+                   MOVE WS-E-NEITHER TO WS-J-E
+                END-IF
+                COMPUTE WS-J-M = WS-I-M + 8
+          END-IF.
+          IF WS-NARROW (WS-J-Y + 1, WS-J-X + 1) AND
+             WS-CLIMBING-GEAR THEN
+                IF WS-ROCKY (WS-I-Y + 1, WS-I-X + 1) THEN
+                   MOVE WS-E-TORCH TO WS-J-E
+                END-IF
+                IF WS-WET (WS-I-Y + 1, WS-I-X + 1) THEN
+                   MOVE WS-E-NEITHER TO WS-J-E
+                END-IF
+                COMPUTE WS-J-M = WS-I-M + 8
+          END-IF.
+          IF WS-J-E NOT = WS-I-E THEN
+             PERFORM WRITE-EQUIPMENT-TRACE
+          END-IF.
+          PERFORM PUSH-DFS-ELEMENT.
+          EXIT.
+      *
+       CHANGE-EQUIPMENT SECTION.
+          MOVE WS-I-X TO WS-J-X
+          MOVE WS-I-Y TO WS-J-Y
+          COMPUTE WS-J-M = WS-I-M + 7
+          IF WS-ROCKY (WS-I-Y + 1, WS-I-X + 1) THEN
+             IF WS-TORCH THEN
+                MOVE WS-E-CLIMBING-GEAR TO WS-J-E
+                PERFORM PUSH-DFS-ELEMENT
+             END-IF
+             IF WS-CLIMBING-GEAR THEN
+                MOVE WS-E-TORCH TO WS-J-E
+                PERFORM PUSH-DFS-ELEMENT
+             END-IF
+          END-IF.
+          IF WS-WET (WS-I-Y + 1, WS-I-X + 1) THEN
+             IF WS-CLIMBING-GEAR THEN
+                MOVE WS-E-NEITHER TO WS-J-E
+                PERFORM PUSH-DFS-ELEMENT
+             END-IF
+             IF WS-NEITHER THEN
+                MOVE WS-E-CLIMBING-GEAR TO WS-J-E
+                PERFORM PUSH-DFS-ELEMENT
+             END-IF
+          END-IF.
+          IF WS-NARROW (WS-I-Y + 1, WS-I-X + 1) THEN
+             IF WS-TORCH THEN
+                MOVE WS-E-NEITHER TO WS-J-E
+                PERFORM PUSH-DFS-ELEMENT
+             END-IF
+             IF WS-NEITHER THEN
+                MOVE WS-E-TORCH TO WS-J-E
+                PERFORM PUSH-DFS-ELEMENT
+             END-IF
+          END-IF.
+          EXIT.
+      *
+       PUSH-DFS-ELEMENT SECTION.
+          ADD 1 TO WS-S-L.
+          MOVE WS-J-X TO WS-S-X (WS-S-L).
+          MOVE WS-J-Y TO WS-S-Y (WS-S-L).
+          MOVE WS-J-E TO WS-S-E (WS-S-L).
+          MOVE WS-J-M TO WS-S-M (WS-S-L).
+          EXIT.
+      *
+       COMPUTE-ALL SECTION.
+          PERFORM VARYING WS-I-Y FROM 0 BY 1
+          UNTIL WS-I-Y > WS-GRID-Y-MAX
+             PERFORM VARYING WS-I-X FROM 0 BY 1
+             UNTIL WS-I-X > WS-GRID-X-MAX
+                PERFORM COMPUTE-GEOLOGIC-INDEX
+                PERFORM COMPUTE-EROSION-LEVEL
+                PERFORM COMPUTE-TYPE
+                PERFORM COMPUTE-RISK
+             END-PERFORM
+          END-PERFORM.
+          EXIT.
+      *
+       COMPUTE-GEOLOGIC-INDEX SECTION.
+          IF WS-I-X = 0 AND WS-I-Y = 0 THEN
+             MOVE 0 TO WS-G (WS-I-Y + 1, WS-I-X + 1)
+             EXIT SECTION
+          END-IF.
+          IF WS-I-X = WS-TARGET-X AND WS-I-Y = WS-TARGET-Y THEN
+             MOVE 0 TO WS-G (WS-I-Y + 1, WS-I-X + 1)
+             EXIT SECTION
+          END-IF.
+          IF WS-I-Y = 0 THEN
+             COMPUTE WS-G (WS-I-Y + 1, WS-I-X + 1) = 16807 * WS-I-X
+             EXIT SECTION
+          END-IF.
+          IF WS-I-X = 0 THEN
+             COMPUTE WS-G (WS-I-Y + 1, WS-I-X + 1) = 48271 * WS-I-Y
+             EXIT SECTION
+          END-IF.
+          COMPUTE WS-G (WS-I-Y + 1, WS-I-X + 1) =
+             WS-E (WS-I-Y, WS-I-X + 1) * WS-E (WS-I-Y + 1, WS-I-X).
+          EXIT.
+      *
+       COMPUTE-EROSION-LEVEL SECTION.
+          COMPUTE WS-E (WS-I-Y + 1, WS-I-X + 1) = FUNCTION MOD
+             (WS-G (WS-I-Y + 1, WS-I-X + 1) + WS-DEPTH, 20183).
+          EXIT.
+      *
+       COMPUTE-TYPE SECTION.
+          EVALUATE FUNCTION MOD (WS-E (WS-I-Y + 1, WS-I-X + 1), 3)
+             WHEN 0
+                MOVE "." TO WS-M (WS-I-Y + 1, WS-I-X + 1)
+             WHEN 1
+                MOVE "=" TO WS-M (WS-I-Y + 1, WS-I-X + 1)
+             WHEN 2
+                MOVE "|" TO WS-M (WS-I-Y + 1, WS-I-X + 1)
+          END-EVALUATE.
+          EXIT.
+      *
+       COMPUTE-RISK SECTION.
+          IF WS-I-X > WS-TARGET-X OR WS-I-Y > WS-TARGET-Y THEN
+             EXIT SECTION
+          END-IF.
+          IF WS-WET (WS-I-Y + 1, WS-I-X + 1) THEN
+             ADD 1 TO WS-PART-1-RESULT  
+          END-IF.
+          IF WS-NARROW (WS-I-Y + 1, WS-I-X + 1) THEN
+             ADD 2 TO WS-PART-1-RESULT
+          END-IF.
+          EXIT.
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
+       COPY ELAPSEPA.
