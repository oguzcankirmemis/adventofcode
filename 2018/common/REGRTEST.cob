@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRTEST.
+       AUTHOR. OK999.
+      * REGRESSION HARNESS: COMPARES EACH DAY'S MOST RECENT LEDGER
+      * ANSWER AGAINST A CONFIGURED EXPECTED ANSWER (SEE
+      * PARAMS/EXPECTED.CFG, KEY=VALUE LIKE THE SHARED CONTROL CARD).
+      * A DAY WITH NO EXPECTED VALUE CONFIGURED IS REPORTED PENDING
+      * RATHER THAN FAILED, SINCE THE ANSWER DEPENDS ON WHICH INPUT
+      * FILE WAS RUN. ANY MISMATCH IS REPORTED FAIL AND RAISES A
+      * NON-ZERO RETURN-CODE SO THE NIGHTLY BATCH DRIVER SEES THE
+      * REGRESSION AS AN ABORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT LEDGER-FILE
+             ASSIGN TO WS-LEDGER-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LEDGER-STATUS.
+          SELECT EXPECTED-FILE
+             ASSIGN TO WS-EXPECTED-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXPECTED-STATUS.
+          SELECT REGRESSION-REPORT-FILE
+             ASSIGN TO WS-REGRESSION-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+          FD LEDGER-FILE.
+          01 LEDGER-IN-RECORD PIC X(200).
+          FD EXPECTED-FILE.
+          01 EXPECTED-IN-RECORD PIC X(80).
+          FD REGRESSION-REPORT-FILE.
+          01 REGRESSION-REPORT-RECORD.
+             03 RRR-KEY-TAG PIC X(1).
+             03 RRR-KEY PIC X(11).
+             03 RRR-STATUS-TAG PIC X(3).
+             03 RRR-STATUS PIC X(8).
+             03 RRR-EXPECTED-TAG PIC X(11).
+             03 RRR-EXPECTED PIC X(30).
+             03 RRR-ACTUAL-TAG PIC X(9).
+             03 RRR-ACTUAL PIC X(30).
+             03 RRR-PAD PIC X(20).
+       WORKING-STORAGE SECTION.
+          COPY AUDITWS.
+          01 WS-LEDGER-DATASET PIC X(200).
+          01 WS-LEDGER-STATUS PIC X(2) VALUE SPACES.
+          01 WS-LEDGER-EOF PIC X(1) VALUE "N".
+          01 WS-EXPECTED-DATASET PIC X(200).
+          01 WS-EXPECTED-STATUS PIC X(2) VALUE SPACES.
+          01 WS-EXPECTED-EOF PIC X(1) VALUE "N".
+          01 WS-REGRESSION-DATASET PIC X(200).
+          01 WS-SCORE-TABLE.
+             03 WS-SCORE-ENTRY OCCURS 25.
+                05 WS-SCORE-RAN PIC X(1) VALUE "N".
+                05 WS-SCORE-PART-1 PIC X(30) VALUE SPACES.
+                05 WS-SCORE-PART-2 PIC X(30) VALUE SPACES.
+          01 WS-EXPECTED-TABLE.
+             03 WS-EXPECTED-ENTRY OCCURS 60.
+                05 WS-EXP-KEY PIC X(20) VALUE SPACES.
+                05 WS-EXP-VALUE PIC X(30) VALUE SPACES.
+          01 WS-EXPECTED-COUNT PIC 9(3) VALUE 0.
+          01 WS-PARSE.
+             03 WS-P-DATE PIC X(10).
+             03 WS-P-PROGRAM PIC X(10).
+             03 WS-P-PART-1 PIC X(30).
+             03 WS-P-PART-2 PIC X(30).
+          01 WS-KEY-PART PIC X(20).
+          01 WS-VALUE-PART PIC X(30).
+          01 WS-DAY-NUM PIC 9(2).
+          01 WS-IDX PIC 9(2).
+          01 WS-LOOKUP-KEY PIC X(20).
+          01 WS-LOOKUP-VALUE PIC X(30).
+          01 WS-LOOKUP-FOUND PIC X(1).
+          01 WS-DAY-DIGITS PIC 9(2).
+          01 WS-DAY-DIGITS-ED PIC Z9.
+          01 WS-FAIL-COUNT PIC 9(3) VALUE 0.
+          01 WS-PENDING-COUNT PIC 9(3) VALUE 0.
+          01 WS-PASS-COUNT PIC 9(3) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+          MOVE "REGRTEST" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          PERFORM READ-LEDGER.
+          PERFORM READ-EXPECTED-ANSWERS.
+          PERFORM WRITE-REGRESSION-REPORT.
+          IF WS-FAIL-COUNT > 0
+             MOVE 1 TO RETURN-CODE
+          ELSE
+             MOVE 0 TO RETURN-CODE
+          END-IF.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       READ-LEDGER SECTION.
+          ACCEPT WS-LEDGER-DATASET FROM ENVIRONMENT "RESULTS_LEDGER".
+          IF WS-LEDGER-DATASET = SPACES
+             MOVE "../../results/ledger.txt" TO WS-LEDGER-DATASET
+          END-IF.
+          OPEN INPUT LEDGER-FILE.
+          IF WS-LEDGER-STATUS NOT = "00"
+             DISPLAY "REGRTEST: UNABLE TO OPEN LEDGER - STATUS "
+                WS-LEDGER-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM UNTIL WS-LEDGER-EOF = "Y"
+             READ LEDGER-FILE
+                AT END
+                   MOVE "Y" TO WS-LEDGER-EOF
+                NOT AT END
+                   PERFORM PARSE-LEDGER-RECORD
+             END-READ
+          END-PERFORM.
+          CLOSE LEDGER-FILE.
+          EXIT.
+      *
+       PARSE-LEDGER-RECORD SECTION.
+          MOVE SPACES TO WS-PARSE.
+          UNSTRING LEDGER-IN-RECORD DELIMITED BY ","
+             INTO WS-P-DATE, WS-P-PROGRAM, WS-P-PART-1, WS-P-PART-2.
+          COMPUTE WS-DAY-NUM =
+             FUNCTION NUMVAL (FUNCTION TRIM (WS-P-PROGRAM (4:7))).
+          IF WS-DAY-NUM >= 1 AND WS-DAY-NUM <= 25
+             MOVE "Y" TO WS-SCORE-RAN (WS-DAY-NUM)
+             MOVE WS-P-PART-1 TO WS-SCORE-PART-1 (WS-DAY-NUM)
+             MOVE WS-P-PART-2 TO WS-SCORE-PART-2 (WS-DAY-NUM)
+          END-IF.
+          EXIT.
+      *
+       READ-EXPECTED-ANSWERS SECTION.
+          ACCEPT WS-EXPECTED-DATASET
+             FROM ENVIRONMENT "EXPECTED_ANSWERS".
+          IF WS-EXPECTED-DATASET = SPACES
+             MOVE "../../params/expected.cfg" TO WS-EXPECTED-DATASET
+          END-IF.
+          OPEN INPUT EXPECTED-FILE.
+          IF WS-EXPECTED-STATUS NOT = "00"
+             GO TO READ-EXPECTED-ANSWERS-99
+          END-IF.
+          PERFORM UNTIL WS-EXPECTED-EOF = "Y"
+             READ EXPECTED-FILE
+                AT END
+                   MOVE "Y" TO WS-EXPECTED-EOF
+                NOT AT END
+                   PERFORM PARSE-EXPECTED-RECORD
+             END-READ
+          END-PERFORM.
+          CLOSE EXPECTED-FILE.
+       READ-EXPECTED-ANSWERS-99.
+          EXIT.
+      *
+       PARSE-EXPECTED-RECORD SECTION.
+          IF EXPECTED-IN-RECORD = SPACES OR
+             EXPECTED-IN-RECORD (1:1) = "*"
+             GO TO PARSE-EXPECTED-RECORD-99
+          END-IF.
+          MOVE SPACES TO WS-KEY-PART WS-VALUE-PART.
+          UNSTRING EXPECTED-IN-RECORD DELIMITED BY "="
+             INTO WS-KEY-PART, WS-VALUE-PART.
+          ADD 1 TO WS-EXPECTED-COUNT.
+          MOVE FUNCTION TRIM (WS-KEY-PART)
+             TO WS-EXP-KEY (WS-EXPECTED-COUNT).
+          MOVE FUNCTION TRIM (WS-VALUE-PART)
+             TO WS-EXP-VALUE (WS-EXPECTED-COUNT).
+       PARSE-EXPECTED-RECORD-99.
+          EXIT.
+      *
+       FIND-EXPECTED-VALUE SECTION.
+          MOVE "N" TO WS-LOOKUP-FOUND.
+          MOVE SPACES TO WS-LOOKUP-VALUE.
+          PERFORM VARYING WS-IDX FROM 1 BY 1
+          UNTIL WS-IDX > WS-EXPECTED-COUNT OR WS-LOOKUP-FOUND = "Y"
+             IF WS-EXP-KEY (WS-IDX) = WS-LOOKUP-KEY
+                MOVE WS-EXP-VALUE (WS-IDX) TO WS-LOOKUP-VALUE
+                MOVE "Y" TO WS-LOOKUP-FOUND
+             END-IF
+          END-PERFORM.
+          EXIT.
+      *
+       WRITE-REGRESSION-REPORT SECTION.
+          ACCEPT WS-REGRESSION-DATASET
+             FROM ENVIRONMENT "REGRESSION_REPORT".
+          IF WS-REGRESSION-DATASET = SPACES
+             MOVE "../../results/regression.txt"
+                TO WS-REGRESSION-DATASET
+          END-IF.
+          OPEN OUTPUT REGRESSION-REPORT-FILE.
+          PERFORM VARYING WS-DAY-DIGITS FROM 1 BY 1
+          UNTIL WS-DAY-DIGITS > 25
+             PERFORM CHECK-ONE-PART
+             PERFORM CHECK-TWO-PART
+          END-PERFORM.
+          CLOSE REGRESSION-REPORT-FILE.
+          EXIT.
+      *
+       CHECK-ONE-PART SECTION.
+          MOVE WS-DAY-DIGITS TO WS-DAY-DIGITS-ED.
+          STRING "DAY" DELIMITED BY SIZE
+                 FUNCTION TRIM (WS-DAY-DIGITS-ED) DELIMITED BY SIZE
+                 "-PART1" DELIMITED BY SIZE
+                 INTO WS-LOOKUP-KEY
+          END-STRING.
+          MOVE FUNCTION TRIM (WS-LOOKUP-KEY) TO WS-LOOKUP-KEY.
+          MOVE WS-SCORE-PART-1 (WS-DAY-DIGITS) TO RRR-ACTUAL.
+          PERFORM EVALUATE-AND-WRITE-LINE.
+          EXIT.
+      *
+       CHECK-TWO-PART SECTION.
+          MOVE WS-DAY-DIGITS TO WS-DAY-DIGITS-ED.
+          STRING "DAY" DELIMITED BY SIZE
+                 FUNCTION TRIM (WS-DAY-DIGITS-ED) DELIMITED BY SIZE
+                 "-PART2" DELIMITED BY SIZE
+                 INTO WS-LOOKUP-KEY
+          END-STRING.
+          MOVE FUNCTION TRIM (WS-LOOKUP-KEY) TO WS-LOOKUP-KEY.
+          MOVE WS-SCORE-PART-2 (WS-DAY-DIGITS) TO RRR-ACTUAL.
+          PERFORM EVALUATE-AND-WRITE-LINE.
+          EXIT.
+      *
+       EVALUATE-AND-WRITE-LINE SECTION.
+          PERFORM FIND-EXPECTED-VALUE.
+          MOVE " " TO RRR-KEY-TAG.
+          MOVE WS-LOOKUP-KEY TO RRR-KEY.
+          MOVE " - " TO RRR-STATUS-TAG.
+          MOVE " EXPECTED=" TO RRR-EXPECTED-TAG.
+          MOVE WS-LOOKUP-VALUE TO RRR-EXPECTED.
+          MOVE "  ACTUAL=" TO RRR-ACTUAL-TAG.
+          MOVE SPACES TO RRR-PAD.
+          IF WS-SCORE-RAN (WS-DAY-DIGITS) NOT = "Y"
+             MOVE "NOT RUN " TO RRR-STATUS
+          ELSE IF WS-LOOKUP-FOUND NOT = "Y"
+             MOVE "PENDING " TO RRR-STATUS
+             ADD 1 TO WS-PENDING-COUNT
+          ELSE IF WS-LOOKUP-VALUE = RRR-ACTUAL
+             MOVE "PASS    " TO RRR-STATUS
+             ADD 1 TO WS-PASS-COUNT
+          ELSE
+             MOVE "FAIL    " TO RRR-STATUS
+             ADD 1 TO WS-FAIL-COUNT
+          END-IF.
+          WRITE REGRESSION-REPORT-RECORD.
+          EXIT.
+      *
+       COPY AUDITPA.
