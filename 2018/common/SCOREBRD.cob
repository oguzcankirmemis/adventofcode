@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCOREBRD.
+       AUTHOR. OK999.
+      * READS THE SHARED RESULTS LEDGER AND WRITES A YEAR-END
+      * SCOREBOARD SHOWING, FOR EACH OF DAY1 THROUGH DAY25, WHETHER IT
+      * HAS BEEN RUN AND WHAT ITS MOST RECENT PART-1/PART-2 ANSWERS
+      * WERE, PLUS A TRAILING COMPLETION COUNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT LEDGER-FILE
+             ASSIGN TO WS-LEDGER-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LEDGER-STATUS.
+          SELECT SCOREBOARD-FILE
+             ASSIGN TO WS-SCOREBOARD-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+          FD LEDGER-FILE.
+          01 LEDGER-IN-RECORD PIC X(200).
+          FD SCOREBOARD-FILE.
+          01 SCOREBOARD-RECORD.
+             03 SBR-DAY-TAG PIC X(4).
+             03 SBR-DAY-NUM PIC Z9.
+             03 SBR-STATUS-TAG PIC X(3).
+             03 SBR-STATUS PIC X(8).
+             03 SBR-PART-1-TAG PIC X(9).
+             03 SBR-PART-1 PIC X(30).
+             03 SBR-PART-2-TAG PIC X(9).
+             03 SBR-PART-2 PIC X(30).
+             03 SBR-DATE-TAG PIC X(7).
+             03 SBR-DATE PIC X(10).
+             03 SBR-PAD PIC X(10).
+       WORKING-STORAGE SECTION.
+          COPY AUDITWS.
+          01 WS-LEDGER-DATASET PIC X(200).
+          01 WS-LEDGER-STATUS PIC X(2) VALUE SPACES.
+          01 WS-LEDGER-EOF PIC X(1) VALUE "N".
+          01 WS-SCOREBOARD-DATASET PIC X(200).
+          01 WS-SCORE-TABLE.
+             03 WS-SCORE-ENTRY OCCURS 25.
+                05 WS-SCORE-RAN PIC X(1) VALUE "N".
+                05 WS-SCORE-DATE PIC X(10) VALUE SPACES.
+                05 WS-SCORE-PART-1 PIC X(30) VALUE SPACES.
+                05 WS-SCORE-PART-2 PIC X(30) VALUE SPACES.
+          01 WS-PARSE.
+             03 WS-P-DATE PIC X(10).
+             03 WS-P-PROGRAM PIC X(10).
+             03 WS-P-PART-1 PIC X(30).
+             03 WS-P-PART-2 PIC X(30).
+          01 WS-DAY-NUM PIC 9(2).
+          01 WS-IDX PIC 9(2).
+          01 WS-COMPLETED-COUNT PIC 9(2) VALUE 0.
+          01 WS-SUMMARY-TAG PIC X(20).
+          01 WS-SUMMARY-OF-TAG PIC X(4).
+      *
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+          MOVE "SCOREBRD" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          PERFORM READ-LEDGER.
+          PERFORM WRITE-SCOREBOARD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       READ-LEDGER SECTION.
+          ACCEPT WS-LEDGER-DATASET FROM ENVIRONMENT "RESULTS_LEDGER".
+          IF WS-LEDGER-DATASET = SPACES
+             MOVE "../../results/ledger.txt" TO WS-LEDGER-DATASET
+          END-IF.
+          OPEN INPUT LEDGER-FILE.
+          IF WS-LEDGER-STATUS NOT = "00"
+             DISPLAY "SCOREBRD: UNABLE TO OPEN LEDGER - STATUS "
+                WS-LEDGER-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM UNTIL WS-LEDGER-EOF = "Y"
+             READ LEDGER-FILE
+                AT END
+                   MOVE "Y" TO WS-LEDGER-EOF
+                NOT AT END
+                   PERFORM PARSE-LEDGER-RECORD
+             END-READ
+          END-PERFORM.
+          CLOSE LEDGER-FILE.
+          EXIT.
+      *
+       PARSE-LEDGER-RECORD SECTION.
+          MOVE SPACES TO WS-PARSE.
+          UNSTRING LEDGER-IN-RECORD DELIMITED BY ","
+             INTO WS-P-DATE, WS-P-PROGRAM, WS-P-PART-1, WS-P-PART-2.
+          COMPUTE WS-DAY-NUM =
+             FUNCTION NUMVAL (FUNCTION TRIM (WS-P-PROGRAM (4:7))).
+          IF WS-DAY-NUM >= 1 AND WS-DAY-NUM <= 25
+             MOVE "Y" TO WS-SCORE-RAN (WS-DAY-NUM)
+             MOVE WS-P-DATE TO WS-SCORE-DATE (WS-DAY-NUM)
+             MOVE WS-P-PART-1 TO WS-SCORE-PART-1 (WS-DAY-NUM)
+             MOVE WS-P-PART-2 TO WS-SCORE-PART-2 (WS-DAY-NUM)
+          END-IF.
+          EXIT.
+      *
+       WRITE-SCOREBOARD SECTION.
+          ACCEPT WS-SCOREBOARD-DATASET
+             FROM ENVIRONMENT "SCOREBOARD_REPORT".
+          IF WS-SCOREBOARD-DATASET = SPACES
+             MOVE "../../results/scoreboard.txt"
+                TO WS-SCOREBOARD-DATASET
+          END-IF.
+          OPEN OUTPUT SCOREBOARD-FILE.
+          PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 25
+             PERFORM WRITE-SCOREBOARD-LINE
+          END-PERFORM.
+          PERFORM WRITE-SCOREBOARD-SUMMARY.
+          CLOSE SCOREBOARD-FILE.
+          EXIT.
+      *
+       WRITE-SCOREBOARD-LINE SECTION.
+          MOVE "DAY " TO SBR-DAY-TAG.
+          MOVE WS-IDX TO SBR-DAY-NUM.
+          MOVE " - " TO SBR-STATUS-TAG.
+          IF WS-SCORE-RAN (WS-IDX) = "Y"
+             ADD 1 TO WS-COMPLETED-COUNT
+             MOVE "COMPLETE" TO SBR-STATUS
+             MOVE "  PART 1=" TO SBR-PART-1-TAG
+             MOVE WS-SCORE-PART-1 (WS-IDX) TO SBR-PART-1
+             MOVE "  PART 2=" TO SBR-PART-2-TAG
+             MOVE WS-SCORE-PART-2 (WS-IDX) TO SBR-PART-2
+             MOVE "  DATE=" TO SBR-DATE-TAG
+             MOVE WS-SCORE-DATE (WS-IDX) TO SBR-DATE
+          ELSE
+             MOVE "NOT RUN " TO SBR-STATUS
+             MOVE SPACES TO SBR-PART-1-TAG SBR-PART-1
+             MOVE SPACES TO SBR-PART-2-TAG SBR-PART-2
+             MOVE SPACES TO SBR-DATE-TAG SBR-DATE
+          END-IF.
+          MOVE SPACES TO SBR-PAD.
+          WRITE SCOREBOARD-RECORD.
+          EXIT.
+      *
+       WRITE-SCOREBOARD-SUMMARY SECTION.
+          MOVE SPACES TO SCOREBOARD-RECORD.
+          MOVE "DAYS COMPLETED: " TO WS-SUMMARY-TAG.
+          MOVE " OF " TO WS-SUMMARY-OF-TAG.
+          STRING WS-SUMMARY-TAG DELIMITED BY SIZE
+                 WS-COMPLETED-COUNT DELIMITED BY SIZE
+                 WS-SUMMARY-OF-TAG DELIMITED BY SIZE
+                 "25" DELIMITED BY SIZE
+                 INTO SCOREBOARD-RECORD
+          END-STRING.
+          WRITE SCOREBOARD-RECORD.
+          EXIT.
+      *
+       COPY AUDITPA.
