@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARAMCARD.
+       AUTHOR. OK999.
+      * SHARED CONTROL-CARD LOOKUP.
+      * READS A LINE-SEQUENTIAL "KEY=VALUE" PARAMETER FILE AND RETURNS
+      * THE NUMERIC VALUE FOR L-KEY, OR L-DEFAULT-VALUE WHEN THE FILE
+      * OR THE KEY IS NOT FOUND. LETS OPERATORS RETUNE CONSTANTS THAT
+      * USED TO BE COMPILED-IN 77-LEVEL LITERALS FROM ONE CONTROL FILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT PARAM-FILE
+             ASSIGN TO L-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PARAM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+          FD PARAM-FILE.
+          01 PARAM-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+          01 WS-PARAM-STATUS PIC X(2) VALUE SPACES.
+          01 WS-EOF PIC A(1) VALUE "N".
+          01 WS-FOUND PIC A(1) VALUE "N".
+          01 WS-EQ-POS PIC 9(4) COMP.
+          01 WS-KEY-PART PIC X(60).
+          01 WS-VALUE-PART PIC X(20).
+       LINKAGE SECTION.
+          01 L-FILENAME PIC X(200).
+          01 L-KEY PIC X(60).
+          01 L-DEFAULT-VALUE PIC 9(9).
+          01 L-VALUE PIC 9(9).
+       PROCEDURE DIVISION USING L-FILENAME, L-KEY, L-DEFAULT-VALUE,
+              L-VALUE.
+       LOOKUP-PARAM SECTION.
+           MOVE L-DEFAULT-VALUE TO L-VALUE.
+           MOVE "N" TO WS-EOF WS-FOUND.
+           OPEN INPUT PARAM-FILE.
+           IF WS-PARAM-STATUS NOT = "00" AND WS-PARAM-STATUS NOT = "05"
+              GO TO LOOKUP-PARAM-99
+           END-IF.
+           PERFORM UNTIL WS-EOF = "Y" OR WS-FOUND = "Y"
+              READ PARAM-FILE
+                 AT END
+                    MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    PERFORM SPLIT-PARAM-RECORD
+              END-READ
+           END-PERFORM.
+           CLOSE PARAM-FILE.
+       LOOKUP-PARAM-99.
+           EXIT PROGRAM.
+      *
+       SPLIT-PARAM-RECORD SECTION.
+           MOVE SPACES TO WS-KEY-PART WS-VALUE-PART.
+           IF PARAM-RECORD = SPACES OR
+              PARAM-RECORD (1:1) = "*"
+              GO TO SPLIT-PARAM-RECORD-99
+           END-IF.
+           UNSTRING PARAM-RECORD DELIMITED BY "="
+              INTO WS-KEY-PART, WS-VALUE-PART.
+           IF FUNCTION TRIM (WS-KEY-PART) = FUNCTION TRIM (L-KEY)
+              MOVE FUNCTION NUMVAL (WS-VALUE-PART) TO L-VALUE
+              MOVE "Y" TO WS-FOUND
+           END-IF.
+       SPLIT-PARAM-RECORD-99.
+           EXIT.
