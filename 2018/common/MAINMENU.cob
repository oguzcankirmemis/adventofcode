@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+       AUTHOR. OK999.
+      * MAINTENANCE MENU FRONT END. DISPLAYS THE AVAILABLE SHARED
+      * MAINTENANCE UTILITIES (SCOREBRD, REGRTEST) SO AN OPERATOR
+      * READING THE JOB LOG CAN SEE WHAT IS AVAILABLE, THEN RUNS THE
+      * ONE SELECTED VIA THE MAINT_MENU_CHOICE CONTROL VARIABLE -- THE
+      * SAME ACCEPT-FROM-ENVIRONMENT CONVENTION USED BY EVERY DAYn
+      * PROGRAM'S CONTROL-CARD OVERRIDES, SINCE THIS SHOP HAS NO
+      * INTERACTIVE CONSOLE INPUT ANYWHERE ELSE IN THE SUITE.
+      * SCOREBRD AND REGRTEST ARE STANDALONE MAIN-LINE PROGRAMS, THE
+      * SAME AS EVERY DAYn PROGRAM, EACH ENDING IN ITS OWN STOP RUN --
+      * SO THEY ARE INVOKED HERE AS SEPARATE JOB STEPS VIA CALL
+      * "SYSTEM", THE SAME WAY THE NIGHTLY BATCH DRIVER RUNS EACH DAYn
+      * PROGRAM AS ITS OWN PROCESS, RATHER THAN AS AN IN-PROCESS CALL
+      * THAT WOULD NEVER RETURN CONTROL TO THIS MENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          COPY AUDITWS.
+          01 WS-MENU-CHOICE PIC X(2).
+          01 WS-MENU-COMMAND PIC X(80).
+      *
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+          MOVE "MAINMENU" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          PERFORM DISPLAY-MENU.
+          ACCEPT WS-MENU-CHOICE FROM ENVIRONMENT "MAINT_MENU_CHOICE".
+          EVALUATE FUNCTION TRIM (WS-MENU-CHOICE)
+             WHEN "1"
+                DISPLAY "MAINMENU: RUNNING SCOREBRD"
+                MOVE "./SCOREBRD" TO WS-MENU-COMMAND
+                CALL "SYSTEM" USING WS-MENU-COMMAND
+             WHEN "2"
+                DISPLAY "MAINMENU: RUNNING REGRTEST"
+                MOVE "./REGRTEST" TO WS-MENU-COMMAND
+                CALL "SYSTEM" USING WS-MENU-COMMAND
+             WHEN SPACES
+                DISPLAY "MAINMENU: NO SELECTION MADE - SET "
+                   "MAINT_MENU_CHOICE AND RESUBMIT"
+             WHEN OTHER
+                DISPLAY "MAINMENU: INVALID SELECTION " WS-MENU-CHOICE
+                MOVE 1 TO RETURN-CODE
+                PERFORM WRITE-RUN-TRAILER
+                STOP RUN
+          END-EVALUATE.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       DISPLAY-MENU SECTION.
+          DISPLAY "========================================".
+          DISPLAY "  ADVENT OF CODE 2018 - MAINTENANCE MENU ".
+          DISPLAY "========================================".
+          DISPLAY "  1 - YEAR-END SCOREBOARD     (SCOREBRD) ".
+          DISPLAY "  2 - REGRESSION TEST         (REGRTEST) ".
+          DISPLAY "  SET MAINT_MENU_CHOICE TO ONE OF THE ABOVE".
+          DISPLAY "  NUMBERS BEFORE RUNNING THIS PROGRAM.    ".
+          DISPLAY "========================================".
+          EXIT.
+      *
+       COPY AUDITPA.
