@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY21.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+             ASSIGN TO WS-INPUT-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 INPUT-STR PIC X(20).
+       COPY LEDGERFD.
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          COPY ELAPSEWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          77 WS-SEEN-TABLE-SIZE PIC 9(18) USAGE COMP-5
+             VALUE 16777216.
+          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
+          01 WS-REGISTERS.
+             03 WS-R PIC S9(18) USAGE COMP-5 VALUE 0 OCCURS 6.
+          01 WS-INSTRUCTION.
+             03 WS-OPCODE PIC X(4).
+             03 WS-OP-1 PIC S9(18) USAGE COMP-5.
+             03 WS-OP-2 PIC S9(18) USAGE COMP-5.
+             03 WS-RES PIC S9(18) USAGE COMP-5.
+          01 WS-PROGRAM.
+             03 WS-IP PIC 9(18) USAGE COMP-5.
+             03 WS-PROGRAM-LEN PIC 9(18) USAGE COMP-5 VALUE 0.
+             03 WS-PR-INSTR OCCURS 100.
+                05 WS-PR-OPCODE PIC X(4).
+                05 WS-PR-OP-1 PIC S9(18) USAGE COMP-5.
+                05 WS-PR-OP-2 PIC S9(18) USAGE COMP-5.
+                05 WS-PR-RES PIC S9(18) USAGE COMP-5.
+          01 WS-TMP.
+             03 WS-TMP-STR-1 PIC X(4).
+             03 WS-TMP-1 PIC 9(18).
+             03 WS-TMP-2 PIC 9(18).
+             03 WS-TMP-3 PIC 9(18).
+             03 WS-T-1 PIC S9(18) USAGE COMP-5.
+             03 WS-T-2 PIC S9(18) USAGE COMP-5.
+          01 WS-CMP-REG PIC 9(18) USAGE COMP-5.
+          01 WS-CMP-VALUE PIC S9(18) USAGE COMP-5.
+          01 WS-LAST-UNIQUE PIC S9(18) USAGE COMP-5 VALUE -1.
+          01 WS-HALTED PIC X(1) VALUE "N".
+             88 WS-CYCLE-FOUND VALUE "Y".
+          01 WS-SEEN-TABLE PIC X(1) VALUE "N" OCCURS 16777216.
+          01 WS-PART-1-RESULT PIC S9(18) USAGE COMP-5 VALUE 0.
+          01 WS-PART-2-RESULT PIC S9(18) USAGE COMP-5 VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+          MOVE "DAY21" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          PERFORM PARSE-INPUT.
+          PERFORM FIND-COMPARE-INSTRUCTION.
+          PERFORM START-ELAPSED-TIMER.
+          PERFORM RUN-AND-COLLECT.
+          PERFORM STOP-ELAPSED-TIMER.
+          DISPLAY "PART 1: " WS-PART-1-RESULT.
+          MOVE WS-PART-1-RESULT TO WS-LEDGER-PART-1.
+          DISPLAY "PART 2: " WS-PART-2-RESULT.
+          MOVE WS-PART-2-RESULT TO WS-LEDGER-PART-2.
+          MOVE "DAY21" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       PARSE-INPUT SECTION.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY21_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY21: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          READ INPUT-FILE.
+          UNSTRING INPUT-STR DELIMITED BY " "
+             INTO WS-TMP-STR-1, WS-TMP-1.
+          COMPUTE WS-IP = WS-TMP-1 + 1.
+          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
+             READ INPUT-FILE
+                AT END
+                   MOVE "Y" TO WS-INPUT-FILE-EOF
+                NOT AT END
+                   ADD 1 TO WS-PROGRAM-LEN
+                   UNSTRING INPUT-STR DELIMITED BY " "
+                      INTO WS-TMP-STR-1, WS-TMP-1, WS-TMP-2, WS-TMP-3
+                   MOVE WS-TMP-STR-1 TO WS-PR-OPCODE (WS-PROGRAM-LEN)
+                   MOVE WS-TMP-1 TO WS-PR-OP-1 (WS-PROGRAM-LEN)
+                   MOVE WS-TMP-2 TO WS-PR-OP-2 (WS-PROGRAM-LEN)
+                   MOVE WS-TMP-3 TO WS-PR-RES (WS-PROGRAM-LEN)
+          END-PERFORM.
+          CLOSE INPUT-FILE.
+          EXIT.
+      *
+      * THE PUZZLE PROGRAM HALTS THE MOMENT REGISTER 0 MATCHES SOME
+      * OTHER REGISTER AT A SINGLE "EQRR" INSTRUCTION. FIND THAT
+      * INSTRUCTION AND REMEMBER WHICH REGISTER IT COMPARES REGISTER 0
+      * AGAINST, SO WE CAN WATCH THAT REGISTER INSTEAD OF ACTUALLY
+      * RUNNING REGISTER 0 TO COMPLETION.
+       FIND-COMPARE-INSTRUCTION SECTION.
+          MOVE 0 TO WS-CMP-REG.
+          PERFORM VARYING WS-T-1 FROM 1 BY 1
+          UNTIL WS-T-1 > WS-PROGRAM-LEN OR NOT WS-CMP-REG = 0
+             IF WS-PR-OPCODE (WS-T-1) = "eqrr" THEN
+                IF WS-PR-OP-1 (WS-T-1) = 0 THEN
+                   COMPUTE WS-CMP-REG = WS-PR-OP-2 (WS-T-1) + 1
+                ELSE IF WS-PR-OP-2 (WS-T-1) = 0 THEN
+                   COMPUTE WS-CMP-REG = WS-PR-OP-1 (WS-T-1) + 1
+                END-IF
+             END-IF
+          END-PERFORM.
+          IF WS-CMP-REG = 0 THEN
+             DISPLAY "DAY21: NO EQRR-ON-REGISTER-0 INSTRUCTION FOUND"
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          EXIT.
+      *
+       RUN-AND-COLLECT SECTION.
+          MOVE 0 TO WS-R (1).
+          MOVE 0 TO WS-R (2).
+          MOVE 0 TO WS-R (3).
+          MOVE 0 TO WS-R (4).
+          MOVE 0 TO WS-R (5).
+          MOVE 0 TO WS-R (6).
+          PERFORM UNTIL WS-CYCLE-FOUND
+             COMPUTE WS-T-1 = WS-R (WS-IP) + 1
+             IF WS-T-1 < 1 OR WS-T-1 > WS-PROGRAM-LEN THEN
+                EXIT PERFORM
+             END-IF
+             MOVE WS-PR-OPCODE (WS-T-1) TO WS-OPCODE
+             MOVE WS-PR-OP-1 (WS-T-1) TO WS-OP-1
+             MOVE WS-PR-OP-2 (WS-T-1) TO WS-OP-2
+             MOVE WS-PR-RES (WS-T-1) TO WS-RES
+             IF WS-OPCODE = "eqrr" AND
+                (WS-OP-1 = 0 OR WS-OP-2 = 0) THEN
+                   PERFORM CAPTURE-COMPARE-VALUE
+             END-IF
+             IF NOT WS-CYCLE-FOUND THEN
+                PERFORM RUN-INSTRUCTION
+                ADD 1 TO WS-R (WS-IP)
+             END-IF
+          END-PERFORM.
+          EXIT.
+      *
+       CAPTURE-COMPARE-VALUE SECTION.
+          MOVE WS-R (WS-CMP-REG) TO WS-CMP-VALUE.
+          IF WS-CMP-VALUE < 0 OR WS-CMP-VALUE >= WS-SEEN-TABLE-SIZE THEN
+             EXIT SECTION
+          END-IF.
+          IF WS-SEEN-TABLE (WS-CMP-VALUE + 1) = "Y" THEN
+             MOVE "Y" TO WS-HALTED
+             EXIT SECTION
+          END-IF.
+          MOVE "Y" TO WS-SEEN-TABLE (WS-CMP-VALUE + 1).
+          IF WS-PART-1-RESULT = 0 THEN
+             MOVE WS-CMP-VALUE TO WS-PART-1-RESULT
+          END-IF.
+          MOVE WS-CMP-VALUE TO WS-LAST-UNIQUE.
+          MOVE WS-LAST-UNIQUE TO WS-PART-2-RESULT.
+          EXIT.
+      *
+       RUN-INSTRUCTION SECTION.
+          EVALUATE WS-OPCODE
+             WHEN "addr"
+                PERFORM ADDR
+             WHEN "addi"
+                PERFORM ADDI
+             WHEN "mulr"
+                PERFORM MULR
+             WHEN "muli"
+                PERFORM MULI
+             WHEN "banr"
+                PERFORM BANR
+             WHEN "bani"
+                PERFORM BANI
+             WHEN "borr"
+                PERFORM BORR
+             WHEN "bori"
+                PERFORM BORI
+             WHEN "setr"
+                PERFORM SETR
+             WHEN "seti"
+                PERFORM SETI
+             WHEN "gtir"
+                PERFORM GTIR
+             WHEN "gtri"
+                PERFORM GTRI
+             WHEN "gtrr"
+                PERFORM GTRR
+             WHEN "eqir"
+                PERFORM EQIR
+             WHEN "eqri"
+                PERFORM EQRI
+             WHEN "eqrr"
+                PERFORM EQRR
+          END-EVALUATE.
+          EXIT.
+      *
+       ADDR SECTION.
+          COMPUTE WS-R (WS-RES + 1) =
+             WS-R (WS-OP-1 + 1) + WS-R (WS-OP-2 + 1).
+          EXIT.
+      *
+       ADDI SECTION.
+          COMPUTE WS-R (WS-RES + 1) =
+             WS-R (WS-OP-1 + 1) + WS-OP-2.
+          EXIT.
+      *
+       MULR SECTION.
+          COMPUTE WS-R (WS-RES + 1) =
+             WS-R (WS-OP-1 + 1) * WS-R (WS-OP-2 + 1).
+          EXIT.
+      *
+       MULI SECTION.
+          COMPUTE WS-R (WS-RES + 1) =
+             WS-R (WS-OP-1 + 1) * WS-OP-2.
+          EXIT.
+      *
+       BANR SECTION.
+          COMPUTE WS-R (WS-RES + 1) =
+             WS-R (WS-OP-1 + 1) B-AND WS-R (WS-OP-2 + 1).
+          EXIT.
+      *
+       BANI SECTION.
+          COMPUTE WS-R (WS-RES + 1) =
+             WS-R (WS-OP-1 + 1) B-AND WS-OP-2.
+          EXIT.
+      *
+       BORR SECTION.
+          COMPUTE WS-R (WS-RES + 1) =
+             WS-R (WS-OP-1 + 1) B-OR WS-R (WS-OP-2 + 1).
+          EXIT.
+      *
+       BORI SECTION.
+          COMPUTE WS-R (WS-RES + 1) =
+             WS-R (WS-OP-1 + 1) B-OR WS-OP-2.
+          EXIT.
+      *
+       SETR SECTION.
+          MOVE WS-R (WS-OP-1 + 1) TO WS-R (WS-RES + 1).
+          EXIT.
+      *
+       SETI SECTION.
+          MOVE WS-OP-1 TO WS-R (WS-RES + 1).
+          EXIT.
+      *
+       GTIR SECTION.
+          IF WS-OP-1 > WS-R (WS-OP-2 + 1) THEN
+             MOVE 1 TO WS-R (WS-RES + 1)
+          ELSE
+             MOVE 0 TO WS-R (WS-RES + 1)
+          END-IF.
+          EXIT.
+      *
+       GTRI SECTION.
+          IF WS-R (WS-OP-1 + 1) > WS-OP-2 THEN
+             MOVE 1 TO WS-R (WS-RES + 1)
+          ELSE
+             MOVE 0 TO WS-R (WS-RES + 1)
+          END-IF.
+          EXIT.
+      *
+       GTRR SECTION.
+          IF WS-R (WS-OP-1 + 1) > WS-R (WS-OP-2 + 1) THEN
+             MOVE 1 TO WS-R (WS-RES + 1)
+          ELSE
+             MOVE 0 TO WS-R (WS-RES + 1)
+          END-IF.
+          EXIT.
+      *
+       EQIR SECTION.
+          IF WS-OP-1 = WS-R (WS-OP-2 + 1) THEN
+             MOVE 1 TO WS-R (WS-RES + 1)
+          ELSE
+             MOVE 0 TO WS-R (WS-RES + 1)
+          END-IF.
+          EXIT.
+      *
+       EQRI SECTION.
+          IF WS-R (WS-OP-1 + 1) = WS-OP-2 THEN
+             MOVE 1 TO WS-R (WS-RES + 1)
+          ELSE
+             MOVE 0 TO WS-R (WS-RES + 1)
+          END-IF.
+          EXIT.
+      *
+       EQRR SECTION.
+          IF WS-R (WS-OP-1 + 1) = WS-R (WS-OP-2 + 1) THEN
+             MOVE 1 TO WS-R (WS-RES + 1)
+          ELSE
+             MOVE 0 TO WS-R (WS-RES + 1)
+          END-IF.
+          EXIT.
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
+       COPY ELAPSEPA.
