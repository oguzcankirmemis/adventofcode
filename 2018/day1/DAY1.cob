@@ -4,15 +4,34 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          SELECT INPUT-FILE 
-             ASSIGN TO "./inputs/example.txt"
+          SELECT INPUT-FILE
+             ASSIGN TO WS-INPUT-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+          SELECT HISTORY-REPORT-FILE
+             ASSIGN TO WS-HISTORY-DATASET
              ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
           FD INPUT-FILE.
           01 INPUT-FILE-RECORD.
              03 INPUT-VARIABLE PIC X(18).
+       COPY LEDGERFD.
+          FD HISTORY-REPORT-FILE.
+          01 HISTORY-REPORT-RECORD.
+             03 FILLER PIC X(6) VALUE "STEP #".
+             03 HRR-STEP PIC ZZZZZZ9.
+             03 FILLER PIC X(6) VALUE "  SUM ".
+             03 HRR-SUM PIC -(17)9.
+             03 FILLER PIC X(2) VALUE SPACES.
+             03 HRR-FLAG PIC X(8) VALUE SPACES.
        WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
           01 WS-INPUT-FILE-EOF PIC A(1) VALUE "N".
           01 TMP-VAR PIC S9(18) USAGE COMP-3.
           01 TMP-IDX PIC 9(6) VALUE 1.
@@ -24,10 +43,29 @@
              03 PART-2-HISTORY OCCURS 999999.
                 05 PART-2-POSITIVE PIC X(1) VALUE "N".
                 05 PART-2-NEGATIVE PIC X(1) VALUE "N".
+          01 WS-HISTORY-FLAG PIC X(1) VALUE "N".
+             88 WS-HISTORY-ENABLED VALUE "Y".
+          01 WS-HISTORY-DATASET PIC X(200).
+          01 WS-HISTORY-STEP PIC 9(7) VALUE 0.
+          01 WS-HASH-MAX PIC 9(6) VALUE 999999.
+          01 WS-HASH-OVERFLOW-COUNT PIC 9(9) USAGE BINARY VALUE 0.
+          01 WS-LEDGER-SIGNED-EDIT PIC -(17)9.
       * 
        PROCEDURE DIVISION.
        PART-1 SECTION.
+          MOVE "DAY1" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY1_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
           OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY1: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
              PERFORM UNTIL WS-INPUT-FILE-EOF="Y"
                 READ INPUT-FILE
                    AT END
@@ -39,9 +77,12 @@
              END-PERFORM.
           CLOSE INPUT-FILE.
           DISPLAY "PART 1: " PART-1-SUM.
-      *    
+          MOVE PART-1-SUM TO WS-LEDGER-SIGNED-EDIT.
+          MOVE WS-LEDGER-SIGNED-EDIT TO WS-LEDGER-PART-1.
+      *
        PART-2 SECTION.
            MOVE "Y" TO PART-2-POSITIVE (1).
+           PERFORM LOAD-HISTORY-CONFIG.
        PART-2-10.
            MOVE "N" TO WS-INPUT-FILE-EOF.
            OPEN INPUT INPUT-FILE.
@@ -53,6 +94,9 @@
                       MOVE INPUT-VARIABLE TO TMP-VAR
                       ADD TMP-VAR TO PART-2-CURRENT-SUM
                       PERFORM SEARCH-SUM
+                      IF WS-HISTORY-ENABLED
+                         PERFORM WRITE-HISTORY-STEP
+                      END-IF
                       IF PART-2-FOUND = "Y" THEN
                          GO TO PART-2-99
                       END-IF
@@ -62,13 +106,55 @@
            GO TO PART-2-10.
        PART-2-99.
            CLOSE INPUT-FILE.
+           IF WS-HISTORY-ENABLED
+              CLOSE HISTORY-REPORT-FILE
+           END-IF.
            DISPLAY "PART 2: " PART-2-CURRENT-SUM.
+           IF WS-HASH-OVERFLOW-COUNT > 0
+              DISPLAY "DAY1: " WS-HASH-OVERFLOW-COUNT
+                 " RUNNING SUM(S) EXCEEDED HASHSET BOUNDS AND WERE "
+                 "SKIPPED."
+           END-IF.
+           MOVE PART-2-CURRENT-SUM TO WS-LEDGER-SIGNED-EDIT.
+           MOVE WS-LEDGER-SIGNED-EDIT TO WS-LEDGER-PART-2.
+           MOVE "DAY1" TO WS-LEDGER-PROGRAM.
+           PERFORM WRITE-LEDGER-RECORD.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM WRITE-RUN-TRAILER.
            STOP RUN.
+      *
+       LOAD-HISTORY-CONFIG SECTION.
+           ACCEPT WS-HISTORY-FLAG FROM ENVIRONMENT "DAY1_HISTORY".
+           IF WS-HISTORY-ENABLED
+              ACCEPT WS-HISTORY-DATASET
+                 FROM ENVIRONMENT "DAY1_HISTORY_REPORT"
+              IF WS-HISTORY-DATASET = SPACES
+                 MOVE "./day1/history.txt" TO WS-HISTORY-DATASET
+              END-IF
+              OPEN OUTPUT HISTORY-REPORT-FILE
+           END-IF.
+           EXIT.
+      *
+       WRITE-HISTORY-STEP SECTION.
+           ADD 1 TO WS-HISTORY-STEP.
+           MOVE WS-HISTORY-STEP TO HRR-STEP.
+           MOVE PART-2-CURRENT-SUM TO HRR-SUM.
+           MOVE SPACES TO HRR-FLAG.
+           IF PART-2-FOUND = "Y"
+              MOVE "REPEAT" TO HRR-FLAG
+           END-IF.
+           WRITE HISTORY-REPORT-RECORD.
+           EXIT.
       *
       * SIMPLE HASHSET WITH HASH FUNCTION: x -> |x| + 1
-      * DOES NOT HANDLE OUT OF BOUNDS.
        SEARCH-SUM SECTION.
            COMPUTE TMP-VAR = FUNCTION ABS (PART-2-CURRENT-SUM) + 1.
+           IF TMP-VAR > WS-HASH-MAX THEN
+               ADD 1 TO WS-HASH-OVERFLOW-COUNT
+               DISPLAY "DAY1: RUNNING SUM " PART-2-CURRENT-SUM
+                  " IS OUT OF HASHSET BOUNDS - SKIPPING CHECK."
+               GO TO SEARCH-SUM-EXIT
+           END-IF.
            IF PART-2-CURRENT-SUM < 0 THEN
                IF PART-2-NEGATIVE (TMP-VAR) = "Y" THEN
                    MOVE "Y" TO PART-2-FOUND
@@ -80,4 +166,8 @@
                END-IF
                MOVE "Y" TO PART-2-POSITIVE (TMP-VAR)
            END-IF.
+       SEARCH-SUM-EXIT.
            EXIT.
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
