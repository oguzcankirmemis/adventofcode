@@ -1,113 +1,231 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY2.
-       AUTHOR. OK999.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-F
-             ASSIGN TO "./inputs/example.txt"
-             ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-F.
-          01 INPUT-LINE PIC X(26).
-       WORKING-STORAGE SECTION.
-          01 WS-EOF PIC A(1) VALUE "N".
-          01 WS-STR PIC X(26).
-          01 WS-CHAR PIC X.
-          01 WS-CODE PIC 9(3) USAGE COMP-3.
-          01 WS-TABLE-STR.
-             03 WS-TABLE OCCURS 128.
-                05 WS-CHAR-COUNT PIC 9(2) USAGE DISPLAY VALUE 0.
-          01 WS-IDX-1 PIC 9(3) USAGE COMP-3.
-          01 WS-IDX-2 PIC 9(3) USAGE COMP-3.
-          01 PART-1-RESULT.
-             03 COUNT-TWO PIC 9(18) COMP-3 VALUE 0.
-             03 COUNT-THREE PIC 9(18) COMP-3 VALUE 0.
-             03 CHECKSUM PIC 9(18) COMP-3 VALUE 0.
-          01 PART-2-RESULT.
-             03 DIFF-COUNT PIC 9(2) VALUE 0.
-             03 DIFF-IDX PIC 9(2) VALUE 0.
-             03 PART-2-IDX PIC 9(3) VALUE 1.
-             03 PART-2-TABLE OCCURS 250.
-                05 INPUT-STR PIC X(26).
-
-      *
-       PROCEDURE DIVISION.
-       PART-1 SECTION.
-          OPEN INPUT INPUT-F.
-          PERFORM UNTIL WS-EOF = "Y"
-             INITIALIZE WS-TABLE-STR
-             READ INPUT-F
-                AT END
-                   MOVE "Y" TO WS-EOF
-                NOT AT END
-                   MOVE INPUT-LINE TO INPUT-STR (PART-2-IDX)
-                   ADD 1 TO PART-2-IDX
-                   PERFORM COUNT-CHARS
-                   PERFORM UPDATE-COUNTS
-          END-PERFORM.
-          CLOSE INPUT-F.
-          COMPUTE CHECKSUM = COUNT-TWO * COUNT-THREE.
-          DISPLAY "PART 1: " CHECKSUM.
-      *
-       PART-2 SECTION.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1 
-          UNTIL WS-IDX-1 > 250
-             COMPUTE WS-IDX-2 = WS-IDX-1 + 1
-             PERFORM VARYING WS-IDX-2 FROM WS-IDX-2 BY 1 
-             UNTIL WS-IDX-2 > 250
-                PERFORM COUNT-DIFFS
-                IF DIFF-COUNT = 1 THEN
-                   GO TO PART-2-99
-                END-IF
-             END-PERFORM
-          END-PERFORM.
-       PART-2-99.
-          MOVE INPUT-STR (WS-IDX-1) TO WS-STR.
-          DISPLAY "PART 2: " WS-STR (1:DIFF-IDX - 1)
-             WS-STR (DIFF-IDX + 1:26 - DIFF-IDX).
-          STOP RUN.
-      *
-       COUNT-CHARS SECTION.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-IDX-1 > LENGTH OF INPUT-LINE
-             MOVE INPUT-LINE (WS-IDX-1:1) TO WS-CHAR
-             COMPUTE WS-CODE = FUNCTION ORD (WS-CHAR)
-             ADD 1 TO WS-CHAR-COUNT (WS-CODE)
-          END-PERFORM.
-          EXIT.
-      *
-       UPDATE-COUNTS SECTION.
-          PERFORM VARYING WS-IDX-1 FROM 98 BY 1 UNTIL WS-IDX-1 > 123
-             IF WS-CHAR-COUNT (WS-IDX-1) = 2 THEN
-                ADD 1 TO COUNT-TWO
-                GO TO UPDATE-COUNTS-50
-             END-IF
-          END-PERFORM.
-      *
-       UPDATE-COUNTS-50.
-          PERFORM VARYING WS-IDX-1 FROM 98 BY 1 UNTIL WS-IDX-1 > 123
-             IF WS-CHAR-COUNT (WS-IDX-1) = 3 THEN
-                ADD 1 TO COUNT-THREE
-                GO TO UPDATE-COUNTS-99
-             END-IF
-          END-PERFORM.
-      *
-       UPDATE-COUNTS-99.
-          EXIT.
-      * 
-       COUNT-DIFFS SECTION.
-          MOVE 0 TO DIFF-COUNT.
-          PERFORM VARYING PART-2-IDX FROM 1 BY 1
-          UNTIL PART-2-IDX > LENGTH OF INPUT-STR (WS-IDX-1)
-             IF NOT INPUT-STR (WS-IDX-1) (PART-2-IDX:1) 
-                = INPUT-STR (WS-IDX-2) (PART-2-IDX:1)
-             THEN
-                ADD 1 TO DIFF-COUNT
-                MOVE PART-2-IDX TO DIFF-IDX
-             END-IF
-          END-PERFORM.
-          EXIT.
-
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY2.
+       AUTHOR. OK999.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-F
+             ASSIGN TO WS-INPUT-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+          SELECT EXCEPTIONS-REPORT-FILE
+             ASSIGN TO WS-EXCEPTIONS-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT NEAR-DUP-REPORT-FILE
+             ASSIGN TO WS-NEAR-DUP-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-F.
+          01 INPUT-LINE PIC X(26).
+       COPY LEDGERFD.
+          FD EXCEPTIONS-REPORT-FILE.
+          01 EXCEPTIONS-REPORT-RECORD.
+             03 ERR-LINE-TAG PIC X(6) VALUE "LINE #".
+             03 ERR-LINE-NO PIC ZZZZ9.
+             03 FILLER PIC X(4) VALUE "  - ".
+             03 ERR-MESSAGE PIC X(40).
+          FD NEAR-DUP-REPORT-FILE.
+          01 NEAR-DUP-REPORT-RECORD.
+             03 NDR-LINE-TAG PIC X(6) VALUE "LINES ".
+             03 NDR-LINE-1 PIC ZZZZ9.
+             03 FILLER PIC X(5) VALUE " AND ".
+             03 NDR-LINE-2 PIC ZZZZ9.
+             03 FILLER PIC X(4) VALUE "  - ".
+             03 NDR-ID-1 PIC X(26).
+             03 FILLER PIC X(4) VALUE " VS ".
+             03 NDR-ID-2 PIC X(26).
+             03 FILLER PIC X(7) VALUE "  DIST=".
+             03 NDR-DIST PIC 9(1).
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-EOF PIC A(1) VALUE "N".
+          01 WS-EXCEPTIONS-DATASET PIC X(200).
+          01 WS-NEAR-DUP-DATASET PIC X(200).
+          01 WS-LINE-NO PIC 9(5) VALUE 0.
+          01 WS-ID-LENGTH PIC 9(3) VALUE 0.
+          01 WS-EXPECTED-ID-LENGTH PIC 9(3) VALUE 26.
+          01 WS-STR PIC X(26).
+          01 WS-CHAR PIC X.
+          01 WS-CODE PIC 9(3) USAGE COMP-3.
+          01 WS-TABLE-STR.
+             03 WS-TABLE OCCURS 128.
+                05 WS-CHAR-COUNT PIC 9(2) USAGE DISPLAY VALUE 0.
+          01 WS-IDX-1 PIC 9(3) USAGE COMP-3.
+          01 WS-IDX-2 PIC 9(3) USAGE COMP-3.
+          01 PART-1-RESULT.
+             03 COUNT-TWO PIC 9(18) COMP-3 VALUE 0.
+             03 COUNT-THREE PIC 9(18) COMP-3 VALUE 0.
+             03 CHECKSUM PIC 9(18) COMP-3 VALUE 0.
+          01 PART-2-RESULT.
+             03 DIFF-COUNT PIC 9(2) VALUE 0.
+             03 DIFF-IDX PIC 9(2) VALUE 0.
+             03 PART-2-IDX PIC 9(3) VALUE 1.
+             03 PART-2-TABLE OCCURS 250.
+                05 INPUT-STR PIC X(26).
+                05 PART-2-LINE-NO PIC 9(5) VALUE 0.
+
+      *
+       PROCEDURE DIVISION.
+       PART-1 SECTION.
+          MOVE "DAY2" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY2_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-F.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY2: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM OPEN-EXCEPTIONS-REPORT.
+          PERFORM UNTIL WS-EOF = "Y"
+             INITIALIZE WS-TABLE-STR
+             READ INPUT-F
+                AT END
+                   MOVE "Y" TO WS-EOF
+                NOT AT END
+                   ADD 1 TO WS-LINE-NO
+                   PERFORM VALIDATE-ID-LENGTH
+                   MOVE INPUT-LINE TO INPUT-STR (PART-2-IDX)
+                   MOVE WS-LINE-NO TO PART-2-LINE-NO (PART-2-IDX)
+                   ADD 1 TO PART-2-IDX
+                   PERFORM COUNT-CHARS
+                   PERFORM UPDATE-COUNTS
+          END-PERFORM.
+          CLOSE INPUT-F.
+          CLOSE EXCEPTIONS-REPORT-FILE.
+          COMPUTE CHECKSUM = COUNT-TWO * COUNT-THREE.
+          DISPLAY "PART 1: " CHECKSUM.
+          MOVE CHECKSUM TO WS-LEDGER-PART-1.
+      *
+       PART-2 SECTION.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1 
+          UNTIL WS-IDX-1 > 250
+             COMPUTE WS-IDX-2 = WS-IDX-1 + 1
+             PERFORM VARYING WS-IDX-2 FROM WS-IDX-2 BY 1 
+             UNTIL WS-IDX-2 > 250
+                PERFORM COUNT-DIFFS
+                IF DIFF-COUNT = 1 THEN
+                   GO TO PART-2-99
+                END-IF
+             END-PERFORM
+          END-PERFORM.
+       PART-2-99.
+          MOVE INPUT-STR (WS-IDX-1) TO WS-STR.
+          DISPLAY "PART 2: " WS-STR (1:DIFF-IDX - 1)
+             WS-STR (DIFF-IDX + 1:26 - DIFF-IDX).
+          STRING WS-STR (1:DIFF-IDX - 1) DELIMITED BY SIZE
+                 WS-STR (DIFF-IDX + 1:26 - DIFF-IDX) DELIMITED BY SIZE
+                 INTO WS-LEDGER-PART-2.
+          MOVE "DAY2" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          PERFORM WRITE-NEAR-DUP-REPORT.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       WRITE-NEAR-DUP-REPORT SECTION.
+          ACCEPT WS-NEAR-DUP-DATASET
+             FROM ENVIRONMENT "DAY2_NEAR_DUP_REPORT".
+          IF WS-NEAR-DUP-DATASET = SPACES
+             MOVE "./day2/near_duplicates.txt" TO WS-NEAR-DUP-DATASET
+          END-IF.
+          OPEN OUTPUT NEAR-DUP-REPORT-FILE.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > 250
+             COMPUTE WS-IDX-2 = WS-IDX-1 + 1
+             PERFORM VARYING WS-IDX-2 FROM WS-IDX-2 BY 1
+             UNTIL WS-IDX-2 > 250
+                PERFORM COUNT-DIFFS
+                IF DIFF-COUNT = 1 OR DIFF-COUNT = 2 THEN
+                   PERFORM WRITE-NEAR-DUP-LINE
+                END-IF
+             END-PERFORM
+          END-PERFORM.
+          CLOSE NEAR-DUP-REPORT-FILE.
+          EXIT.
+      *
+       WRITE-NEAR-DUP-LINE SECTION.
+          MOVE PART-2-LINE-NO (WS-IDX-1) TO NDR-LINE-1.
+          MOVE PART-2-LINE-NO (WS-IDX-2) TO NDR-LINE-2.
+          MOVE INPUT-STR (WS-IDX-1) TO NDR-ID-1.
+          MOVE INPUT-STR (WS-IDX-2) TO NDR-ID-2.
+          MOVE DIFF-COUNT TO NDR-DIST.
+          WRITE NEAR-DUP-REPORT-RECORD.
+          EXIT.
+      *
+       COUNT-CHARS SECTION.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > LENGTH OF INPUT-LINE
+             MOVE INPUT-LINE (WS-IDX-1:1) TO WS-CHAR
+             COMPUTE WS-CODE = FUNCTION ORD (WS-CHAR)
+             ADD 1 TO WS-CHAR-COUNT (WS-CODE)
+          END-PERFORM.
+          EXIT.
+      *
+       UPDATE-COUNTS SECTION.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 128
+             IF WS-CHAR-COUNT (WS-IDX-1) = 2 THEN
+                ADD 1 TO COUNT-TWO
+                GO TO UPDATE-COUNTS-50
+             END-IF
+          END-PERFORM.
+      *
+       UPDATE-COUNTS-50.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 128
+             IF WS-CHAR-COUNT (WS-IDX-1) = 3 THEN
+                ADD 1 TO COUNT-THREE
+                GO TO UPDATE-COUNTS-99
+             END-IF
+          END-PERFORM.
+      *
+       UPDATE-COUNTS-99.
+          EXIT.
+      * 
+       COUNT-DIFFS SECTION.
+          MOVE 0 TO DIFF-COUNT.
+          PERFORM VARYING PART-2-IDX FROM 1 BY 1
+          UNTIL PART-2-IDX > LENGTH OF INPUT-STR (WS-IDX-1)
+             IF NOT INPUT-STR (WS-IDX-1) (PART-2-IDX:1) 
+                = INPUT-STR (WS-IDX-2) (PART-2-IDX:1)
+             THEN
+                ADD 1 TO DIFF-COUNT
+                MOVE PART-2-IDX TO DIFF-IDX
+             END-IF
+          END-PERFORM.
+          EXIT.
+      *
+       OPEN-EXCEPTIONS-REPORT SECTION.
+          ACCEPT WS-EXCEPTIONS-DATASET
+             FROM ENVIRONMENT "DAY2_EXCEPTIONS_REPORT".
+          IF WS-EXCEPTIONS-DATASET = SPACES
+             MOVE "./day2/exceptions.txt" TO WS-EXCEPTIONS-DATASET
+          END-IF.
+          OPEN OUTPUT EXCEPTIONS-REPORT-FILE.
+          EXIT.
+      *
+       VALIDATE-ID-LENGTH SECTION.
+          COMPUTE WS-ID-LENGTH =
+             FUNCTION LENGTH (FUNCTION TRIM (INPUT-LINE)).
+          IF WS-ID-LENGTH NOT = WS-EXPECTED-ID-LENGTH
+             MOVE WS-LINE-NO TO ERR-LINE-NO
+             STRING "ID LENGTH " DELIMITED BY SIZE
+                    WS-ID-LENGTH DELIMITED BY SIZE
+                    " -- EXPECTED " DELIMITED BY SIZE
+                    WS-EXPECTED-ID-LENGTH DELIMITED BY SIZE
+                    INTO ERR-MESSAGE
+             WRITE EXCEPTIONS-REPORT-RECORD
+          END-IF.
+          EXIT.
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
