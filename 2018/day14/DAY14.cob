@@ -1,94 +1,171 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY14.
-       AUTHOR. OK999.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-          ASSIGN TO "./inputs/example.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD.
-             03 INPUT-OFFSET PIC 9(6).
-             03 INPUT-OFFSET-STR REDEFINES INPUT-OFFSET PIC X(6).
-       WORKING-STORAGE SECTION.
-          01 WS-SCOREBOARD.
-             03 WS-NUMS PIC 9(1) OCCURS 100000000.
-          01 WS-NUMS-STR REDEFINES WS-SCOREBOARD PIC X(1000000).
-          01 WS-LEN PIC 9(18) USAGE BINARY VALUE 0.
-          01 WS-P1 PIC 9(18) USAGE BINARY VALUE 0.
-          01 WS-P2 PIC 9(18) USAGE BINARY VALUE 0.
-          01 WS-TMP PIC 9(2).
-          01 WS-TMP-DIGITS REDEFINES WS-TMP.
-             03 WS-TEN-DIGIT PIC 9(1).
-             03 WS-ONE-DIGIT PIC 9(1).
-          01 WS-PART-1-RESULT PIC 9(10).
-          01 WS-PART-2-RESULT PIC 9(10).
-      *
-       PROCEDURE DIVISION.
-       MAIN SECTION.
-          PERFORM PARSE-INPUT.
-          PERFORM RESET-SCOREBOARD.
-          PERFORM PART-1.
-          PERFORM RESET-SCOREBOARD.
-          PERFORM PART-2.
-          STOP RUN.
-      *
-       PARSE-INPUT SECTION.
-          OPEN INPUT INPUT-FILE.
-          READ INPUT-FILE.
-          CLOSE INPUT-FILE.
-          EXIT.
-      *
-       PART-1 SECTION.
-          PERFORM UNTIL WS-LEN >= INPUT-OFFSET + 10
-             PERFORM ADD-RECIPE
-          END-PERFORM.
-          MOVE WS-NUMS-STR (INPUT-OFFSET + 1 : 10) TO WS-PART-1-RESULT.
-          DISPLAY "PART 1: " WS-PART-1-RESULT.
-          EXIT.
-      *
-       PART-2 SECTION.
-          PERFORM FOREVER
-             IF WS-LEN > 5 AND
-                WS-NUMS-STR (WS-LEN - 5 : 6) = INPUT-OFFSET-STR  
-                   EXIT PERFORM
-             END-IF
-             IF WS-LEN > 6 AND
-                WS-NUMS-STR (WS-LEN - 6 : 6) = INPUT-OFFSET-STR
-                   EXIT PERFORM
-             END-IF
-             PERFORM ADD-RECIPE
-          END-PERFORM.
-          IF WS-NUMS-STR (WS-LEN - 5 : 6) = INPUT-OFFSET THEN
-             COMPUTE WS-PART-2-RESULT = WS-LEN - 6
-          ELSE
-             COMPUTE WS-PARt-2-RESULT = WS-LEN - 7
-          END-IF.
-          DISPLAY "PART 2: " WS-PART-2-RESULT.
-          EXIT.
-      *
-       ADD-RECIPE SECTION.
-          COMPUTE WS-TMP = WS-NUMS (WS-P1) + WS-NUMS (WS-P2).
-          IF WS-TEN-DIGIT NOT = 0 THEN
-             ADD 1 TO WS-LEN
-             MOVE WS-TEN-DIGIT TO WS-NUMS (WS-LEN)
-          END-IF.
-          ADD 1 TO WS-LEN.
-          MOVE WS-ONE-DIGIT TO WS-NUMS (WS-LEN).
-          COMPUTE WS-P1 = WS-P1 + WS-NUMS (WS-P1).
-          COMPUTE WS-P1 = FUNCTION MOD (WS-P1 WS-LEN) + 1.
-          COMPUTE WS-P2 = WS-P2 + WS-NUMS (WS-P2).
-          COMPUTE WS-P2 = FUNCTION MOD (WS-P2 WS-LEN) + 1.
-          EXIT.
-      *
-       RESET-SCOREBOARD SECTION.
-          MOVE 3 TO WS-NUMS (1).
-          MOVE 7 TO WS-NUMS (2).
-          MOVE 1 TO WS-P1.
-          MOVE 2 TO WS-P2.
-          MOVE 2 TO WS-LEN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY14.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+          ASSIGN TO WS-INPUT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 INPUT-OFFSET PIC 9(6).
+             03 INPUT-OFFSET-STR REDEFINES INPUT-OFFSET PIC X(6).
+       COPY LEDGERFD.
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-CONTROL-FILE PIC X(200).
+          01 WS-PARAM-DEFAULT PIC 9(9).
+          01 WS-PARAM-RESULT PIC 9(9).
+      * WS-DIGITS, WS-WIN AND WS-DECREMENT ARE THE RECIPE ENGINE'S
+      * TUNABLE CONSTANTS -- HOW MANY DIGITS PART-1 REPORTS, AND THE
+      * TWO STARTING RECIPE SCORES -- SO THE SCOREBOARD RULES CAN
+      * CHANGE WITHOUT A RECOMPILE. WS-WIN/WS-DECREMENT ARE SINGLE
+      * SCOREBOARD DIGITS, SO OUT-OF-RANGE OVERRIDES ARE CLAMPED.
+          77 WS-DIGITS PIC 9(2) USAGE BINARY VALUE 10.
+          77 WS-MAX-DIGITS PIC 9(2) USAGE BINARY VALUE 10.
+          77 WS-WIN PIC 9(2) USAGE BINARY VALUE 3.
+          77 WS-DECREMENT PIC 9(2) USAGE BINARY VALUE 7.
+          01 WS-SCOREBOARD.
+             03 WS-NUMS PIC 9(1) OCCURS 100000000.
+          01 WS-NUMS-STR REDEFINES WS-SCOREBOARD PIC X(1000000).
+          01 WS-LEN PIC 9(18) USAGE BINARY VALUE 0.
+          01 WS-P1 PIC 9(18) USAGE BINARY VALUE 0.
+          01 WS-P2 PIC 9(18) USAGE BINARY VALUE 0.
+          01 WS-TMP PIC 9(2).
+          01 WS-TMP-DIGITS REDEFINES WS-TMP.
+             03 WS-TEN-DIGIT PIC 9(1).
+             03 WS-ONE-DIGIT PIC 9(1).
+          01 WS-PART-1-RESULT PIC 9(10).
+          01 WS-PART-2-RESULT PIC 9(10).
+      *
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+          MOVE "DAY14" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          PERFORM PARSE-INPUT.
+          PERFORM LOAD-PARAMETERS.
+          PERFORM RESET-SCOREBOARD.
+          PERFORM PART-1.
+          PERFORM RESET-SCOREBOARD.
+          PERFORM PART-2.
+          MOVE "DAY14" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       LOAD-PARAMETERS SECTION.
+          ACCEPT WS-CONTROL-FILE FROM ENVIRONMENT "DAY14_CONTROL".
+          IF WS-CONTROL-FILE = SPACES
+             MOVE "./params/control.cfg" TO WS-CONTROL-FILE
+          END-IF.
+          MOVE 10 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE, "DAY14-DIGITS",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          IF WS-PARAM-RESULT > WS-MAX-DIGITS THEN
+             DISPLAY "DAY14: DIGITS EXCEEDS COMPILED MAXIMUM OF "
+                WS-MAX-DIGITS ", CLAMPING."
+             MOVE WS-MAX-DIGITS TO WS-PARAM-RESULT
+          END-IF.
+          MOVE WS-PARAM-RESULT TO WS-DIGITS.
+          MOVE 3 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE, "DAY14-WIN",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          IF WS-PARAM-RESULT > 9 THEN
+             DISPLAY "DAY14: STARTING RECIPE 1 MUST BE A SINGLE "
+                "DIGIT, CLAMPING TO 9."
+             MOVE 9 TO WS-PARAM-RESULT
+          END-IF.
+          MOVE WS-PARAM-RESULT TO WS-WIN.
+          MOVE 7 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE, "DAY14-DECREMENT",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          IF WS-PARAM-RESULT > 9 THEN
+             DISPLAY "DAY14: STARTING RECIPE 2 MUST BE A SINGLE "
+                "DIGIT, CLAMPING TO 9."
+             MOVE 9 TO WS-PARAM-RESULT
+          END-IF.
+          MOVE WS-PARAM-RESULT TO WS-DECREMENT.
+          EXIT.
+      *
+       PARSE-INPUT SECTION.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY14_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY14: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          READ INPUT-FILE.
+          CLOSE INPUT-FILE.
+          EXIT.
+      *
+       PART-1 SECTION.
+          PERFORM UNTIL WS-LEN >= INPUT-OFFSET + WS-DIGITS
+             PERFORM ADD-RECIPE
+          END-PERFORM.
+          MOVE WS-NUMS-STR (INPUT-OFFSET + 1 : WS-DIGITS)
+             TO WS-PART-1-RESULT.
+          DISPLAY "PART 1: " WS-PART-1-RESULT.
+          MOVE WS-PART-1-RESULT TO WS-LEDGER-PART-1.
+          EXIT.
+      *
+       PART-2 SECTION.
+          PERFORM FOREVER
+             IF WS-LEN > 5 AND
+                WS-NUMS-STR (WS-LEN - 5 : 6) = INPUT-OFFSET-STR  
+                   EXIT PERFORM
+             END-IF
+             IF WS-LEN > 6 AND
+                WS-NUMS-STR (WS-LEN - 6 : 6) = INPUT-OFFSET-STR
+                   EXIT PERFORM
+             END-IF
+             PERFORM ADD-RECIPE
+          END-PERFORM.
+          IF WS-NUMS-STR (WS-LEN - 5 : 6) = INPUT-OFFSET THEN
+             COMPUTE WS-PART-2-RESULT = WS-LEN - 6
+          ELSE
+             COMPUTE WS-PARt-2-RESULT = WS-LEN - 7
+          END-IF.
+          DISPLAY "PART 2: " WS-PART-2-RESULT.
+          MOVE WS-PART-2-RESULT TO WS-LEDGER-PART-2.
+          EXIT.
+      *
+       ADD-RECIPE SECTION.
+          COMPUTE WS-TMP = WS-NUMS (WS-P1) + WS-NUMS (WS-P2).
+          IF WS-TEN-DIGIT NOT = 0 THEN
+             ADD 1 TO WS-LEN
+             MOVE WS-TEN-DIGIT TO WS-NUMS (WS-LEN)
+          END-IF.
+          ADD 1 TO WS-LEN.
+          MOVE WS-ONE-DIGIT TO WS-NUMS (WS-LEN).
+          COMPUTE WS-P1 = WS-P1 + WS-NUMS (WS-P1).
+          COMPUTE WS-P1 = FUNCTION MOD (WS-P1 WS-LEN) + 1.
+          COMPUTE WS-P2 = WS-P2 + WS-NUMS (WS-P2).
+          COMPUTE WS-P2 = FUNCTION MOD (WS-P2 WS-LEN) + 1.
+          EXIT.
+      *
+       RESET-SCOREBOARD SECTION.
+          MOVE WS-WIN TO WS-NUMS (1).
+          MOVE WS-DECREMENT TO WS-NUMS (2).
+          MOVE 1 TO WS-P1.
+          MOVE 2 TO WS-P2.
+          MOVE 2 TO WS-LEN.
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
