@@ -1,147 +1,213 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY11.
-       AUTHOR. OK999.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-          ASSIGN TO "./inputs/example.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD.
-             03 INPUT-SERIAL-NUMBER-STR PIC X(20).
-       WORKING-STORAGE SECTION.
-          77 WS-ROWS USAGE BINARY PIC 9(18) VALUE 300.
-          77 WS-COLS USAGE BINARY PIC 9(18) VALUE 300.
-          77 WS-SIZES USAGE BINARY PIC 9(18) VALUE 300.
-          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
-          01 WS-TMP-1 PIC S9(18).
-          01 WS-TMP-2 REDEFINES WS-TMP-1.
-             03 FILLER PIC 9(15).
-             03 WS-HUNDREDS-DIGIT PIC 9(1).
-             03 FILLER PIC 9(2).
-          01 WS-SERIAL-NUMBER USAGE BINARY PIC S9(18).
-          01 WS-ROW USAGE BINARY PIC 9(18).
-          01 WS-COL USAGE BINARY PIC 9(18).
-          01 WS-SIZE USAGE BINARY PIC 9(18).
-          01 WS-FUEL-ROW USAGE BINARY PIC 9(18).
-          01 WS-FUEL-COL USAGE BINARY PIC 9(18).
-          01 WS-TOTAL-POWER USAGE BINARY PIC S9(18).
-          01 WS-TABLE.
-             03 WS-R OCCURS 301.
-                05 WS-C OCCURS 301.
-                   07 WS-S OCCURS 301.
-                      10 WS-P USAGE BINARY PIC S9(18)
-                         VALUE -999999999999999999.
-                         88 WS-INVALID VALUE -999999999999999999.
-          01 WS-FUEL-CELL.
-             03 WS-RACK-ID PIC S9(18) USAGE BINARY.
-             03 WS-POWER-LEVEL PIC S9(18) USAGE BINARY.
-          01 WS-PART-1-RESULT.
-             03 WS-MAX-POWER-1 PIC S9(18) USAGE BINARY
-                VALUE -999999999999999999.
-             03 WS-X-1 PIC 9(18).
-             03 WS-Y-1 PIC 9(18).
-          01 WS-PART-2-RESULT.
-             03 WS-MAX-POWER-2 PIC S9(18) USAGE BINARY
-                VALUE -999999999999999999.
-             03 WS-X-2 USAGE BINARY PIC 9(18).
-             03 WS-Y-2 USAGE BINARY PIC 9(18).
-             03 WS-L USAGE BINARY PIC 9(18).
-      *
-       PROCEDURE DIVISION.
-       MAIN SECTION.
-          PERFORM PARSE-INPUT.
-          PERFORM COMPUTE-GRID.
-          PERFORM COMPUTE-DYNAMIC.
-          PERFORM PART-1.
-          PERFORM PART-2.
-          STOP RUN.
-      *
-       PARSE-INPUT SECTION.
-          OPEN INPUT INPUT-FILE.
-          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
-             READ INPUT-FILE
-                AT END
-                   MOVE "Y" TO WS-INPUT-FILE-EOF
-                NOT AT END
-                   MOVE INPUT-SERIAL-NUMBER-STR TO WS-TMP-1
-                   MOVE WS-TMP-1 TO WS-SERIAL-NUMBER
-             END-READ
-          END-PERFORM.
-          CLOSE INPUT-FILE.
-          EXIT.
-      *
-       PART-1 SECTION.
-          DISPLAY "PART 1: " WS-X-1 "," WS-Y-1.
-          EXIT.
-      *
-       PART-2 SECTION.
-          DISPLAY "PART 2: " WS-X-2 "," WS-Y-2 "," WS-L
-          EXIT.
-      *
-       COMPUTE-DYNAMIC SECTION.
-          PERFORM VARYING WS-ROW FROM WS-ROWS BY -1
-          UNTIL WS-ROW < 1
-             PERFORM VARYING WS-COL FROM WS-COLS BY -1
-             UNTIL WS-COL < 1
-                MOVE WS-P (WS-ROW, WS-COL, 1) TO WS-TMP-1
-                PERFORM VARYING WS-SIZE FROM 1 BY 1
-                UNTIL WS-SIZE > WS-SIZES
-                   IF WS-INVALID (WS-ROW + 1, WS-COL + 1, WS-SIZE) THEN
-                      EXIT PERFORM
-                   END-IF
-                   ADD WS-P (WS-ROW + WS-SIZE, WS-COL, 1) TO WS-TMP-1
-                   ADD WS-P (WS-ROW, WS-COL + WS-SIZE, 1) TO WS-TMP-1
-                   COMPUTE WS-P (WS-ROW, WS-COL, WS-SIZE + 1) =
-                      WS-P (WS-ROW + 1, WS-COL + 1, WS-SIZE) + WS-TMP-1
-                   IF WS-SIZE = 2 AND
-                      WS-P (WS-ROW, WS-COL, WS-SIZE + 1) >
-                      WS-MAX-POWER-1 THEN
-                         MOVE WS-P (WS-ROW, WS-COL, WS-SIZE + 1)
-                            TO WS-MAX-POWER-1
-                         MOVE WS-ROW TO WS-Y-1
-                         MOVE WS-COL TO WS-X-1
-                   END-IF
-                   IF WS-P (WS-ROW, WS-COL, WS-SIZE + 1) >
-                      WS-MAX-POWER-2 THEN
-                         MOVE WS-P (WS-ROW, WS-COL, WS-SIZE + 1)
-                            TO WS-MAX-POWER-2
-                         MOVE WS-ROW TO WS-Y-2
-                         MOVE WS-COL TO WS-X-2
-                         COMPUTE WS-L = WS-SIZE + 1
-                   END-IF
-                END-PERFORM 
-             END-PERFORM
-          END-PERFORM.
-     *
-       COMPUTE-GRID SECTION.
-          PERFORM VARYING WS-ROW FROM 1 BY 1
-          UNTIL WS-ROW > WS-ROWS
-             PERFORM VARYING WS-COL FROM 1 BY 1
-             UNTIL WS-COL > WS-COLS
-                PERFORM COMPUTE-FUEL-CELL
-                MOVE WS-POWER-LEVEL TO WS-P (WS-ROW, WS-COL, 1)
-                IF WS-POWER-LEVEL > WS-MAX-POWER-2 THEN
-                   MOVE WS-POWER-LEVEL TO WS-MAX-POWER-2
-                   MOVE WS-ROW TO WS-Y-2
-                   MOVE WS-COL TO WS-X-2
-                   MOVE 1 TO WS-L
-                END-IF
-             END-PERFORM
-          END-PERFORM.
-          EXIT.
-      *
-       COMPUTE-FUEL-CELL SECTION.
-          COMPUTE WS-RACK-ID = WS-COL + 10.
-          COMPUTE WS-POWER-LEVEL = WS-RACK-ID * WS-ROW.
-          ADD WS-SERIAL-NUMBER TO WS-POWER-LEVEL.
-          MULTIPLY WS-RACK-ID BY WS-POWER-LEVEL.
-          MOVE WS-POWER-LEVEL TO WS-TMP-1.
-          MOVE WS-HUNDREDS-DIGIT TO WS-POWER-LEVEL.
-          SUBTRACT 5 FROM WS-POWER-LEVEL.
-          EXIT.
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY11.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+          ASSIGN TO WS-INPUT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 INPUT-SERIAL-NUMBER-STR PIC X(20).
+       COPY LEDGERFD.
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          77 WS-ROWS USAGE BINARY PIC 9(18) VALUE 300.
+          77 WS-COLS USAGE BINARY PIC 9(18) VALUE 300.
+          77 WS-SIZES USAGE BINARY PIC 9(18) VALUE 300.
+          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
+          01 WS-TMP-1 PIC S9(18).
+          01 WS-TMP-2 REDEFINES WS-TMP-1.
+             03 FILLER PIC 9(15).
+             03 WS-HUNDREDS-DIGIT PIC 9(1).
+             03 FILLER PIC 9(2).
+          01 WS-SERIAL-NUMBER USAGE BINARY PIC S9(18).
+          01 WS-ROW USAGE BINARY PIC 9(18).
+          01 WS-COL USAGE BINARY PIC 9(18).
+          01 WS-SIZE USAGE BINARY PIC 9(18).
+          01 WS-FUEL-ROW USAGE BINARY PIC 9(18).
+          01 WS-FUEL-COL USAGE BINARY PIC 9(18).
+          01 WS-SQUARE-TOTAL USAGE BINARY PIC S9(18).
+          01 WS-MAX-ROW USAGE BINARY PIC 9(18).
+          01 WS-MAX-COL USAGE BINARY PIC 9(18).
+          01 WS-GRID.
+             03 WS-G-ROW OCCURS 301.
+                05 WS-G-COL PIC S9(18) USAGE BINARY VALUE 0
+                   OCCURS 301.
+      * WS-SUM-COL (I, J) HOLDS THE PREFIX SUM OF ALL GRID CELLS WITH
+      * ROW < I AND COL < J (A CLASSIC SUMMED-AREA TABLE, 1 CELL OF
+      * PADDING ON THE TOP/LEFT SO ANY SQUARE'S TOTAL IS FOUR LOOKUPS).
+          01 WS-SUM-TABLE.
+             03 WS-SUM-ROW OCCURS 301.
+                05 WS-SUM-COL PIC S9(18) USAGE BINARY VALUE 0
+                   OCCURS 301.
+          01 WS-LEDGER-X-2 PIC 9(18).
+          01 WS-LEDGER-Y-2 PIC 9(18).
+          01 WS-LEDGER-L PIC 9(18).
+          01 WS-FUEL-CELL.
+             03 WS-RACK-ID PIC S9(18) USAGE BINARY.
+             03 WS-POWER-LEVEL PIC S9(18) USAGE BINARY.
+          01 WS-PART-1-RESULT.
+             03 WS-MAX-POWER-1 PIC S9(18) USAGE BINARY
+                VALUE -999999999999999999.
+             03 WS-X-1 PIC 9(18).
+             03 WS-Y-1 PIC 9(18).
+          01 WS-PART-2-RESULT.
+             03 WS-MAX-POWER-2 PIC S9(18) USAGE BINARY
+                VALUE -999999999999999999.
+             03 WS-X-2 USAGE BINARY PIC 9(18).
+             03 WS-Y-2 USAGE BINARY PIC 9(18).
+             03 WS-L USAGE BINARY PIC 9(18).
+      *
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+          MOVE "DAY11" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          PERFORM PARSE-INPUT.
+          PERFORM COMPUTE-GRID.
+          PERFORM BUILD-SUM-TABLE.
+          PERFORM SEARCH-SQUARES.
+          PERFORM PART-1.
+          PERFORM PART-2.
+          MOVE "DAY11" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       PARSE-INPUT SECTION.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY11_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY11: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
+             READ INPUT-FILE
+                AT END
+                   MOVE "Y" TO WS-INPUT-FILE-EOF
+                NOT AT END
+                   MOVE INPUT-SERIAL-NUMBER-STR TO WS-TMP-1
+                   MOVE WS-TMP-1 TO WS-SERIAL-NUMBER
+             END-READ
+          END-PERFORM.
+          CLOSE INPUT-FILE.
+          EXIT.
+      *
+       PART-1 SECTION.
+          DISPLAY "PART 1: " WS-X-1 "," WS-Y-1.
+          STRING WS-X-1 DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 WS-Y-1 DELIMITED BY SIZE
+                 INTO WS-LEDGER-PART-1.
+          EXIT.
+      *
+       PART-2 SECTION.
+          DISPLAY "PART 2: " WS-X-2 "," WS-Y-2 "," WS-L
+          MOVE WS-X-2 TO WS-LEDGER-X-2
+          MOVE WS-Y-2 TO WS-LEDGER-Y-2
+          MOVE WS-L TO WS-LEDGER-L
+          STRING WS-LEDGER-X-2 DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 WS-LEDGER-Y-2 DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 WS-LEDGER-L DELIMITED BY SIZE
+                 INTO WS-LEDGER-PART-2.
+          EXIT.
+      *
+       BUILD-SUM-TABLE SECTION.
+      * CLASSIC SUMMED-AREA TABLE: WS-SUM-COL (R + 1, C + 1) IS THE
+      * TOTAL POWER OF EVERY CELL WITH ROW <= R AND COL <= C. ROW/COL
+      * INDEX 1 IS THE ALWAYS-ZERO BOUNDARY, SO THE RECURRENCE NEVER
+      * NEEDS A SPECIAL CASE FOR THE FIRST REAL ROW OR COLUMN.
+          PERFORM VARYING WS-ROW FROM 1 BY 1
+          UNTIL WS-ROW > WS-ROWS
+             PERFORM VARYING WS-COL FROM 1 BY 1
+             UNTIL WS-COL > WS-COLS
+                COMPUTE WS-SUM-COL (WS-ROW + 1, WS-COL + 1) =
+                   WS-G-COL (WS-ROW, WS-COL)
+                   + WS-SUM-COL (WS-ROW, WS-COL + 1)
+                   + WS-SUM-COL (WS-ROW + 1, WS-COL)
+                   - WS-SUM-COL (WS-ROW, WS-COL)
+             END-PERFORM
+          END-PERFORM.
+          EXIT.
+      *
+       SEARCH-SQUARES SECTION.
+      * WITH THE SUMMED-AREA TABLE BUILT, EACH CANDIDATE SQUARE'S
+      * TOTAL POWER IS FOUR TABLE LOOKUPS (INCLUSION-EXCLUSION)
+      * INSTEAD OF RE-SUMMING ITS CELLS, SO THE FULL 1-TO-300 SIZE
+      * SWEEP STAYS CHEAP.
+          PERFORM VARYING WS-SIZE FROM 1 BY 1
+          UNTIL WS-SIZE > WS-SIZES
+             COMPUTE WS-MAX-ROW = WS-ROWS - WS-SIZE + 1
+             COMPUTE WS-MAX-COL = WS-COLS - WS-SIZE + 1
+             PERFORM VARYING WS-ROW FROM 1 BY 1
+             UNTIL WS-ROW > WS-MAX-ROW
+                PERFORM VARYING WS-COL FROM 1 BY 1
+                UNTIL WS-COL > WS-MAX-COL
+                   PERFORM SQUARE-SUM
+                   IF WS-SIZE = 3 AND
+                      WS-SQUARE-TOTAL > WS-MAX-POWER-1 THEN
+                         MOVE WS-SQUARE-TOTAL TO WS-MAX-POWER-1
+                         MOVE WS-ROW TO WS-Y-1
+                         MOVE WS-COL TO WS-X-1
+                   END-IF
+                   IF WS-SQUARE-TOTAL > WS-MAX-POWER-2 THEN
+                      MOVE WS-SQUARE-TOTAL TO WS-MAX-POWER-2
+                      MOVE WS-ROW TO WS-Y-2
+                      MOVE WS-COL TO WS-X-2
+                      MOVE WS-SIZE TO WS-L
+                   END-IF
+                END-PERFORM
+             END-PERFORM
+          END-PERFORM.
+          EXIT.
+      *
+       SQUARE-SUM SECTION.
+          COMPUTE WS-SQUARE-TOTAL =
+             WS-SUM-COL (WS-ROW + WS-SIZE, WS-COL + WS-SIZE)
+             - WS-SUM-COL (WS-ROW, WS-COL + WS-SIZE)
+             - WS-SUM-COL (WS-ROW + WS-SIZE, WS-COL)
+             + WS-SUM-COL (WS-ROW, WS-COL).
+          EXIT.
+     *
+       COMPUTE-GRID SECTION.
+          PERFORM VARYING WS-ROW FROM 1 BY 1
+          UNTIL WS-ROW > WS-ROWS
+             PERFORM VARYING WS-COL FROM 1 BY 1
+             UNTIL WS-COL > WS-COLS
+                PERFORM COMPUTE-FUEL-CELL
+                MOVE WS-POWER-LEVEL TO WS-G-COL (WS-ROW, WS-COL)
+             END-PERFORM
+          END-PERFORM.
+          EXIT.
+      *
+       COMPUTE-FUEL-CELL SECTION.
+          COMPUTE WS-RACK-ID = WS-COL + 10.
+          COMPUTE WS-POWER-LEVEL = WS-RACK-ID * WS-ROW.
+          ADD WS-SERIAL-NUMBER TO WS-POWER-LEVEL.
+          MULTIPLY WS-RACK-ID BY WS-POWER-LEVEL.
+          MOVE WS-POWER-LEVEL TO WS-TMP-1.
+          MOVE WS-HUNDREDS-DIGIT TO WS-POWER-LEVEL.
+          SUBTRACT 5 FROM WS-POWER-LEVEL.
+          EXIT.
+       
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
