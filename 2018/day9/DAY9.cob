@@ -1,174 +1,388 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY9.
-       AUTHOR. OK999.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-          ASSIGN TO "./inputs/example.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD.
-             03 INPUT-STR PIC X(60).
-       WORKING-STORAGE SECTION.
-          77 WS-DIGITS PIC 9(1) USAGE BINARY VALUE 8.
-          77 WS-WIN PIC 9(2) USAGE BINARY VALUE 23.
-          77 WS-DECREMENT PIC 9(1) USAGE BINARY VALUE 7.
-          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
-          01 WS-DUMMY PIC X(25).
-          01 WS-TMP-1 PIC 9(18).
-          01 WS-TMP-2 PIC 9(18).
-          01 WS-TMP-3 PIC 9(18).
-          01 WS-SETUP.
-             03 WS-PLAYERS PIC 9(18) USAGE BINARY.
-             03 WS-MARBLES PIC 9(18) USAGE BINARY.
-          01 WS-LENGTH PIC 9(18) USAGE BINARY VALUE 1.
-          01 WS-CURRENT PIC 9(18) USAGE BINARY VALUE 1.
-          01 WS-PLAYER PIC 9(18) USAGE BINARY VALUE 1.
-          01 WS-TO-PLACE PIC 9(18) USAGE BINARY VALUE 1.
-          01 WS-SCORE-TABLE.
-             03 WS-SCORE PIC 9(18) USAGE BINARY VALUE 0 OCCURS 1000.
-          01 WS-MARBLE-TABLE.
-             03 WS-MARBLE PIC 9(8) VALUE 0 OCCURS 8000000.
-          01 WS-LIST-SIZE PIC 9(8) USAGE BINARY VALUE 1.
-          01 WS-ROOT PIC 9(8) USAGE BINARY VALUE 1.
-          01 WS-LIST OCCURS 8000000.
-             03 WS-VALUE PIC 9(8) USAGE BINARY VALUE 0.
-             03 WS-PREV PIC 9(8) USAGE BINARY VALUE 1.
-             03 WS-NEXT PIC 9(8) USAGE BINARY VALUE 1.
-          01 WS-IDX-1 PIC 9(8).
-          01 WS-IDX-2 PIC 9(8) USAGE BINARY.
-          01 WS-PART-1-RESULT PIC 9(18) USAGE BINARY VALUE 0.
-          01 WS-PART-2-RESULT PIC 9(18) USAGE BINARY VALUE 0.
-      *
-       PROCEDURE DIVISION.
-       PARSE-INPUT SECTION.
-          OPEN INPUT INPUT-FILE.
-          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
-             READ INPUT-FILE
-                AT END
-                   MOVE "Y" TO WS-INPUT-FILE-EOF
-                NOT AT END
-                   UNSTRING INPUT-STR
-                      DELIMITED BY " "
-                      INTO WS-TMP-1, WS-DUMMY, WS-DUMMY, WS-DUMMY,
-                         WS-DUMMY, WS-DUMMY, WS-TMP-2, WS-DUMMY
-                   MOVE WS-TMP-1 TO WS-PLAYERS
-                   MOVE WS-TMP-2 TO WS-MARBLES
-             END-READ
-          END-PERFORM.
-          CLOSE INPUT-FILE.
-          PERFORM PART-1.
-          INITIALIZE WS-SCORE-TABLE.
-          MULTIPLY 100 BY WS-MARBLES.
-          PERFORM PART-2.
-          STOP RUN.
-      *
-       PART-1 SECTION.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-IDX-1 > WS-MARBLES
-             PERFORM PLACE-MARBLE
-             COMPUTE WS-PLAYER = FUNCTION MOD (WS-PLAYER WS-PLAYERS) + 1
-          END-PERFORM.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-IDX-1 > WS-PLAYERS
-             IF WS-SCORE (WS-IDX-1) GREATER THAN WS-PART-1-RESULT THEN
-                MOVE WS-SCORE (WS-IDX-1) TO WS-PART-1-RESULT
-             END-IF
-          END-PERFORM.
-          DISPLAY "PART 1: " WS-PART-1-RESULT.
-          EXIT.
-      *
-       PART-2 SECTION.
-          PERFORM VARYING WS-IDX-2 FROM 1 BY 1
-          UNTIL WS-IDX-2 > WS-MARBLES
-             IF FUNCTION MOD (WS-IDX-2 WS-WIN) = 0 THEN
-                ADD WS-IDX-2 TO WS-SCORE (WS-PLAYER)
-                PERFORM REMOVE-FROM-LIST
-             ELSE
-                PERFORM INSERT-TO-LIST
-             END-IF 
-             COMPUTE WS-PLAYER = FUNCTION MOD (WS-PLAYER WS-PLAYERS) + 1
-          END-PERFORM.
-          PERFORM VARYING WS-IDX-2 FROM 1 BY 1
-          UNTIL WS-IDX-2 > WS-PLAYERS
-             IF WS-SCORE (WS-IDX-2) GREATER THAN WS-PART-2-RESULT THEN
-                MOVE WS-SCORE (WS-IDX-2) TO WS-PART-2-RESULT
-             END-IF
-          END-PERFORM.
-          DISPLAY "PART 2: " WS-PART-2-RESULT.
-          EXIT.
-       PLACE-MARBLE SECTION.
-          IF FUNCTION MOD(WS-IDX-1 WS-WIN) = 0 THEN
-             PERFORM REMOVE-MARBLE
-             EXIT SECTION
-          END-IF.
-          COMPUTE WS-TMP-1 = WS-CURRENT + 1.
-          COMPUTE WS-TMP-1 = FUNCTION MOD (WS-TMP-1 WS-LENGTH) + 1
-          COMPUTE WS-TMP-2 = WS-DIGITS * (WS-LENGTH - WS-TMP-1 + 1).
-          COMPUTE WS-TMP-3 = WS-DIGITS * (WS-TMP-1 - 1) + 1.
-          MOVE WS-MARBLE-TABLE (WS-TMP-3 : WS-TMP-2)
-             TO WS-MARBLE-TABLE (WS-TMP-3 + WS-DIGITS : WS-TMP-2).
-          MOVE WS-IDX-1 TO WS-MARBLE (WS-TMP-1).
-          MOVE WS-TMP-1 TO WS-CURRENT.
-          ADD 1 TO WS-LENGTH.
-          EXIT.
-      *
-       REMOVE-MARBLE SECTION.
-          IF WS-CURRENT LESS THAN OR EQUAL WS-DECREMENT THEN
-             COMPUTE WS-TMP-1 = WS-LENGTH - WS-DECREMENT + WS-CURRENT
-          ELSE
-             COMPUTE WS-TMP-1 = WS-CURRENT - WS-DECREMENT
-          END-IF.
-          COMPUTE WS-TMP-2 = WS-DIGITS * (WS-LENGTH - WS-TMP-1).
-          COMPUTE WS-TMP-3 = WS-DIGITS * (WS-TMP-1 - 1) + 1.
-          ADD WS-MARBLE (WS-TMP-1) TO WS-SCORE (WS-PLAYER).
-          ADD WS-IDX-1 TO WS-SCORE (WS-PLAYER).
-          MOVE WS-MARBLE-TABLE (WS-TMP-3 + WS-DIGITS : WS-TMP-2)
-             TO WS-MARBLE-TABLE (WS-TMP-3 : WS-TMP-2).
-          MOVE WS-TMP-1 TO WS-CURRENT.
-          SUBTRACT 1 FROM WS-LENGTH.
-          EXIT.
-      *
-       INSERT-TO-LIST SECTION.
-          ADD 1 TO WS-LIST-SIZE.
-      *
-          MOVE WS-NEXT (WS-ROOT) TO WS-TMP-1.
-          MOVE WS-NEXT (WS-TMP-1) TO WS-TMP-2.
-      *
-          MOVE WS-IDX-2 TO WS-VALUE (WS-LIST-SIZE).
-          MOVE WS-TMP-1 TO WS-PREV (WS-LIST-SIZE).
-          MOVE WS-TMP-2 TO WS-NEXT (WS-LIST-SIZE).
-      *
-          MOVE WS-LIST-SIZE TO WS-NEXT (WS-TMP-1).
-          MOVE WS-LIST-SIZE TO WS-PREV (WS-TMP-2).
-      *
-          MOVE WS-LIST-SIZE TO WS-ROOT.
-      *
-          EXIT.
-      *
-        REMOVE-FROM-LIST SECTION.
-           MOVE WS-PREV (WS-ROOT) TO WS-TMP-1.
-           MOVE WS-PREV (WS-TMP-1) TO WS-TMP-1.
-           MOVE WS-PREV (WS-TMP-1) TO WS-TMP-1.
-           MOVE WS-PREV (WS-TMP-1) TO WS-TMP-1.
-           MOVE WS-PREV (WS-TMP-1) TO WS-TMP-1.
-           MOVE WS-PREV (WS-TMP-1) TO WS-TMP-1.
-           MOVE WS-PREV (WS-TMP-1) TO WS-TMP-1.
-      *
-           MOVE WS-PREV (WS-TMP-1) TO WS-TMP-2.
-           MOVE WS-NEXT (WS-TMP-1) TO WS-TMP-3.
-      *
-           MOVE WS-TMP-3 TO WS-NEXT (WS-TMP-2).
-           MOVE WS-TMP-2 TO WS-PREV (WS-TMP-3).
-      *
-           MOVE WS-TMP-3 TO WS-ROOT.
-      *
-           ADD WS-VALUE (WS-TMP-1) TO WS-SCORE (WS-PLAYER).
-      *
-           EXIT.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY9.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+          ASSIGN TO WS-INPUT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+          SELECT CHECKPOINT-FILE
+          ASSIGN TO WS-CHECKPOINT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CHECKPOINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 INPUT-STR PIC X(60).
+       COPY LEDGERFD.
+          FD CHECKPOINT-FILE.
+          01 CHECKPOINT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-CONTROL-FILE PIC X(200).
+          01 WS-PARAM-DEFAULT PIC 9(9).
+          01 WS-PARAM-RESULT PIC 9(9).
+          01 WS-CHECKPOINT-DATASET PIC X(200).
+          01 WS-CHECKPOINT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-CHECKPOINT-INTERVAL PIC 9(9) USAGE BINARY
+             VALUE 1000000.
+          01 WS-RESUME-IDX PIC 9(18) USAGE BINARY VALUE 0.
+          01 WS-START-IDX PIC 9(18) USAGE BINARY VALUE 1.
+          01 WS-CKPT-TAG PIC X(1).
+          01 WS-CKPT-N1 PIC 9(18).
+          01 WS-CKPT-N2 PIC 9(18).
+          01 WS-CKPT-N3 PIC 9(18).
+          01 WS-CKPT-N4 PIC 9(18).
+          77 WS-DIGITS PIC 9(1) USAGE BINARY VALUE 8.
+          77 WS-WIN PIC 9(2) USAGE BINARY VALUE 23.
+          77 WS-DECREMENT PIC 9(1) USAGE BINARY VALUE 7.
+          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
+          01 WS-DUMMY PIC X(25).
+          01 WS-TMP-1 PIC 9(18).
+          01 WS-TMP-2 PIC 9(18).
+          01 WS-TMP-3 PIC 9(18).
+          01 WS-SETUP.
+             03 WS-PLAYERS PIC 9(18) USAGE BINARY.
+             03 WS-MARBLES PIC 9(18) USAGE BINARY.
+          01 WS-LENGTH PIC 9(18) USAGE BINARY VALUE 1.
+          01 WS-CURRENT PIC 9(18) USAGE BINARY VALUE 1.
+          01 WS-PLAYER PIC 9(18) USAGE BINARY VALUE 1.
+          01 WS-TO-PLACE PIC 9(18) USAGE BINARY VALUE 1.
+          01 WS-SCORE-TABLE.
+             03 WS-SCORE PIC 9(18) USAGE BINARY VALUE 0 OCCURS 1000.
+          01 WS-MARBLE-TABLE.
+             03 WS-MARBLE PIC 9(8) VALUE 0 OCCURS 8000000.
+          01 WS-LIST-SIZE PIC 9(8) USAGE BINARY VALUE 1.
+          01 WS-ROOT PIC 9(8) USAGE BINARY VALUE 1.
+          01 WS-LIST OCCURS 8000000.
+             03 WS-VALUE PIC 9(8) USAGE BINARY VALUE 0.
+             03 WS-PREV PIC 9(8) USAGE BINARY VALUE 1.
+             03 WS-NEXT PIC 9(8) USAGE BINARY VALUE 1.
+          01 WS-IDX-1 PIC 9(8).
+          01 WS-IDX-2 PIC 9(8) USAGE BINARY.
+          01 WS-IDX-4 PIC 9(1) USAGE BINARY.
+          01 WS-PART-1-RESULT PIC 9(18) USAGE BINARY VALUE 0.
+          01 WS-PART-2-RESULT PIC 9(18) USAGE BINARY VALUE 0.
+          77 WS-MARBLE-TABLE-MAX PIC 9(8) VALUE 8000000.
+          77 WS-SCORE-TABLE-MAX PIC 9(18) VALUE 1000.
+          01 WS-PART2-MARBLES PIC 9(18) USAGE BINARY VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       PARSE-INPUT SECTION.
+          MOVE "DAY9" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY9_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY9: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
+             READ INPUT-FILE
+                AT END
+                   MOVE "Y" TO WS-INPUT-FILE-EOF
+                NOT AT END
+                   UNSTRING INPUT-STR
+                      DELIMITED BY " "
+                      INTO WS-TMP-1, WS-DUMMY, WS-DUMMY, WS-DUMMY,
+                         WS-DUMMY, WS-DUMMY, WS-TMP-2, WS-DUMMY
+                   MOVE WS-TMP-1 TO WS-PLAYERS
+                   MOVE WS-TMP-2 TO WS-MARBLES
+             END-READ
+          END-PERFORM.
+          CLOSE INPUT-FILE.
+          PERFORM LOAD-PARAMETERS.
+          PERFORM VALIDATE-BOUNDS.
+          PERFORM PART-1.
+          PERFORM LOAD-CHECKPOINT.
+          IF WS-RESUME-IDX = 0
+             INITIALIZE WS-SCORE-TABLE
+          END-IF.
+          MULTIPLY 100 BY WS-MARBLES.
+          PERFORM PART-2.
+          MOVE "DAY9" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       LOAD-PARAMETERS SECTION.
+          ACCEPT WS-CONTROL-FILE FROM ENVIRONMENT "DAY9_CONTROL".
+          IF WS-CONTROL-FILE = SPACES
+             MOVE "./params/control.cfg" TO WS-CONTROL-FILE
+          END-IF.
+          MOVE 1000000 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE,
+             "DAY9-CHECKPOINT-INTERVAL",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          MOVE WS-PARAM-RESULT TO WS-CHECKPOINT-INTERVAL.
+          MOVE 23 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE, "DAY9-WIN",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          IF WS-PARAM-RESULT > 99 THEN
+             DISPLAY "DAY9: SPECIAL MARBLE RULE EXCEEDS COMPILED "
+                "MAXIMUM OF 99, CLAMPING."
+             MOVE 99 TO WS-PARAM-RESULT
+          END-IF.
+          MOVE WS-PARAM-RESULT TO WS-WIN.
+          MOVE 7 TO WS-PARAM-DEFAULT.
+          CALL "PARAMCARD" USING WS-CONTROL-FILE, "DAY9-DECREMENT",
+             WS-PARAM-DEFAULT, WS-PARAM-RESULT.
+          IF WS-PARAM-RESULT > 9 THEN
+             DISPLAY "DAY9: REMOVAL OFFSET MUST BE A SINGLE DIGIT, "
+                "CLAMPING TO 9."
+             MOVE 9 TO WS-PARAM-RESULT
+          END-IF.
+          MOVE WS-PARAM-RESULT TO WS-DECREMENT.
+          IF WS-WIN = 0 THEN
+             DISPLAY "DAY9: SPECIAL MARBLE RULE MUST BE GREATER "
+                "THAN ZERO, RESETTING TO 23."
+             MOVE 23 TO WS-WIN
+          END-IF.
+          EXIT.
+      *
+       VALIDATE-BOUNDS SECTION.
+          IF WS-PLAYERS > WS-SCORE-TABLE-MAX
+             DISPLAY "DAY9: PLAYER COUNT " WS-PLAYERS
+                " EXCEEDS SCORE TABLE CAPACITY " WS-SCORE-TABLE-MAX
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          COMPUTE WS-PART2-MARBLES = WS-MARBLES * 100.
+          IF WS-PART2-MARBLES > WS-MARBLE-TABLE-MAX
+             DISPLAY "DAY9: MARBLE COUNT " WS-PART2-MARBLES
+                " EXCEEDS MARBLE TABLE CAPACITY " WS-MARBLE-TABLE-MAX
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          EXIT.
+      *
+       LOAD-CHECKPOINT SECTION.
+          MOVE 0 TO WS-RESUME-IDX.
+          ACCEPT WS-CHECKPOINT-DATASET FROM ENVIRONMENT
+             "DAY9_CHECKPOINT".
+          IF WS-CHECKPOINT-DATASET = SPACES
+             MOVE "./day9/checkpoint.txt" TO WS-CHECKPOINT-DATASET
+          END-IF.
+          OPEN INPUT CHECKPOINT-FILE.
+          IF WS-CHECKPOINT-STATUS NOT = "00"
+             GO TO LOAD-CHECKPOINT-99
+          END-IF.
+          READ CHECKPOINT-FILE
+             AT END GO TO LOAD-CHECKPOINT-98
+          END-READ.
+          UNSTRING CHECKPOINT-RECORD DELIMITED BY SPACE
+             INTO WS-CKPT-TAG WS-CKPT-N1 WS-CKPT-N2 WS-CKPT-N3
+                WS-CKPT-N4.
+          MOVE WS-CKPT-N1 TO WS-RESUME-IDX.
+          MOVE WS-CKPT-N2 TO WS-ROOT.
+          MOVE WS-CKPT-N3 TO WS-LIST-SIZE.
+          MOVE WS-CKPT-N4 TO WS-PLAYER.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-PLAYERS
+             READ CHECKPOINT-FILE
+                AT END GO TO LOAD-CHECKPOINT-98
+             END-READ
+             UNSTRING CHECKPOINT-RECORD DELIMITED BY SPACE
+                INTO WS-CKPT-TAG WS-CKPT-N1 WS-CKPT-N2
+             MOVE WS-CKPT-N2 TO WS-SCORE (WS-CKPT-N1)
+          END-PERFORM.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-LIST-SIZE
+             READ CHECKPOINT-FILE
+                AT END GO TO LOAD-CHECKPOINT-98
+             END-READ
+             UNSTRING CHECKPOINT-RECORD DELIMITED BY SPACE
+                INTO WS-CKPT-TAG WS-CKPT-N1 WS-CKPT-N2 WS-CKPT-N3
+                   WS-CKPT-N4
+             MOVE WS-CKPT-N2 TO WS-VALUE (WS-CKPT-N1)
+             MOVE WS-CKPT-N3 TO WS-PREV (WS-CKPT-N1)
+             MOVE WS-CKPT-N4 TO WS-NEXT (WS-CKPT-N1)
+          END-PERFORM.
+       LOAD-CHECKPOINT-98.
+          CLOSE CHECKPOINT-FILE.
+       LOAD-CHECKPOINT-99.
+          EXIT.
+      *
+       WRITE-CHECKPOINT SECTION.
+          MOVE WS-IDX-2 TO WS-CKPT-N1.
+          MOVE WS-ROOT TO WS-CKPT-N2.
+          MOVE WS-LIST-SIZE TO WS-CKPT-N3.
+          MOVE WS-PLAYER TO WS-CKPT-N4.
+          OPEN OUTPUT CHECKPOINT-FILE.
+          MOVE SPACES TO CHECKPOINT-RECORD.
+          STRING "H" DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 WS-CKPT-N1 DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 WS-CKPT-N2 DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 WS-CKPT-N3 DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 WS-CKPT-N4 DELIMITED BY SIZE
+                 INTO CHECKPOINT-RECORD
+          END-STRING.
+          WRITE CHECKPOINT-RECORD.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-PLAYERS
+             MOVE WS-IDX-1 TO WS-CKPT-N1
+             MOVE WS-SCORE (WS-IDX-1) TO WS-CKPT-N2
+             MOVE SPACES TO CHECKPOINT-RECORD
+             STRING "S" DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    WS-CKPT-N1 DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    WS-CKPT-N2 DELIMITED BY SIZE
+                    INTO CHECKPOINT-RECORD
+             END-STRING
+             WRITE CHECKPOINT-RECORD
+          END-PERFORM.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-LIST-SIZE
+             MOVE WS-IDX-1 TO WS-CKPT-N1
+             MOVE WS-VALUE (WS-IDX-1) TO WS-CKPT-N2
+             MOVE WS-PREV (WS-IDX-1) TO WS-CKPT-N3
+             MOVE WS-NEXT (WS-IDX-1) TO WS-CKPT-N4
+             MOVE SPACES TO CHECKPOINT-RECORD
+             STRING "N" DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    WS-CKPT-N1 DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    WS-CKPT-N2 DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    WS-CKPT-N3 DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    WS-CKPT-N4 DELIMITED BY SIZE
+                    INTO CHECKPOINT-RECORD
+             END-STRING
+             WRITE CHECKPOINT-RECORD
+          END-PERFORM.
+          CLOSE CHECKPOINT-FILE.
+          EXIT.
+      *
+       PART-1 SECTION.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-MARBLES
+             PERFORM PLACE-MARBLE
+             COMPUTE WS-PLAYER = FUNCTION MOD (WS-PLAYER WS-PLAYERS) + 1
+          END-PERFORM.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-PLAYERS
+             IF WS-SCORE (WS-IDX-1) GREATER THAN WS-PART-1-RESULT THEN
+                MOVE WS-SCORE (WS-IDX-1) TO WS-PART-1-RESULT
+             END-IF
+          END-PERFORM.
+          DISPLAY "PART 1: " WS-PART-1-RESULT.
+          MOVE WS-PART-1-RESULT TO WS-LEDGER-PART-1.
+          EXIT.
+      *
+       PART-2 SECTION.
+          COMPUTE WS-START-IDX = WS-RESUME-IDX + 1.
+          PERFORM VARYING WS-IDX-2 FROM WS-START-IDX BY 1
+          UNTIL WS-IDX-2 > WS-MARBLES
+             IF FUNCTION MOD (WS-IDX-2 WS-WIN) = 0 THEN
+                ADD WS-IDX-2 TO WS-SCORE (WS-PLAYER)
+                PERFORM REMOVE-FROM-LIST
+             ELSE
+                PERFORM INSERT-TO-LIST
+             END-IF
+             COMPUTE WS-PLAYER = FUNCTION MOD (WS-PLAYER WS-PLAYERS) + 1
+             IF FUNCTION MOD (WS-IDX-2, WS-CHECKPOINT-INTERVAL) = 0
+                PERFORM WRITE-CHECKPOINT
+             END-IF
+          END-PERFORM.
+          PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+          UNTIL WS-IDX-2 > WS-PLAYERS
+             IF WS-SCORE (WS-IDX-2) GREATER THAN WS-PART-2-RESULT THEN
+                MOVE WS-SCORE (WS-IDX-2) TO WS-PART-2-RESULT
+             END-IF
+          END-PERFORM.
+          DISPLAY "PART 2: " WS-PART-2-RESULT.
+          MOVE WS-PART-2-RESULT TO WS-LEDGER-PART-2.
+          EXIT.
+       PLACE-MARBLE SECTION.
+          IF FUNCTION MOD(WS-IDX-1 WS-WIN) = 0 THEN
+             PERFORM REMOVE-MARBLE
+             EXIT SECTION
+          END-IF.
+          COMPUTE WS-TMP-1 = WS-CURRENT + 1.
+          COMPUTE WS-TMP-1 = FUNCTION MOD (WS-TMP-1 WS-LENGTH) + 1
+          COMPUTE WS-TMP-2 = WS-DIGITS * (WS-LENGTH - WS-TMP-1 + 1).
+          COMPUTE WS-TMP-3 = WS-DIGITS * (WS-TMP-1 - 1) + 1.
+          MOVE WS-MARBLE-TABLE (WS-TMP-3 : WS-TMP-2)
+             TO WS-MARBLE-TABLE (WS-TMP-3 + WS-DIGITS : WS-TMP-2).
+          MOVE WS-IDX-1 TO WS-MARBLE (WS-TMP-1).
+          MOVE WS-TMP-1 TO WS-CURRENT.
+          ADD 1 TO WS-LENGTH.
+          EXIT.
+      *
+       REMOVE-MARBLE SECTION.
+          IF WS-CURRENT LESS THAN OR EQUAL WS-DECREMENT THEN
+             COMPUTE WS-TMP-1 = WS-LENGTH - WS-DECREMENT + WS-CURRENT
+          ELSE
+             COMPUTE WS-TMP-1 = WS-CURRENT - WS-DECREMENT
+          END-IF.
+          COMPUTE WS-TMP-2 = WS-DIGITS * (WS-LENGTH - WS-TMP-1).
+          COMPUTE WS-TMP-3 = WS-DIGITS * (WS-TMP-1 - 1) + 1.
+          ADD WS-MARBLE (WS-TMP-1) TO WS-SCORE (WS-PLAYER).
+          ADD WS-IDX-1 TO WS-SCORE (WS-PLAYER).
+          MOVE WS-MARBLE-TABLE (WS-TMP-3 + WS-DIGITS : WS-TMP-2)
+             TO WS-MARBLE-TABLE (WS-TMP-3 : WS-TMP-2).
+          MOVE WS-TMP-1 TO WS-CURRENT.
+          SUBTRACT 1 FROM WS-LENGTH.
+          EXIT.
+      *
+       INSERT-TO-LIST SECTION.
+          ADD 1 TO WS-LIST-SIZE.
+      *
+          MOVE WS-NEXT (WS-ROOT) TO WS-TMP-1.
+          MOVE WS-NEXT (WS-TMP-1) TO WS-TMP-2.
+      *
+          MOVE WS-IDX-2 TO WS-VALUE (WS-LIST-SIZE).
+          MOVE WS-TMP-1 TO WS-PREV (WS-LIST-SIZE).
+          MOVE WS-TMP-2 TO WS-NEXT (WS-LIST-SIZE).
+      *
+          MOVE WS-LIST-SIZE TO WS-NEXT (WS-TMP-1).
+          MOVE WS-LIST-SIZE TO WS-PREV (WS-TMP-2).
+      *
+          MOVE WS-LIST-SIZE TO WS-ROOT.
+      *
+          EXIT.
+      *
+        REMOVE-FROM-LIST SECTION.
+           MOVE WS-ROOT TO WS-TMP-1.
+           PERFORM VARYING WS-IDX-4 FROM 1 BY 1
+           UNTIL WS-IDX-4 > WS-DECREMENT
+              MOVE WS-PREV (WS-TMP-1) TO WS-TMP-1
+           END-PERFORM.
+      *
+           MOVE WS-PREV (WS-TMP-1) TO WS-TMP-2.
+           MOVE WS-NEXT (WS-TMP-1) TO WS-TMP-3.
+      *
+           MOVE WS-TMP-3 TO WS-NEXT (WS-TMP-2).
+           MOVE WS-TMP-2 TO WS-PREV (WS-TMP-3).
+      *
+           MOVE WS-TMP-3 TO WS-ROOT.
+      *
+           ADD WS-VALUE (WS-TMP-1) TO WS-SCORE (WS-PLAYER).
+      *
+           EXIT.
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
