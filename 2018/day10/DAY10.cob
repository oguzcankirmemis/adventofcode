@@ -1,152 +1,302 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY10.
-       AUTHOR. OK999.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INPUT-FILE
-          ASSIGN TO "./inputs/example.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-          FD INPUT-FILE.
-          01 INPUT-FILE-RECORD.
-             03 INPUT-STR PIC X(80).
-       WORKING-STORAGE SECTION.
-          77 WS-ALIGN-THRESHOLD PIC S9(18) VALUE 5000.
-          77 WS-DISPLAY-ROWS PIC S9(18) VALUE 10.
-          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
-          01 WS-TMP-STR-1 PIC X(40).
-          01 WS-TMP-STR-2 PIC X(40).
-          01 WS-TMP-1 PIC S9(18).
-          01 WS-TMP-2 PIC S9(18).
-          01 WS-LENGTH PIC S9(18) USAGE BINARY VALUE 0.
-          01 WS-ALIGNED PIC X(1) VALUE "N".
-             88 STARS-ALIGNED VALUE "Y".
-          01 WS-IDX-1 PIC S9(18) USAGE BINARY VALUE 0.
-          01 WS-IDX-2 PIC S9(18) USAGE BINARY VALUE 0.
-          01 WS-SECONDS PIC S9(18) USAGE BINARY VALUE 0.
-          01 WS-MAP.
-             03 WS-ROW OCCURS 10.
-                05 WS-COLS.
-                   07 WS-COL PIC X(1) VALUE "." OCCURS 62.
-                05 WS-ROW-STR REDEFINES WS-COLS PIC X(62).
-          01 WS-TABLE OCCURS 1000.
-             03 WS-POSITION.
-                05 WS-P-X PIC S9(18) USAGE BINARY.
-                05 WS-P-Y PIC S9(18) USAGE BINARY.
-             03 WS-VELOCITY.
-                05 WS-V-X PIC S9(18) USAGE BINARY.
-                05 WS-V-Y PIC S9(18) USAGE BINARY.
-          01 WS-METRICS.
-             03 WS-MIN-X PIC S9(18) USAGE BINARY
-                VALUE 999999999999999999.
-             03 WS-MIN-Y PIC S9(18) USAGE BINARY
-                VALUE 999999999999999999.
-      *
-       PROCEDURE DIVISION.
-       PARSE-INPUT SECTION.
-          OPEN INPUT INPUT-FILE.
-          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
-             READ INPUT-FILE
-                AT END
-                   MOVE "Y" TO WS-INPUT-FILE-EOF
-                NOT AT END
-                   ADD 1 TO WS-LENGTH
-                   UNSTRING INPUT-STR
-                      DELIMITED BY "position=<"
-                      INTO WS-TMP-STR-2, WS-TMP-STR-1
-                   UNSTRING WS-TMP-STR-1
-                      DELIMITED BY ">"
-                      INTO WS-TMP-STR-1
-                   UNSTRING WS-TMP-STR-1
-                      DELIMITED BY ", "
-                      INTO WS-TMP-1, WS-TMP-2
-                   MOVE WS-TMP-1 TO WS-P-X (WS-LENGTH)
-                   MOVE WS-TMP-2 TO WS-P-Y (WS-LENGTH)
-                   UNSTRING INPUT-STR
-                      DELIMITED BY "velocity=<"
-                      INTO WS-TMP-STR-2, WS-TMP-STR-1
-                   UNSTRING WS-TMP-STR-1
-                      DELIMITED BY ">"
-                      INTO WS-TMP-STR-1
-                   UNSTRING WS-TMP-STR-1
-                      DELIMITED BY ", "
-                      INTO WS-TMP-1, WS-TMP-2
-                   MOVE WS-TMP-1 TO WS-V-X (WS-LENGTH)
-                   MOVE WS-TMP-2 TO WS-V-Y (WS-LENGTH)
-             END-READ
-          END-PERFORM.
-          CLOSE INPUT-FILE.
-          PERFORM PART-1.
-          PERFORM PART-2.
-          STOP RUN.
-      *
-       PART-1 SECTION.
-          PERFORM FOREVER
-             ADD 1 TO WS-SECONDS
-             PERFORM SIMULATE
-             PERFORM CHECK-ALIGNED
-             IF STARS-ALIGNED THEN
-                EXIT PERFORM
-             END-IF
-          END-PERFORM
-          DISPLAY "PART 1:".
-          PERFORM DISPLAY-STARS.
-          EXIT.
-      *
-       PART-2 SECTION.
-          DISPLAY SPACE.
-          DISPLAY "PART 2: " WS-SECONDS.
-          EXIT.
-      *
-       SIMULATE SECTION.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-IDX-1 > WS-LENGTH
-             COMPUTE WS-P-X (WS-IDX-1) =
-                WS-P-X (WS-IDX-1) + WS-V-X (WS-IDX-1)
-             COMPUTE WS-P-Y (WS-IDX-1) =
-                WS-P-Y (WS-IDX-1) + WS-V-Y (WS-IDX-1)
-          END-PERFORM.
-          EXIT.
-      *
-       CHECK-ALIGNED SECTION.
-          MOVE 0 TO WS-TMP-1.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-IDX-1 > WS-LENGTH
-             COMPUTE WS-TMP-2 = WS-IDX-1 + 1
-             PERFORM VARYING WS-IDX-2 FROM WS-TMP-2 BY 1
-             UNTIL WS-IDX-2 > WS-LENGTH
-                IF WS-P-X (WS-IDX-1) = WS-P-X (WS-IDX-2) OR
-                   WS-P-Y (WS-IDX-1) = WS-P-Y (WS-IDX-2) THEN
-                      ADD 1 TO WS-TMP-1
-                END-IF
-             END-PERFORM
-          END-PERFORM.
-          IF WS-TMP-1 > WS-ALIGN-THRESHOLD THEN
-             MOVE "Y" TO WS-ALIGNED
-          END-IF.
-          EXIT.
-      *
-       DISPLAY-STARS SECTION.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-IDX-1 > WS-LENGTH
-             IF WS-P-X (WS-IDX-1) < WS-MIN-X THEN
-                MOVE WS-P-X (WS-IDX-1) TO WS-MIN-X
-             END-IF
-             IF WS-P-Y (WS-IDX-1) < WS-MIN-Y THEN
-                MOVE WS-P-Y (WS-IDX-1) TO WS-MIN-Y
-             END-IF
-          END-PERFORM.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-IDX-1 > WS-LENGTH
-             COMPUTE WS-TMP-1 = WS-P-X (WS-IDX-1) - WS-MIN-X + 1
-             COMPUTE WS-TMP-2 = WS-P-Y (WS-IDX-1) - WS-MIN-Y + 1
-             MOVE "#" TO WS-COL (WS-TMP-2, WS-TMP-1)
-          END-PERFORM.
-          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
-          UNTIL WS-IDX-1 > WS-DISPLAY-ROWS
-             DISPLAY WS-ROW-STR (WS-IDX-1)
-          END-PERFORM.
-          EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY10.
+       AUTHOR. OK999.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE
+          ASSIGN TO WS-INPUT-DATASET
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-INPUT-STATUS.
+          COPY LEDGERSL.
+       DATA DIVISION.
+       FILE SECTION.
+          FD INPUT-FILE.
+          01 INPUT-FILE-RECORD.
+             03 INPUT-STR PIC X(80).
+       COPY LEDGERFD.
+       WORKING-STORAGE SECTION.
+          COPY LEDGERWS.
+          COPY AUDITWS.
+          01 WS-INPUT-DATASET PIC X(200).
+
+          01 WS-INPUT-STATUS PIC X(2) VALUE SPACES.
+          77 WS-ALIGN-THRESHOLD PIC S9(18) VALUE 5000.
+          77 WS-DISPLAY-ROWS PIC S9(18) VALUE 10.
+          01 WS-INPUT-FILE-EOF PIC X(1) VALUE "N".
+          01 WS-TMP-STR-1 PIC X(40).
+          01 WS-TMP-STR-2 PIC X(40).
+          01 WS-TMP-1 PIC S9(18).
+          01 WS-TMP-2 PIC S9(18).
+          01 WS-LENGTH PIC S9(18) USAGE BINARY VALUE 0.
+          01 WS-ALIGNED PIC X(1) VALUE "N".
+             88 STARS-ALIGNED VALUE "Y".
+          01 WS-IDX-1 PIC S9(18) USAGE BINARY VALUE 0.
+          01 WS-IDX-2 PIC S9(18) USAGE BINARY VALUE 0.
+          01 WS-SECONDS PIC S9(18) USAGE BINARY VALUE 0.
+          01 WS-MAP.
+             03 WS-ROW OCCURS 10.
+                05 WS-COLS.
+                   07 WS-COL PIC X(1) VALUE "." OCCURS 62.
+                05 WS-ROW-STR REDEFINES WS-COLS PIC X(62).
+          01 WS-TABLE OCCURS 1000.
+             03 WS-POSITION.
+                05 WS-P-X PIC S9(18) USAGE BINARY.
+                05 WS-P-Y PIC S9(18) USAGE BINARY.
+             03 WS-VELOCITY.
+                05 WS-V-X PIC S9(18) USAGE BINARY.
+                05 WS-V-Y PIC S9(18) USAGE BINARY.
+          01 WS-METRICS.
+             03 WS-MIN-X PIC S9(18) USAGE BINARY
+                VALUE 999999999999999999.
+             03 WS-MIN-Y PIC S9(18) USAGE BINARY
+                VALUE 999999999999999999.
+      * OCR FONT TABLE FOR THE 10-ROW-TALL STAR-MESSAGE GLYPHS.
+          01 WS-FONT-TABLE.
+             03 WS-FONT-ENTRY OCCURS 19.
+                05 WS-FONT-LETTER PIC X(1).
+                05 WS-FONT-PATTERN PIC X(40).
+          01 WS-FONT-IDX PIC 9(2) USAGE BINARY.
+          01 WS-FONT-MATCHED PIC X(1) VALUE "N".
+          01 WS-CELL-IDX PIC 9(2) USAGE BINARY.
+          01 WS-CELL-COUNT PIC 9(2) USAGE BINARY.
+          01 WS-CELL-ROW-IDX PIC 9(2) USAGE BINARY.
+          01 WS-CELL-POS PIC 9(2) USAGE BINARY.
+          01 WS-CELL-START-COL PIC 9(3) USAGE BINARY.
+          01 WS-CELL-PATTERN PIC X(40).
+          01 WS-DOT-COUNT PIC 9(3) USAGE BINARY.
+          01 WS-DECODED-MESSAGE PIC X(20) VALUE SPACES.
+          01 WS-DECODED-LEN PIC 9(2) USAGE BINARY VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       PARSE-INPUT SECTION.
+          MOVE "DAY10" TO WS-AUDIT-PROGRAM.
+          PERFORM WRITE-RUN-HEADER.
+          ACCEPT WS-INPUT-DATASET FROM ENVIRONMENT "DAY10_INPUT".
+          IF WS-INPUT-DATASET = SPACES
+             MOVE "./inputs/example.txt" TO WS-INPUT-DATASET
+          END-IF.
+          OPEN INPUT INPUT-FILE.
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "DAY10: INPUT FILE OPEN ERROR " WS-INPUT-STATUS
+             MOVE 1 TO RETURN-CODE
+             PERFORM WRITE-RUN-TRAILER
+             STOP RUN
+          END-IF.
+          PERFORM UNTIL WS-INPUT-FILE-EOF = "Y"
+             READ INPUT-FILE
+                AT END
+                   MOVE "Y" TO WS-INPUT-FILE-EOF
+                NOT AT END
+                   ADD 1 TO WS-LENGTH
+                   UNSTRING INPUT-STR
+                      DELIMITED BY "position=<"
+                      INTO WS-TMP-STR-2, WS-TMP-STR-1
+                   UNSTRING WS-TMP-STR-1
+                      DELIMITED BY ">"
+                      INTO WS-TMP-STR-1
+                   UNSTRING WS-TMP-STR-1
+                      DELIMITED BY ", "
+                      INTO WS-TMP-1, WS-TMP-2
+                   MOVE WS-TMP-1 TO WS-P-X (WS-LENGTH)
+                   MOVE WS-TMP-2 TO WS-P-Y (WS-LENGTH)
+                   UNSTRING INPUT-STR
+                      DELIMITED BY "velocity=<"
+                      INTO WS-TMP-STR-2, WS-TMP-STR-1
+                   UNSTRING WS-TMP-STR-1
+                      DELIMITED BY ">"
+                      INTO WS-TMP-STR-1
+                   UNSTRING WS-TMP-STR-1
+                      DELIMITED BY ", "
+                      INTO WS-TMP-1, WS-TMP-2
+                   MOVE WS-TMP-1 TO WS-V-X (WS-LENGTH)
+                   MOVE WS-TMP-2 TO WS-V-Y (WS-LENGTH)
+             END-READ
+          END-PERFORM.
+          CLOSE INPUT-FILE.
+          PERFORM PART-1.
+          PERFORM PART-2.
+          MOVE "DAY10" TO WS-LEDGER-PROGRAM.
+          PERFORM WRITE-LEDGER-RECORD.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM WRITE-RUN-TRAILER.
+          STOP RUN.
+      *
+       PART-1 SECTION.
+          PERFORM FOREVER
+             ADD 1 TO WS-SECONDS
+             PERFORM SIMULATE
+             PERFORM CHECK-ALIGNED
+             IF STARS-ALIGNED THEN
+                EXIT PERFORM
+             END-IF
+          END-PERFORM
+          DISPLAY "PART 1:".
+          PERFORM DISPLAY-STARS.
+          PERFORM DECODE-MESSAGE.
+          MOVE "SEE GRID/DECODED MESSAGE ABOVE" TO WS-LEDGER-PART-1.
+          EXIT.
+      *
+       PART-2 SECTION.
+          DISPLAY SPACE.
+          DISPLAY "PART 2: " WS-SECONDS.
+          MOVE WS-SECONDS TO WS-LEDGER-PART-2.
+          EXIT.
+      *
+       SIMULATE SECTION.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-LENGTH
+             COMPUTE WS-P-X (WS-IDX-1) =
+                WS-P-X (WS-IDX-1) + WS-V-X (WS-IDX-1)
+             COMPUTE WS-P-Y (WS-IDX-1) =
+                WS-P-Y (WS-IDX-1) + WS-V-Y (WS-IDX-1)
+          END-PERFORM.
+          EXIT.
+      *
+       CHECK-ALIGNED SECTION.
+          MOVE 0 TO WS-TMP-1.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-LENGTH
+             COMPUTE WS-TMP-2 = WS-IDX-1 + 1
+             PERFORM VARYING WS-IDX-2 FROM WS-TMP-2 BY 1
+             UNTIL WS-IDX-2 > WS-LENGTH
+                IF WS-P-X (WS-IDX-1) = WS-P-X (WS-IDX-2) OR
+                   WS-P-Y (WS-IDX-1) = WS-P-Y (WS-IDX-2) THEN
+                      ADD 1 TO WS-TMP-1
+                END-IF
+             END-PERFORM
+          END-PERFORM.
+          IF WS-TMP-1 > WS-ALIGN-THRESHOLD THEN
+             MOVE "Y" TO WS-ALIGNED
+          END-IF.
+          EXIT.
+      *
+       DISPLAY-STARS SECTION.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-LENGTH
+             IF WS-P-X (WS-IDX-1) < WS-MIN-X THEN
+                MOVE WS-P-X (WS-IDX-1) TO WS-MIN-X
+             END-IF
+             IF WS-P-Y (WS-IDX-1) < WS-MIN-Y THEN
+                MOVE WS-P-Y (WS-IDX-1) TO WS-MIN-Y
+             END-IF
+          END-PERFORM.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-LENGTH
+             COMPUTE WS-TMP-1 = WS-P-X (WS-IDX-1) - WS-MIN-X + 1
+             COMPUTE WS-TMP-2 = WS-P-Y (WS-IDX-1) - WS-MIN-Y + 1
+             MOVE "#" TO WS-COL (WS-TMP-2, WS-TMP-1)
+          END-PERFORM.
+          PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+          UNTIL WS-IDX-1 > WS-DISPLAY-ROWS
+             DISPLAY WS-ROW-STR (WS-IDX-1)
+          END-PERFORM.
+          EXIT.
+      *
+       INIT-FONT-TABLE SECTION.
+          MOVE "A" TO WS-FONT-LETTER (1).
+          MOVE ".##.#..##..##..######..##..##..##..##..#"
+             TO WS-FONT-PATTERN (1).
+          MOVE "B" TO WS-FONT-LETTER (2).
+          MOVE "###.#..##..####.#..##..##..##..##..####."
+             TO WS-FONT-PATTERN (2).
+          MOVE "C" TO WS-FONT-LETTER (3).
+          MOVE ".##.#..##...#...#...#...#...#...#..#.##."
+             TO WS-FONT-PATTERN (3).
+          MOVE "E" TO WS-FONT-LETTER (4).
+          MOVE "#####...#...###.#...#...#...#...#...####"
+             TO WS-FONT-PATTERN (4).
+          MOVE "F" TO WS-FONT-LETTER (5).
+          MOVE "#####...#...###.#...#...#...#...#...#..."
+             TO WS-FONT-PATTERN (5).
+          MOVE "G" TO WS-FONT-LETTER (6).
+          MOVE ".##.#..##...#...#.###..##..##..##..#.###"
+             TO WS-FONT-PATTERN (6).
+          MOVE "H" TO WS-FONT-LETTER (7).
+          MOVE "#..##..##..##..######..##..##..##..##..#"
+             TO WS-FONT-PATTERN (7).
+          MOVE "I" TO WS-FONT-LETTER (8).
+          MOVE ".###..#...#...#...#...#...#...#...#..###"
+             TO WS-FONT-PATTERN (8).
+          MOVE "J" TO WS-FONT-LETTER (9).
+          MOVE "..##...#...#...#...#...#...##..##..#.##."
+             TO WS-FONT-PATTERN (9).
+          MOVE "K" TO WS-FONT-LETTER (10).
+          MOVE "#..##.#.##..#...#...#...#...##..#.#.#..#"
+             TO WS-FONT-PATTERN (10).
+          MOVE "L" TO WS-FONT-LETTER (11).
+          MOVE "#...#...#...#...#...#...#...#...#...####"
+             TO WS-FONT-PATTERN (11).
+          MOVE "O" TO WS-FONT-LETTER (12).
+          MOVE ".##.#..##..##..##..##..##..##..##..#.##."
+             TO WS-FONT-PATTERN (12).
+          MOVE "P" TO WS-FONT-LETTER (13).
+          MOVE "###.#..##..##..####.#...#...#...#...#..."
+             TO WS-FONT-PATTERN (13).
+          MOVE "R" TO WS-FONT-LETTER (14).
+          MOVE "###.#..##..##..####.#.#.#..##..##..##..#"
+             TO WS-FONT-PATTERN (14).
+          MOVE "S" TO WS-FONT-LETTER (15).
+          MOVE ".####...#...#....##....#...#...#...####."
+             TO WS-FONT-PATTERN (15).
+          MOVE "U" TO WS-FONT-LETTER (16).
+          MOVE "#..##..##..##..##..##..##..##..##..#.##."
+             TO WS-FONT-PATTERN (16).
+          MOVE "X" TO WS-FONT-LETTER (17).
+          MOVE "#..##..#.##..##..##..##..##..##.#..##..#"
+             TO WS-FONT-PATTERN (17).
+          MOVE "Y" TO WS-FONT-LETTER (18).
+          MOVE "#..##..##..#.##..##...#...#...#...#...#."
+             TO WS-FONT-PATTERN (18).
+          MOVE "Z" TO WS-FONT-LETTER (19).
+          MOVE "####...#...#..#..#...#..#...#...#...####"
+             TO WS-FONT-PATTERN (19).
+          EXIT.
+      *
+       DECODE-MESSAGE SECTION.
+          PERFORM INIT-FONT-TABLE.
+          MOVE SPACES TO WS-DECODED-MESSAGE.
+          MOVE 0 TO WS-DECODED-LEN.
+          COMPUTE WS-CELL-COUNT = 62 / 5.
+          PERFORM VARYING WS-CELL-IDX FROM 1 BY 1
+          UNTIL WS-CELL-IDX > WS-CELL-COUNT
+             COMPUTE WS-CELL-START-COL = (WS-CELL-IDX - 1) * 5 + 1
+             PERFORM VARYING WS-CELL-ROW-IDX FROM 1 BY 1
+             UNTIL WS-CELL-ROW-IDX > WS-DISPLAY-ROWS
+                COMPUTE WS-CELL-POS = (WS-CELL-ROW-IDX - 1) * 4 + 1
+                MOVE WS-ROW-STR (WS-CELL-ROW-IDX)
+                   (WS-CELL-START-COL : 4)
+                   TO WS-CELL-PATTERN (WS-CELL-POS : 4)
+             END-PERFORM
+             MOVE 0 TO WS-DOT-COUNT
+             INSPECT WS-CELL-PATTERN TALLYING WS-DOT-COUNT
+                FOR ALL "."
+             IF WS-DOT-COUNT < 40
+                MOVE "N" TO WS-FONT-MATCHED
+                PERFORM VARYING WS-FONT-IDX FROM 1 BY 1
+                UNTIL WS-FONT-IDX > 19 OR WS-FONT-MATCHED = "Y"
+                   IF WS-CELL-PATTERN = WS-FONT-PATTERN (WS-FONT-IDX)
+                      ADD 1 TO WS-DECODED-LEN
+                      MOVE WS-FONT-LETTER (WS-FONT-IDX)
+                         TO WS-DECODED-MESSAGE (WS-DECODED-LEN : 1)
+                      MOVE "Y" TO WS-FONT-MATCHED
+                   END-IF
+                END-PERFORM
+                IF WS-FONT-MATCHED = "N"
+                   ADD 1 TO WS-DECODED-LEN
+                   MOVE "?" TO WS-DECODED-MESSAGE (WS-DECODED-LEN : 1)
+                END-IF
+             END-IF
+          END-PERFORM.
+          DISPLAY SPACE.
+          IF WS-DECODED-LEN > 0
+             DISPLAY "DECODED MESSAGE: "
+                WS-DECODED-MESSAGE (1 : WS-DECODED-LEN)
+          ELSE
+             DISPLAY "DECODED MESSAGE: (NONE)"
+          END-IF.
+          EXIT.
+      *
+       COPY AUDITPA.
+       COPY LEDGERPA.
